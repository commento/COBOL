@@ -17,25 +17,60 @@ WORKING-STORAGE SECTION.
     05 J               PIC 99.
     05 K               PIC 999.
 77  PLOT-CHARACTER     PIC X.
+01  RESOLUTION-PARAMETERS.
+    05 WS-ROWS         PIC 99  VALUE 24.
+    05 WS-COLS         PIC 99  VALUE 64.
+    05 WS-MAXITER      PIC 999 VALUE 100.
+    05 WS-ROW-STEP     PIC S9V9(9).
+    05 WS-COL-STEP     PIC S9V9(9).
+01  WS-RESPONSE         PIC X.
+    88 WS-USE-DEFAULTS      VALUE 'Y' 'y'.
+01  TIMING-FIELDS.
+    05 WS-START-TIME   PIC 9(8).
+    05 WS-END-TIME      PIC 9(8).
+    05 WS-ELAPSED-CENTISECONDS PIC S9(8).
 PROCEDURE DIVISION.
 CONTROL-PARAGRAPH.
+    PERFORM GET-RESOLUTION-PARAGRAPH.
+    COMPUTE WS-COL-STEP = 2.5 / WS-COLS.
+    COMPUTE WS-ROW-STEP = 2 / WS-ROWS.
+    ACCEPT WS-START-TIME FROM TIME.
     PERFORM OUTER-LOOP-PARAGRAPH
-    VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN 24.
+    VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN WS-ROWS.
+    ACCEPT WS-END-TIME FROM TIME.
+    PERFORM REPORT-ELAPSED-TIME-PARAGRAPH.
     STOP RUN.
+GET-RESOLUTION-PARAGRAPH.
+    DISPLAY 'USE DEFAULT RESOLUTION (24 ROWS X 64 COLS, 100 ITERATIONS) - Y/N : '
+        WITH NO ADVANCING.
+    ACCEPT WS-RESPONSE.
+    IF NOT WS-USE-DEFAULTS
+        DISPLAY 'ENTER NUMBER OF ROWS : ' WITH NO ADVANCING
+        ACCEPT WS-ROWS
+        DISPLAY 'ENTER NUMBER OF COLUMNS : ' WITH NO ADVANCING
+        ACCEPT WS-COLS
+        DISPLAY 'ENTER MAXIMUM ITERATIONS PER POINT : ' WITH NO ADVANCING
+        ACCEPT WS-MAXITER
+    END-IF.
+REPORT-ELAPSED-TIME-PARAGRAPH.
+    COMPUTE WS-ELAPSED-CENTISECONDS = WS-END-TIME - WS-START-TIME.
+    IF WS-ELAPSED-CENTISECONDS IS LESS THAN ZERO
+        ADD 8640000 TO WS-ELAPSED-CENTISECONDS.
+    DISPLAY 'ELAPSED TIME (HHMMSSCC) : ' WS-ELAPSED-CENTISECONDS.
 OUTER-LOOP-PARAGRAPH.
     PERFORM INNER-LOOP-PARAGRAPH
-    VARYING J FROM 1 BY 1 UNTIL J IS GREATER THAN 64.
+    VARYING J FROM 1 BY 1 UNTIL J IS GREATER THAN WS-COLS.
     DISPLAY ''.
 INNER-LOOP-PARAGRAPH.
     MOVE SPACE TO PLOT-CHARACTER.
     MOVE ZERO  TO X-A.
     MOVE ZERO  TO Y-A.
-    MULTIPLY J   BY   0.0390625   GIVING X.
+    MULTIPLY J   BY   WS-COL-STEP   GIVING X.
     SUBTRACT 1.5 FROM X.
-    MULTIPLY I   BY   0.083333333 GIVING Y.
+    MULTIPLY I   BY   WS-ROW-STEP   GIVING Y.
     SUBTRACT 1 FROM Y.
     PERFORM ITERATION-PARAGRAPH VARYING K FROM 1 BY 1
-    UNTIL K IS GREATER THAN 100 OR PLOT-CHARACTER IS EQUAL TO '#'.
+    UNTIL K IS GREATER THAN WS-MAXITER OR PLOT-CHARACTER IS EQUAL TO '#'.
     DISPLAY PLOT-CHARACTER WITH NO ADVANCING.
 ITERATION-PARAGRAPH.
     MULTIPLY X-A BY X-A GIVING X-A-SQUARED.
@@ -48,4 +83,4 @@ ITERATION-PARAGRAPH.
     MOVE     X-B TO   X-A.
     ADD X-A-SQUARED TO Y-A-SQUARED GIVING SUM-OF-SQUARES.
     MOVE FUNCTION SQRT (SUM-OF-SQUARES) TO ROOT.
-    IF ROOT IS GREATER THAN 2 THEN MOVE '#' TO PLOT-CHARACTER.
\ No newline at end of file
+    IF ROOT IS GREATER THAN 2 THEN MOVE '#' TO PLOT-CHARACTER.
