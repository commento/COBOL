@@ -1,23 +1,102 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LISTING12-3.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TESTDATAFILE ASSIGN TO DYNAMIC WS-OUTPUT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD     TESTDATAFILE.
+01     TESTDATARECORD.
+       02  TD-SUBSCRIBERID      PIC 9(10).
+       02  TD-SUBSCRIBERID-DIGITS REDEFINES TD-SUBSCRIBERID.
+           03  TD-SUBSCRIBERID-DIGIT PIC 9 OCCURS 10 TIMES.
+       02  TD-SERVICETYPE       PIC 9.
+       02  TD-SERVICECOST       PIC 9(4)V99.
+       02  TD-CALLDURATION      PIC 9(5).
+       02  TD-CALLTIMESTAMP     PIC 9(12).
+
 WORKING-STORAGE SECTION.
 01     COUNTERS.
        02  COUNTER1    PIC S99.
        02  COUNTER2    PIC S99.
        02  COUNTER3    PIC 9.
 
+01     WS-OUTPUT-FILENAME      PIC X(40).
+01     WS-OUT-STATUS           PIC XX.
+
+01     WS-SUBSCRIBER-COUNT     PIC 99  VALUE 13.
+01     WS-SERVICETYPE-COUNT    PIC 9   VALUE 5.
+01     WS-RECORDS-PER-COMBO    PIC 9   VALUE 5.
+01     WS-RECORDS-WRITTEN      PIC 9(5) VALUE ZERO.
+
+01     WS-CURRENT-DATE         PIC 9(8).
+01     WS-BASE-TIMESTAMP       PIC 9(12).
+
+01     CHECKDIGIT-WEIGHTS-DATA PIC X(20) VALUE "10090807060504030200".
+01     CHECKDIGIT-WEIGHTS REDEFINES CHECKDIGIT-WEIGHTS-DATA.
+       02  CD-WEIGHT           PIC 99 OCCURS 10 TIMES.
+
+01     WS-CHECKDIGIT-SUM       PIC 9(7).
+01     WS-CHECKDIGIT-QUOTIENT  PIC 9(7).
+01     WS-CHECKDIGIT-REMAINDER PIC 99.
+01     WS-CD-IDX               PIC 99.
+
 PROCEDURE DIVISION.
 BEGIN.
-       DISPLAY "DEBUG 1. DISCOVER WHY I CANT STOP."
-       PERFORM ETERNALLOOPING VARYING COUNTER1
-           FROM 13 BY -5 UNTIL COUNTER1 LESS THAN 2
-           AFTER COUNTER2 FROM 15 BY -4
-               UNTIL COUNTER2 LESS THAN 1
-           AFTER COUNTER3 FROM 1 BY 1
-               UNTIL COUNTER3 GREATER THAN 5
+       DISPLAY "ENTER OUTPUT FILE NAME FOR BILLING TEST DATA : "
+           WITH NO ADVANCING
+       ACCEPT WS-OUTPUT-FILENAME
+       ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+       COMPUTE WS-BASE-TIMESTAMP = WS-CURRENT-DATE * 10000
+       OPEN OUTPUT TESTDATAFILE
+       IF WS-OUT-STATUS NOT EQUAL TO "00"
+           DISPLAY "ERROR OPENING TEST DATA FILE - FILE STATUS " WS-OUT-STATUS
+       ELSE
+           PERFORM GENERATE-TEST-RECORD VARYING COUNTER1
+               FROM 1 BY 1 UNTIL COUNTER1 GREATER THAN WS-SUBSCRIBER-COUNT
+               AFTER COUNTER2 FROM 1 BY 1
+                   UNTIL COUNTER2 GREATER THAN WS-SERVICETYPE-COUNT
+               AFTER COUNTER3 FROM 1 BY 1
+                   UNTIL COUNTER3 GREATER THAN WS-RECORDS-PER-COMBO
+           CLOSE TESTDATAFILE
+           DISPLAY "WROTE " WS-RECORDS-WRITTEN
+               " TEST RECORDS TO " WS-OUTPUT-FILENAME
+       END-IF
        STOP RUN.
 
-ETERNALLOOPING.
-       DISPLAY "COUNTERS 1, 2, 3 ARE -> " COUNTER1 SPACE COUNTER2 SPACE COUNTER3.
+GENERATE-TEST-RECORD.
+       COMPUTE TD-SUBSCRIBERID = 1000000000 + (COUNTER1 * 10)
+       PERFORM COMPUTE-SUBSCRIBERID-CHECKDIGIT
+       MOVE COUNTER2 TO TD-SERVICETYPE
+       COMPUTE TD-SERVICECOST =
+           (COUNTER1 * 1.11) + (COUNTER2 * 0.50) + (COUNTER3 * 0.25)
+       COMPUTE TD-CALLDURATION = (COUNTER3 * 60) + (COUNTER2 * 10)
+       COMPUTE TD-CALLTIMESTAMP =
+           WS-BASE-TIMESTAMP + (COUNTER1 * 100) + (COUNTER2 * 10) + COUNTER3
+       WRITE TESTDATARECORD
+       ADD 1 TO WS-RECORDS-WRITTEN.
+
+COMPUTE-SUBSCRIBERID-CHECKDIGIT.
+       PERFORM SUM-SUBSCRIBERID-CHECKDIGIT-DIGITS
+       IF WS-CHECKDIGIT-REMAINDER EQUAL TO 10
+           ADD 1 TO TD-SUBSCRIBERID-DIGIT(9)
+           PERFORM SUM-SUBSCRIBERID-CHECKDIGIT-DIGITS
+       END-IF
+       MOVE WS-CHECKDIGIT-REMAINDER TO TD-SUBSCRIBERID-DIGIT(10).
+
+SUM-SUBSCRIBERID-CHECKDIGIT-DIGITS.
+       MOVE ZERO TO WS-CHECKDIGIT-SUM
+       PERFORM ADD-SUBSCRIBERID-CHECKDIGIT-DIGIT
+           VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 9
+       DIVIDE WS-CHECKDIGIT-SUM BY 11
+           GIVING WS-CHECKDIGIT-QUOTIENT
+           REMAINDER WS-CHECKDIGIT-REMAINDER.
+
+ADD-SUBSCRIBERID-CHECKDIGIT-DIGIT.
+       COMPUTE WS-CHECKDIGIT-SUM = WS-CHECKDIGIT-SUM +
+           (TD-SUBSCRIBERID-DIGIT(WS-CD-IDX) * CD-WEIGHT(WS-CD-IDX)).
