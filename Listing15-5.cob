@@ -1,7 +1,18 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LISTING15-5.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IMPORTFILE ASSIGN TO DYNAMIC WS-IMPORTFILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-IMPORTSTATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD     IMPORTFILE.
+01     IMPORTRECORD            PIC X(200).
+
 WORKING-STORAGE SECTION.
 01     XSTRING         PIC X(45) VALUE "WHEN,TO THE,SESSIONS,OF SWEET SILENT".
 01     DESTINATIONSTRINGS.
@@ -13,6 +24,26 @@ WORKING-STORAGE SECTION.
 01     CHARCOUNTS.
        02  CCOUNT      PIC 99 OCCURS 4 TIMES.
 
+01     WS-IMPORTFILENAME       PIC X(40).
+01     WS-IMPORTSTATUS         PIC XX.
+01     WS-DELIMITER            PIC X VALUE ",".
+
+01     WS-IMPORT-EOF-SWITCH    PIC X VALUE "N".
+       88 END-OF-IMPORTFILE    VALUE "Y".
+
+01     WS-TRAILINGSPACES       PIC 999.
+01     WS-RECORDLENGTH         PIC 999.
+01     WS-POINTER              PIC 999.
+01     WS-FIELD-IDX            PIC 99.
+01     WS-FIELD-COUNT          PIC 99.
+01     WS-MAXFIELDS            PIC 99 VALUE 20.
+
+01     IMPORTFIELDTABLE.
+       02  IMPORTFIELD         PIC X(30) OCCURS 20 TIMES.
+
+01     IMPORTFIELDCOUNTS.
+       02  IMPORTFIELDCOUNT    PIC 999 OCCURS 20 TIMES.
+
 PROCEDURE DIVISION.
 BEGIN.
        UNSTRING XSTRING DELIMITED BY ","
@@ -26,4 +57,69 @@ BEGIN.
        DISPLAY DESTSTR2 " = " CCOUNT(2)
        DISPLAY DESTSTR3 " = " CCOUNT(3)
        DISPLAY DESTSTR4 " = " CCOUNT(4)
+
+       PERFORM IMPORT-DELIMITED-FILE
        STOP RUN.
+
+IMPORT-DELIMITED-FILE.
+       DISPLAY "ENTER DELIMITED FILE NAME, OR PRESS ENTER TO SKIP : "
+           WITH NO ADVANCING
+       ACCEPT WS-IMPORTFILENAME
+       IF WS-IMPORTFILENAME EQUAL TO SPACES
+           DISPLAY "NO FILE NAME ENTERED - SKIPPING FILE IMPORT"
+       ELSE
+           DISPLAY "ENTER DELIMITER CHARACTER : " WITH NO ADVANCING
+           ACCEPT WS-DELIMITER
+           DISPLAY "ENTER MAXIMUM FIELD COUNT (1-20), OR PRESS ENTER FOR 20 : "
+               WITH NO ADVANCING
+           ACCEPT WS-MAXFIELDS
+           IF WS-MAXFIELDS NOT NUMERIC OR WS-MAXFIELDS EQUAL TO ZERO
+                   OR WS-MAXFIELDS GREATER THAN 20
+               MOVE 20 TO WS-MAXFIELDS
+           END-IF
+           OPEN INPUT IMPORTFILE
+           IF WS-IMPORTSTATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING IMPORT FILE - FILE STATUS "
+                   WS-IMPORTSTATUS
+           ELSE
+               PERFORM READ-IMPORT-RECORD
+               PERFORM UNTIL END-OF-IMPORTFILE
+                   PERFORM SPLIT-IMPORT-RECORD
+                   PERFORM DISPLAY-IMPORT-FIELDS
+                   PERFORM READ-IMPORT-RECORD
+               END-PERFORM
+               CLOSE IMPORTFILE
+           END-IF
+       END-IF.
+
+READ-IMPORT-RECORD.
+       READ IMPORTFILE
+           AT END SET END-OF-IMPORTFILE TO TRUE
+       END-READ.
+
+SPLIT-IMPORT-RECORD.
+       MOVE SPACES TO IMPORTFIELDTABLE
+       INSPECT FUNCTION REVERSE(IMPORTRECORD)
+           TALLYING WS-TRAILINGSPACES FOR LEADING SPACES
+       COMPUTE WS-RECORDLENGTH = 200 - WS-TRAILINGSPACES
+       MOVE 1 TO WS-POINTER
+       MOVE ZERO TO WS-FIELD-COUNT
+       PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+               UNTIL WS-FIELD-IDX > WS-MAXFIELDS
+                  OR WS-POINTER > WS-RECORDLENGTH
+           UNSTRING IMPORTRECORD(1:WS-RECORDLENGTH) DELIMITED BY WS-DELIMITER
+               INTO IMPORTFIELD(WS-FIELD-IDX) COUNT IN IMPORTFIELDCOUNT(WS-FIELD-IDX)
+               WITH POINTER WS-POINTER
+           END-UNSTRING
+           IF IMPORTFIELDCOUNT(WS-FIELD-IDX) GREATER THAN 30
+               DISPLAY "WARNING - FIELD " WS-FIELD-IDX
+                   " TRUNCATED, SOURCE LENGTH " IMPORTFIELDCOUNT(WS-FIELD-IDX)
+           END-IF
+           ADD 1 TO WS-FIELD-COUNT
+       END-PERFORM.
+
+DISPLAY-IMPORT-FIELDS.
+       PERFORM VARYING WS-FIELD-IDX FROM 1 BY 1
+               UNTIL WS-FIELD-IDX > WS-FIELD-COUNT
+           DISPLAY "  FIELD " WS-FIELD-IDX " = " IMPORTFIELD(WS-FIELD-IDX)
+       END-PERFORM.
