@@ -1,43 +1,185 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LISTING6-5.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOBSTEPSTATUSFILE ASSIGN TO DYNAMIC WS-JOBSTEPSTATUSFILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JSS-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD     JOBSTEPSTATUSFILE.
+01     JOBSTEPSTATUSREC        PIC X(20).
+
 WORKING-STORAGE SECTION.
-01     LOOPCOUNT   PIC 9   VALUE 1.
-01     LOOPCOUNT2  PIC 9   VALUE 1.
+01     WS-STEP-RETURN-CODE     PIC 99  VALUE ZERO.
+01     WS-JOB-ABORT-SWITCH     PIC X   VALUE "N".
+       88  JOB-ABORTED             VALUE "Y".
+
+01     WS-JOBSTEPSTATUSFILENAME    PIC X(40) VALUE "JOBSTEPSTATUS.DAT".
+01     WS-JSS-STATUS               PIC XX.
+01     WS-JSS-EOF-SWITCH           PIC X VALUE "N".
+       88  END-OF-JOBSTEPSTATUSFILE    VALUE "Y".
+
+01     WS-EXTRACT-STATUS-SW    PIC X VALUE "N".
+       88  EXTRACT-STEP-COMPLETE    VALUE "Y".
+01     WS-SORT-STATUS-SW       PIC X VALUE "N".
+       88  SORT-STEP-COMPLETE       VALUE "Y".
+01     WS-BILL-STATUS-SW       PIC X VALUE "N".
+       88  BILL-STEP-COMPLETE       VALUE "Y".
+01     WS-REPORT-STATUS-SW     PIC X VALUE "N".
+       88  REPORT-STEP-COMPLETE     VALUE "Y".
+
+01     WS-RECORD-COUNT         PIC 9   VALUE ZERO.
+01     WS-SUMMARYLINE-COUNT    PIC 9   VALUE ZERO.
+
+01     WS-STEP-CHECKPOINT-NAME PIC X(20).
 
 PROCEDURE DIVISION.
-P1.
-       DISPLAY "S-P1"
-       PERFORM P2
-       PERFORM P3
-       MOVE 7 TO LOOPCOUNT
-       PERFORM VARYING LOOPCOUNT FROM 1 BY 1 UNTIL LOOPCOUNT = 2
-           DISPLAY "INLINE - " LOOPCOUNT
-       END-PERFORM
-       DISPLAY "E-P1"
+0000-MAINLINE.
+       DISPLAY "BATCH JOB STARTING"
+       PERFORM 1000-INITIALIZE
+       IF NOT JOB-ABORTED
+           PERFORM 2000-EXTRACT-DAILY-CALLS
+       END-IF
+       IF NOT JOB-ABORTED
+           PERFORM 3000-SORT-AND-MERGE
+       END-IF
+       IF NOT JOB-ABORTED
+           PERFORM 4000-RUN-BILLING
+       END-IF
+       IF NOT JOB-ABORTED
+           PERFORM 4500-PRODUCE-REPORTS
+       END-IF
+       PERFORM 5000-CLEANUP
+       IF JOB-ABORTED
+           MOVE 16 TO WS-STEP-RETURN-CODE
+       END-IF
+       DISPLAY "BATCH JOB ENDING - RETURN CODE " WS-STEP-RETURN-CODE
+       MOVE WS-STEP-RETURN-CODE TO RETURN-CODE
        STOP RUN.
 
-P2.
-       DISPLAY "S-P2"
-       PERFORM P5 WITH TEST BEFORE VARYING LOOPCOUNT FROM 1 BY 1 UNTIL LOOPCOUNT > 2
-       DISPLAY "E-P2".
-
-P3.
-       DISPLAY "S-P3"
-       PERFORM P5
-       PERFORM P6 3 TIMES
-       DISPLAY "E-P3".
-
-P4.
-       DISPLAY "P4-" LOOPCOUNT2
-       ADD 1 TO LOOPCOUNT2.
-
-P5.
-       DISPLAY "S-P5"
-       DISPLAY LOOPCOUNT "-P5-" LOOPCOUNT2
-       PERFORM P4 WITH TEST AFTER UNTIL LOOPCOUNT2 > 2
-       DISPLAY "E-P5".
-
-P6.
-       DISPLAY "P6".
+1000-INITIALIZE.
+       DISPLAY "STEP 1000 - INITIALIZE"
+       PERFORM LOAD-STEP-CHECKPOINTS
+       DISPLAY "STEP 1000 COMPLETE".
+
+2000-EXTRACT-DAILY-CALLS.
+       DISPLAY "STEP 2000 - EXTRACT DAILY CALLS"
+       IF EXTRACT-STEP-COMPLETE
+           DISPLAY "STEP 2000 ALREADY COMPLETE - SKIPPING ON RESTART"
+       ELSE
+           PERFORM 2100-VALIDATE-EXTRACT-PARAMETERS
+           IF NOT JOB-ABORTED
+               SET EXTRACT-STEP-COMPLETE TO TRUE
+               MOVE "EXTRACT-COMPLETE" TO WS-STEP-CHECKPOINT-NAME
+               PERFORM WRITE-STEP-CHECKPOINT
+               DISPLAY "STEP 2000 COMPLETE"
+           END-IF
+       END-IF.
+
+2100-VALIDATE-EXTRACT-PARAMETERS.
+       DISPLAY "STEP 2100 - CHECK PARAMETERS".
+
+3000-SORT-AND-MERGE.
+       DISPLAY "STEP 3000 - SORT AND MERGE DAILY EXTRACTS"
+       IF SORT-STEP-COMPLETE
+           DISPLAY "STEP 3000 ALREADY COMPLETE - SKIPPING ON RESTART"
+       ELSE
+           PERFORM 3100-SORT-ONE-EXTRACT WITH TEST BEFORE
+               VARYING WS-RECORD-COUNT FROM 1 BY 1 UNTIL WS-RECORD-COUNT > 3
+           SET SORT-STEP-COMPLETE TO TRUE
+           MOVE "SORT-COMPLETE" TO WS-STEP-CHECKPOINT-NAME
+           PERFORM WRITE-STEP-CHECKPOINT
+           DISPLAY "STEP 3000 COMPLETE"
+       END-IF.
+
+3100-SORT-ONE-EXTRACT.
+       DISPLAY "MERGING EXTRACT " WS-RECORD-COUNT.
+
+4000-RUN-BILLING.
+       DISPLAY "STEP 4000 - RUN BILLING"
+       IF BILL-STEP-COMPLETE
+           DISPLAY "STEP 4000 ALREADY COMPLETE - SKIPPING ON RESTART"
+       ELSE
+           SET BILL-STEP-COMPLETE TO TRUE
+           MOVE "BILL-COMPLETE" TO WS-STEP-CHECKPOINT-NAME
+           PERFORM WRITE-STEP-CHECKPOINT
+           DISPLAY "STEP 4000 COMPLETE"
+       END-IF.
+
+4500-PRODUCE-REPORTS.
+       DISPLAY "STEP 4500 - PRODUCE REPORTS"
+       IF REPORT-STEP-COMPLETE
+           DISPLAY "STEP 4500 ALREADY COMPLETE - SKIPPING ON RESTART"
+       ELSE
+           PERFORM 4600-PRINT-SUMMARY-LINE 3 TIMES
+           SET REPORT-STEP-COMPLETE TO TRUE
+           MOVE "REPORT-COMPLETE" TO WS-STEP-CHECKPOINT-NAME
+           PERFORM WRITE-STEP-CHECKPOINT
+           DISPLAY "STEP 4500 COMPLETE"
+       END-IF.
+
+4600-PRINT-SUMMARY-LINE.
+       ADD 1 TO WS-SUMMARYLINE-COUNT
+       DISPLAY "SUMMARY LINE " WS-SUMMARYLINE-COUNT.
+
+5000-CLEANUP.
+       DISPLAY "STEP 5000 - CLEANUP"
+       IF NOT JOB-ABORTED AND EXTRACT-STEP-COMPLETE AND SORT-STEP-COMPLETE
+               AND BILL-STEP-COMPLETE AND REPORT-STEP-COMPLETE
+           PERFORM CLEAR-STEP-CHECKPOINTS
+       END-IF
+       DISPLAY "STEP 5000 COMPLETE".
+
+LOAD-STEP-CHECKPOINTS.
+       OPEN INPUT JOBSTEPSTATUSFILE
+       IF WS-JSS-STATUS EQUAL TO "00"
+           PERFORM READ-STEP-CHECKPOINT-RECORD
+           PERFORM UNTIL END-OF-JOBSTEPSTATUSFILE
+               EVALUATE JOBSTEPSTATUSREC(1:17)
+                   WHEN "EXTRACT-COMPLETE"
+                       SET EXTRACT-STEP-COMPLETE TO TRUE
+                   WHEN "SORT-COMPLETE"
+                       SET SORT-STEP-COMPLETE TO TRUE
+                   WHEN "BILL-COMPLETE"
+                       SET BILL-STEP-COMPLETE TO TRUE
+                   WHEN "REPORT-COMPLETE"
+                       SET REPORT-STEP-COMPLETE TO TRUE
+               END-EVALUATE
+               PERFORM READ-STEP-CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE JOBSTEPSTATUSFILE
+       ELSE
+           IF WS-JSS-STATUS NOT EQUAL TO "35"
+               DISPLAY "ERROR READING JOB STEP CHECKPOINT FILE - FILE STATUS "
+                   WS-JSS-STATUS
+               SET JOB-ABORTED TO TRUE
+           END-IF
+       END-IF.
+
+READ-STEP-CHECKPOINT-RECORD.
+       READ JOBSTEPSTATUSFILE
+           AT END SET END-OF-JOBSTEPSTATUSFILE TO TRUE
+       END-READ.
+
+WRITE-STEP-CHECKPOINT.
+       OPEN EXTEND JOBSTEPSTATUSFILE
+       IF WS-JSS-STATUS NOT EQUAL TO "00"
+           OPEN OUTPUT JOBSTEPSTATUSFILE
+       END-IF
+       IF WS-JSS-STATUS NOT EQUAL TO "00"
+           DISPLAY "ERROR WRITING JOB STEP CHECKPOINT FILE - FILE STATUS "
+               WS-JSS-STATUS
+           SET JOB-ABORTED TO TRUE
+       ELSE
+           MOVE WS-STEP-CHECKPOINT-NAME TO JOBSTEPSTATUSREC
+           WRITE JOBSTEPSTATUSREC
+           CLOSE JOBSTEPSTATUSFILE
+       END-IF.
+
+CLEAR-STEP-CHECKPOINTS.
+       OPEN OUTPUT JOBSTEPSTATUSFILE
+       CLOSE JOBSTEPSTATUSFILE.
