@@ -6,14 +6,18 @@ AUTHOR. Michael Coughlan.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01	Num1	PIC 9  VALUE 5.
-01	Num2	PIC 9  VALUE 4.
+01	Num1	PIC S9(5)V99  VALUE 5.
+01	Num2	PIC S9(5)V99  VALUE 4.
 
 01  Operator PIC X VALUE SPACE.
        88  ValidOperator VALUE "*", "/", "+", "-".
        88  ExitProgram   VALUE "s".
 
-01	Result  PIC S99V99 VALUE ZEROS.
+01	Result  PIC S9(7)V99 VALUE ZEROS.
+
+01  CalcErrorSwitch PIC X VALUE "N".
+       88  CalcErrorOccurred     VALUE "Y".
+       88  CalcErrorDidNotOccur  VALUE "N".
 
 PROCEDURE DIVISION.
 
@@ -24,18 +28,32 @@ Begin.
        STOP RUN.
 
 CalculateResult.
-       DISPLAY "Enter a single digit number - " WITH NO ADVANCING
+       SET CalcErrorDidNotOccur TO TRUE
+       DISPLAY "Enter a number - " WITH NO ADVANCING
        ACCEPT Num1
-       DISPLAY "Enter a single digit number - " WITH NO ADVANCING
+       DISPLAY "Enter a number - " WITH NO ADVANCING
        ACCEPT Num2
        EVALUATE Operator
            WHEN "*"  MULTIPLY Num1 BY Num2 GIVING Result
-           WHEN "/"   DIVIDE Num1 BY Num2 GIVING Result
+                         ON SIZE ERROR SET CalcErrorOccurred TO TRUE
+                     END-MULTIPLY
+           WHEN "/"  IF Num2 EQUAL TO ZERO
+                         SET CalcErrorOccurred TO TRUE
+                         DISPLAY "Cannot divide by zero"
+                     ELSE
+                         DIVIDE Num1 BY Num2 GIVING Result
+                             ON SIZE ERROR SET CalcErrorOccurred TO TRUE
+                         END-DIVIDE
+                     END-IF
            WHEN "+"  ADD Num1 TO Num2 GIVING Result
+                         ON SIZE ERROR SET CalcErrorOccurred TO TRUE
+                     END-ADD
            WHEN "-"   SUBTRACT Num2 FROM Num1 GIVING Result
+                         ON SIZE ERROR SET CalcErrorOccurred TO TRUE
+                      END-SUBTRACT
        END-EVALUATE
 
-       IF ValidOperator
+       IF ValidOperator AND CalcErrorDidNotOccur
        DISPLAY "Result is = " Result
        END-IF
 
