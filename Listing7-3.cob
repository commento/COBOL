@@ -7,46 +7,553 @@ FILE-CONTROL.
        SELECT EMPLOYEEFILE ASSIGN TO "Employee.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT EMPLOYEEFILE-NEW ASSIGN TO "Employee.new"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NEW-STATUS.
+
+       SELECT EMPLOYEELOOKUP ASSIGN TO "EmployeeIdx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOOKUP-EMPSSN
+           FILE STATUS IS WS-IDX-STATUS.
+
+       SELECT EMPLOYEESORTFILE ASSIGN TO "EmpSort.tmp"
+           FILE STATUS IS WS-ESF-STATUS.
+
+       SELECT EMPLOYEESORTED ASSIGN TO "Employee.srt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ESD-STATUS.
+
+       SELECT EMPLOYEECHANGELOG ASSIGN TO "EmployeeChange.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+       SELECT EMPLOYEEARCHIVE ASSIGN TO "Employee.arc"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARC-STATUS.
+
+       SELECT EMPLOYEEQUARANTINE ASSIGN TO "Employee.qtn"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EQT-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD     EMPLOYEEFILE.
 01     EMPLOYEEDETAILS.
        88  ENDOFEMPLOYEEFILE   VALUE HIGH-VALUES.
-       02  EMPSSN              PIC 9(9).
-       02  EMPNAME.
-           03  EMPSURNAME      PIC X(15).
-           03  EMPFORENAME     PIC X(10).
-       02  EMPDATEOFBIRTH.
-           03  EMPYOB          PIC 9(4).
-           03  EMPMOB          PIC 99.
-           03  EMPDOB          PIC 99.
-       02  EMPGENDER           PIC X.
+       02  EMPENTRYDETAILS.
+           03  EMPSSN              PIC 9(9).
+           03  EMPNAME.
+               04  EMPSURNAME      PIC X(15).
+               04  EMPFORENAME     PIC X(10).
+           03  EMPDATEOFBIRTH.
+               04  EMPYOB          PIC 9(4).
+               04  EMPMOB          PIC 99.
+               04  EMPDOB          PIC 99.
+           03  EMPGENDER           PIC X.
+       02  EMPENTRYTIMESTAMP       PIC 9(14).
+       02  EMPOPERATORID           PIC X(8).
+       02  EMPSTATUS               PIC X VALUE "A".
+           88  EMPLOYEE-ACTIVE     VALUE "A".
+           88  EMPLOYEE-TERMINATED VALUE "T".
+       02  EMPTERMDATE             PIC 9(8) VALUE ZERO.
+
+FD     EMPLOYEEFILE-NEW.
+01     EMPLOYEEDETAILS-NEW     PIC X(74).
+       88  ENDOFEMPLOYEEFILE-NEW VALUE HIGH-VALUES.
+
+FD     EMPLOYEEARCHIVE.
+01     EMPLOYEEARCHIVEREC      PIC X(74).
+
+FD     EMPLOYEEQUARANTINE.
+01     EMPLOYEEQUARANTINEREC.
+       02  EQT-ENTRY           PIC X(43).
+       02  FILLER              PIC X(2) VALUE SPACES.
+       02  EQT-REASON          PIC X(40).
+       02  FILLER              PIC X(2) VALUE SPACES.
+       02  EQT-OPERATORID      PIC X(8).
+
+FD     EMPLOYEECHANGELOG.
+01     EMPLOYEECHANGELOGREC.
+       02  LOG-EMPSSN          PIC 9(9).
+       02  FILLER              PIC X VALUE SPACE.
+       02  LOG-ACTION          PIC X.
+           88  LOG-ACTION-ADD      VALUE "A".
+           88  LOG-ACTION-UPDATE   VALUE "U".
+           88  LOG-ACTION-DELETE   VALUE "D".
+           88  LOG-ACTION-TERMINATE VALUE "T".
+       02  FILLER              PIC X VALUE SPACE.
+       02  LOG-OPERATORID      PIC X(8).
+       02  FILLER              PIC X VALUE SPACE.
+       02  LOG-ENTRYTIMESTAMP  PIC 9(14).
+
+FD     EMPLOYEELOOKUP.
+01     EMPLOYEELOOKUPREC.
+       02  LOOKUP-EMPSSN       PIC 9(9).
+       02  LOOKUP-EMPNAME.
+           03  LOOKUP-EMPSURNAME   PIC X(15).
+           03  LOOKUP-EMPFORENAME  PIC X(10).
+       02  LOOKUP-EMPDATEOFBIRTH.
+           03  LOOKUP-EMPYOB       PIC 9(4).
+           03  LOOKUP-EMPMOB       PIC 99.
+           03  LOOKUP-EMPDOB       PIC 99.
+       02  LOOKUP-EMPGENDER    PIC X.
+       02  LOOKUP-EMPSTATUS    PIC X.
+       02  LOOKUP-EMPTERMDATE  PIC 9(8).
+       02  LOOKUP-EMPENTRYTIMESTAMP PIC 9(14).
+       02  LOOKUP-EMPOPERATORID PIC X(8).
+
+SD     EMPLOYEESORTFILE.
+01     EMPLOYEESORTREC.
+       02  SRT-EMPSSN          PIC 9(9).
+       02  SRT-EMPSURNAME      PIC X(15).
+       02  SRT-EMPFORENAME     PIC X(10).
+       02  SRT-EMPYOB          PIC 9(4).
+       02  SRT-EMPMOB          PIC 99.
+       02  SRT-EMPDOB          PIC 99.
+       02  SRT-EMPGENDER       PIC X.
+       02  SRT-EMPENTRYTIMESTAMP PIC 9(14).
+       02  SRT-EMPOPERATORID   PIC X(8).
+       02  SRT-EMPSTATUS       PIC X.
+       02  SRT-EMPTERMDATE     PIC 9(8).
+
+FD     EMPLOYEESORTED.
+01     SORTEDEMPLOYEEDETAILS.
+       88  ENDOFSORTEDEMPLOYEEFILE VALUE HIGH-VALUES.
+       02  ESD-EMPSSN          PIC 9(9).
+       02  ESD-EMPSURNAME      PIC X(15).
+       02  ESD-EMPFORENAME     PIC X(10).
+       02  ESD-EMPYOB          PIC 9(4).
+       02  ESD-EMPMOB          PIC 99.
+       02  ESD-EMPDOB          PIC 99.
+       02  ESD-EMPGENDER       PIC X.
+       02  ESD-EMPENTRYTIMESTAMP PIC 9(14).
+       02  ESD-EMPOPERATORID   PIC X(8).
+       02  ESD-EMPSTATUS       PIC X.
+           88  ESD-EMPLOYEE-ACTIVE     VALUE "A".
+           88  ESD-EMPLOYEE-TERMINATED VALUE "T".
+       02  ESD-EMPTERMDATE     PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01     WS-NEW-STATUS           PIC XX.
+01     WS-IDX-STATUS           PIC XX.
+01     WS-ESF-STATUS           PIC XX.
+01     WS-ESD-STATUS           PIC XX.
+01     WS-LOG-STATUS           PIC XX.
+01     WS-ARC-STATUS           PIC XX.
+01     WS-EQT-STATUS           PIC XX.
+
+01     WS-OPERATOR-ID          PIC X(8).
+01     WS-ENTRY-DATE           PIC 9(8).
+01     WS-ENTRY-TIME           PIC 9(8).
+
+01     CHANGELOG-EMPSSN        PIC 9(9).
+01     CHANGELOG-ACTION-CODE   PIC X.
+
+01     EMP-LINESONPAGE         PIC 99 VALUE ZERO.
+01     EMP-MAXLINESPERPAGE     PIC 99 VALUE 20.
+01     EMP-MALE-COUNT          PIC 999 VALUE ZERO.
+01     EMP-FEMALE-COUNT        PIC 999 VALUE ZERO.
+
+01     EMP-CURRENT-DATE.
+       02  EMP-CURRENT-YEAR    PIC 9(4).
+       02  EMP-CURRENT-MONTH   PIC 99.
+       02  EMP-CURRENT-DAY     PIC 99.
+01     EMP-AGE                 PIC 999.
+
+01     RETENTION-YEARS         PIC 99 VALUE 7.
+01     WS-PURGE-DATE           PIC 9(8).
+01     WS-PURGE-YEAR           PIC 9(4).
+01     WS-TERM-YEAR            PIC 9(4).
+01     WS-YEARS-SINCE-TERM     PIC 99.
+01     WS-PURGE-COUNT          PIC 999 VALUE ZERO.
+
+01     TRANSACTION-CODE        PIC X.
+       88  TRANSACTION-IS-UPDATE      VALUE "U" "u".
+       88  TRANSACTION-IS-DELETE      VALUE "D" "d".
+       88  TRANSACTION-IS-TERMINATE   VALUE "T" "t".
+01     TRANSACTION-SSN         PIC 9(9).
+
+01     MATCH-FOUND-SWITCH      PIC X VALUE "N".
+       88  TRANSACTION-MATCH-FOUND VALUE "Y".
+       88  TRANSACTION-NO-MATCH     VALUE "N".
+
+01     ENTRY-VALID-SWITCH      PIC X VALUE "Y".
+       88  ENTRY-IS-VALID      VALUE "Y".
+       88  ENTRY-NOT-VALID     VALUE "N".
+
+01     DUPLICATE-SWITCH        PIC X VALUE "N".
+       88  DUPLICATE-SSN-FOUND VALUE "Y".
+       88  SSN-NOT-DUPLICATE   VALUE "N".
+
+01     PURGE-CANDIDATE-SWITCH  PIC X VALUE "N".
+       88  RECORD-IS-PURGE-CANDIDATE     VALUE "Y".
+       88  RECORD-IS-NOT-PURGE-CANDIDATE VALUE "N".
 
 PROCEDURE DIVISION.
 BEGIN.
+       DISPLAY "ENTER OPERATOR ID (8 CHARACTERS): "
+       ACCEPT WS-OPERATOR-ID
        OPEN EXTEND EMPLOYEEFILE
+       OPEN EXTEND EMPLOYEECHANGELOG
+       OPEN EXTEND EMPLOYEEQUARANTINE
+       PERFORM OPEN-EMPLOYEE-LOOKUP
        PERFORM GETEMPLOYEEDATA
-       PERFORM UNTIL EMPLOYEEDETAILS = SPACES
+       PERFORM UNTIL EMPENTRYDETAILS = SPACES
+           PERFORM STAMP-EMPLOYEE-AUDIT-FIELDS
            WRITE EMPLOYEEDETAILS
+           PERFORM WRITE-EMPLOYEE-LOOKUP-RECORD
+           MOVE EMPSSN TO CHANGELOG-EMPSSN
+           MOVE "A" TO CHANGELOG-ACTION-CODE
+           PERFORM WRITE-EMPLOYEE-CHANGE-LOG-RECORD
            PERFORM GETEMPLOYEEDATA
        END-PERFORM
        CLOSE EMPLOYEEFILE
+       CLOSE EMPLOYEEQUARANTINE
        DISPLAY "*************************** END OF INPUT ***************************"
 
+       PERFORM MAINTAIN-EMPLOYEE-RECORDS
+       CLOSE EMPLOYEELOOKUP
+       CLOSE EMPLOYEECHANGELOG
+
+       PERFORM PRODUCE-EMPLOYEE-REPORT
+       STOP RUN.
+
+GETEMPLOYEEDATA.
+       SET ENTRY-NOT-VALID TO TRUE
+       PERFORM UNTIL ENTRY-IS-VALID
+           DISPLAY "ENTER SSN (9 DIGITS) SURNAME (15 ALPHANUMERIC) FORENAME (10 ALPHANUMERIC) YEAR OF BIRTH YYYYMMDD"
+           ACCEPT EMPENTRYDETAILS
+           IF EMPENTRYDETAILS EQUAL TO SPACES
+               SET ENTRY-IS-VALID TO TRUE
+           ELSE
+               PERFORM VALIDATE-EMPLOYEE-ENTRY
+               IF ENTRY-NOT-VALID
+                   IF DUPLICATE-SSN-FOUND
+                       DISPLAY "DUPLICATE SSN - AN EMPLOYEE WITH THIS SSN "
+                           "ALREADY EXISTS - PLEASE RE-ENTER"
+                       MOVE "DUPLICATE SSN" TO EQT-REASON
+                   ELSE
+                       DISPLAY "INVALID ENTRY - SSN MUST BE NUMERIC, YEAR 1900-2099, "
+                           "MONTH 01-12, DAY 01-31, GENDER M OR F - PLEASE RE-ENTER"
+                       MOVE "INVALID FORMAT" TO EQT-REASON
+                   END-IF
+                   PERFORM WRITE-EMPLOYEE-QUARANTINE-RECORD
+               END-IF
+           END-IF
+       END-PERFORM.
+
+VALIDATE-EMPLOYEE-ENTRY.
+       PERFORM VALIDATE-EMPLOYEE-FORMAT
+       SET SSN-NOT-DUPLICATE TO TRUE
+       IF ENTRY-IS-VALID
+           PERFORM CHECK-FOR-DUPLICATE-SSN
+           IF DUPLICATE-SSN-FOUND
+               SET ENTRY-NOT-VALID TO TRUE
+           END-IF
+       END-IF.
+
+VALIDATE-EMPLOYEE-FORMAT.
+       SET ENTRY-IS-VALID TO TRUE
+       IF EMPSSN NOT NUMERIC
+           SET ENTRY-NOT-VALID TO TRUE
+       END-IF
+       IF EMPYOB LESS THAN 1900 OR EMPYOB GREATER THAN 2099
+           SET ENTRY-NOT-VALID TO TRUE
+       END-IF
+       IF EMPMOB LESS THAN 01 OR EMPMOB GREATER THAN 12
+           SET ENTRY-NOT-VALID TO TRUE
+       END-IF
+       IF EMPDOB LESS THAN 01 OR EMPDOB GREATER THAN 31
+           SET ENTRY-NOT-VALID TO TRUE
+       END-IF
+       IF EMPGENDER NOT EQUAL TO "M" AND EMPGENDER NOT EQUAL TO "F"
+           SET ENTRY-NOT-VALID TO TRUE
+       END-IF.
+
+MAINTAIN-EMPLOYEE-RECORDS.
+       DISPLAY "ENTER MAINTENANCE TRANSACTIONS (U=UPDATE, D=DELETE, "
+           "T=TERMINATE, BLANK TRANSACTION CODE TO FINISH)"
+       DISPLAY "TRANSACTION CODE: "
+       ACCEPT TRANSACTION-CODE
+       PERFORM UNTIL TRANSACTION-CODE EQUAL TO SPACE
+           DISPLAY "ENTER SSN OF EMPLOYEE TO UPDATE/DELETE/TERMINATE (9 DIGITS): "
+           ACCEPT TRANSACTION-SSN
+           PERFORM APPLY-EMPLOYEE-TRANSACTION
+           IF TRANSACTION-MATCH-FOUND
+               DISPLAY "TRANSACTION APPLIED FOR SSN " TRANSACTION-SSN
+           ELSE
+               DISPLAY "NO EMPLOYEE FOUND WITH SSN " TRANSACTION-SSN
+           END-IF
+           DISPLAY "TRANSACTION CODE (U=UPDATE, D=DELETE, T=TERMINATE), "
+               "BLANK TO FINISH: "
+           ACCEPT TRANSACTION-CODE
+       END-PERFORM
+       PERFORM PURGE-TERMINATED-EMPLOYEES.
+
+APPLY-EMPLOYEE-TRANSACTION.
+       SET TRANSACTION-NO-MATCH TO TRUE
        OPEN INPUT EMPLOYEEFILE
-       READ EMPLOYEEFILE
-           AT END SET ENDOFEMPLOYEEFILE TO TRUE
-       END-READ
+       OPEN OUTPUT EMPLOYEEFILE-NEW
+       READ EMPLOYEEFILE AT END SET ENDOFEMPLOYEEFILE TO TRUE END-READ
        PERFORM UNTIL ENDOFEMPLOYEEFILE
-           DISPLAY EMPFORENAME SPACE EMPSURNAME " - "
-               EMPDOB "/" EMPMOB "/" EMPYOB
-            READ EMPLOYEEFILE
-               AT END SET ENDOFEMPLOYEEFILE TO TRUE
-            END-READ
+           IF EMPSSN EQUAL TO TRANSACTION-SSN
+               SET TRANSACTION-MATCH-FOUND TO TRUE
+               IF TRANSACTION-IS-UPDATE
+                   PERFORM GETUPDATEDEMPLOYEEDATA
+                   WRITE EMPLOYEEDETAILS-NEW FROM EMPLOYEEDETAILS
+                   PERFORM REWRITE-EMPLOYEE-LOOKUP-RECORD
+                   MOVE TRANSACTION-SSN TO CHANGELOG-EMPSSN
+                   MOVE "U" TO CHANGELOG-ACTION-CODE
+                   PERFORM WRITE-EMPLOYEE-CHANGE-LOG-RECORD
+               END-IF
+               IF TRANSACTION-IS-DELETE
+                   PERFORM DELETE-EMPLOYEE-LOOKUP-RECORD
+                   MOVE TRANSACTION-SSN TO CHANGELOG-EMPSSN
+                   MOVE "D" TO CHANGELOG-ACTION-CODE
+                   PERFORM WRITE-EMPLOYEE-CHANGE-LOG-RECORD
+               END-IF
+               IF TRANSACTION-IS-TERMINATE
+                   SET EMPLOYEE-TERMINATED TO TRUE
+                   ACCEPT EMPTERMDATE FROM DATE YYYYMMDD
+                   WRITE EMPLOYEEDETAILS-NEW FROM EMPLOYEEDETAILS
+                   PERFORM REWRITE-EMPLOYEE-LOOKUP-RECORD
+                   MOVE TRANSACTION-SSN TO CHANGELOG-EMPSSN
+                   MOVE "T" TO CHANGELOG-ACTION-CODE
+                   PERFORM WRITE-EMPLOYEE-CHANGE-LOG-RECORD
+               END-IF
+           ELSE
+               WRITE EMPLOYEEDETAILS-NEW FROM EMPLOYEEDETAILS
+           END-IF
+           READ EMPLOYEEFILE AT END SET ENDOFEMPLOYEEFILE TO TRUE END-READ
        END-PERFORM
        CLOSE EMPLOYEEFILE
-       STOP RUN.
+       CLOSE EMPLOYEEFILE-NEW
+       IF TRANSACTION-MATCH-FOUND
+           PERFORM COPY-EMPLOYEEFILE-NEW-TO-EMPLOYEEFILE
+       END-IF.
 
-GETEMPLOYEEDATA.
-       DISPLAY "ENTER SSN (9 DIGITS) SURNAME (15 ALPHANUMERIC) FORENAME (10 ALPHANUMERIC) YEAR OF BIRTH YYYYMMDD"
-       ACCEPT EMPLOYEEDETAILS.
+PURGE-TERMINATED-EMPLOYEES.
+       ACCEPT WS-PURGE-DATE FROM DATE YYYYMMDD
+       MOVE WS-PURGE-DATE(1:4) TO WS-PURGE-YEAR
+       OPEN INPUT EMPLOYEEFILE
+       OPEN OUTPUT EMPLOYEEFILE-NEW
+       OPEN EXTEND EMPLOYEEARCHIVE
+       READ EMPLOYEEFILE AT END SET ENDOFEMPLOYEEFILE TO TRUE END-READ
+       PERFORM UNTIL ENDOFEMPLOYEEFILE
+           SET RECORD-IS-NOT-PURGE-CANDIDATE TO TRUE
+           IF EMPLOYEE-TERMINATED
+               MOVE EMPTERMDATE(1:4) TO WS-TERM-YEAR
+               COMPUTE WS-YEARS-SINCE-TERM = WS-PURGE-YEAR - WS-TERM-YEAR
+               IF WS-YEARS-SINCE-TERM GREATER THAN OR EQUAL TO RETENTION-YEARS
+                   SET RECORD-IS-PURGE-CANDIDATE TO TRUE
+               END-IF
+           END-IF
+           IF RECORD-IS-PURGE-CANDIDATE
+               WRITE EMPLOYEEARCHIVEREC FROM EMPLOYEEDETAILS
+               MOVE EMPSSN TO TRANSACTION-SSN
+               PERFORM DELETE-EMPLOYEE-LOOKUP-RECORD
+               ADD 1 TO WS-PURGE-COUNT
+           ELSE
+               WRITE EMPLOYEEDETAILS-NEW FROM EMPLOYEEDETAILS
+           END-IF
+           READ EMPLOYEEFILE AT END SET ENDOFEMPLOYEEFILE TO TRUE END-READ
+       END-PERFORM
+       CLOSE EMPLOYEEFILE
+       CLOSE EMPLOYEEFILE-NEW
+       CLOSE EMPLOYEEARCHIVE
+       IF WS-PURGE-COUNT GREATER THAN ZERO
+           PERFORM COPY-EMPLOYEEFILE-NEW-TO-EMPLOYEEFILE
+           DISPLAY "PURGED " WS-PURGE-COUNT
+               " TERMINATED EMPLOYEE RECORD(S) TO ARCHIVE"
+       END-IF.
+
+COPY-EMPLOYEEFILE-NEW-TO-EMPLOYEEFILE.
+       OPEN INPUT EMPLOYEEFILE-NEW
+       OPEN OUTPUT EMPLOYEEFILE
+       READ EMPLOYEEFILE-NEW
+           AT END SET ENDOFEMPLOYEEFILE-NEW TO TRUE
+       END-READ
+       PERFORM UNTIL ENDOFEMPLOYEEFILE-NEW
+           WRITE EMPLOYEEDETAILS FROM EMPLOYEEDETAILS-NEW
+           READ EMPLOYEEFILE-NEW
+               AT END SET ENDOFEMPLOYEEFILE-NEW TO TRUE
+           END-READ
+       END-PERFORM
+       CLOSE EMPLOYEEFILE-NEW
+       CLOSE EMPLOYEEFILE.
+
+GETUPDATEDEMPLOYEEDATA.
+       SET ENTRY-NOT-VALID TO TRUE
+       PERFORM UNTIL ENTRY-IS-VALID
+           DISPLAY "ENTER REPLACEMENT DATA (SSN SURNAME FORENAME YEAR MONTH "
+               "DAY GENDER) FOR SSN " TRANSACTION-SSN
+           ACCEPT EMPENTRYDETAILS
+           MOVE TRANSACTION-SSN TO EMPSSN
+           PERFORM VALIDATE-EMPLOYEE-FORMAT
+           IF ENTRY-NOT-VALID
+               DISPLAY "INVALID ENTRY - SSN MUST BE NUMERIC, YEAR 1900-2099, "
+                   "MONTH 01-12, DAY 01-31, GENDER M OR F - PLEASE RE-ENTER"
+           END-IF
+       END-PERFORM.
+
+CHECK-FOR-DUPLICATE-SSN.
+       MOVE EMPSSN TO LOOKUP-EMPSSN
+       SET SSN-NOT-DUPLICATE TO TRUE
+       READ EMPLOYEELOOKUP
+           INVALID KEY
+               SET SSN-NOT-DUPLICATE TO TRUE
+           NOT INVALID KEY
+               SET DUPLICATE-SSN-FOUND TO TRUE
+       END-READ.
+
+OPEN-EMPLOYEE-LOOKUP.
+       OPEN I-O EMPLOYEELOOKUP
+       IF WS-IDX-STATUS EQUAL TO "35"
+           OPEN OUTPUT EMPLOYEELOOKUP
+           CLOSE EMPLOYEELOOKUP
+           OPEN I-O EMPLOYEELOOKUP
+       END-IF.
+
+WRITE-EMPLOYEE-LOOKUP-RECORD.
+       MOVE EMPSSN TO LOOKUP-EMPSSN
+       MOVE EMPSURNAME TO LOOKUP-EMPSURNAME
+       MOVE EMPFORENAME TO LOOKUP-EMPFORENAME
+       MOVE EMPYOB TO LOOKUP-EMPYOB
+       MOVE EMPMOB TO LOOKUP-EMPMOB
+       MOVE EMPDOB TO LOOKUP-EMPDOB
+       MOVE EMPGENDER TO LOOKUP-EMPGENDER
+       MOVE EMPSTATUS TO LOOKUP-EMPSTATUS
+       MOVE EMPTERMDATE TO LOOKUP-EMPTERMDATE
+       MOVE EMPENTRYTIMESTAMP TO LOOKUP-EMPENTRYTIMESTAMP
+       MOVE EMPOPERATORID TO LOOKUP-EMPOPERATORID
+       WRITE EMPLOYEELOOKUPREC
+           INVALID KEY
+               DISPLAY "DUPLICATE KEY WRITING EMPLOYEE LOOKUP RECORD FOR SSN "
+                   EMPSSN
+       END-WRITE.
+
+REWRITE-EMPLOYEE-LOOKUP-RECORD.
+       MOVE TRANSACTION-SSN TO LOOKUP-EMPSSN
+       MOVE EMPSURNAME TO LOOKUP-EMPSURNAME
+       MOVE EMPFORENAME TO LOOKUP-EMPFORENAME
+       MOVE EMPYOB TO LOOKUP-EMPYOB
+       MOVE EMPMOB TO LOOKUP-EMPMOB
+       MOVE EMPDOB TO LOOKUP-EMPDOB
+       MOVE EMPGENDER TO LOOKUP-EMPGENDER
+       MOVE EMPSTATUS TO LOOKUP-EMPSTATUS
+       MOVE EMPTERMDATE TO LOOKUP-EMPTERMDATE
+       MOVE EMPENTRYTIMESTAMP TO LOOKUP-EMPENTRYTIMESTAMP
+       MOVE EMPOPERATORID TO LOOKUP-EMPOPERATORID
+       REWRITE EMPLOYEELOOKUPREC
+           INVALID KEY
+               DISPLAY "EMPLOYEE LOOKUP RECORD NOT FOUND FOR SSN "
+                   TRANSACTION-SSN
+       END-REWRITE.
+
+STAMP-EMPLOYEE-AUDIT-FIELDS.
+       ACCEPT WS-ENTRY-DATE FROM DATE YYYYMMDD
+       ACCEPT WS-ENTRY-TIME FROM TIME
+       STRING WS-ENTRY-DATE WS-ENTRY-TIME(1:6)
+           DELIMITED BY SIZE INTO EMPENTRYTIMESTAMP
+       MOVE WS-OPERATOR-ID TO EMPOPERATORID
+       SET EMPLOYEE-ACTIVE TO TRUE
+       MOVE ZERO TO EMPTERMDATE.
+
+WRITE-EMPLOYEE-CHANGE-LOG-RECORD.
+       MOVE CHANGELOG-EMPSSN TO LOG-EMPSSN
+       MOVE CHANGELOG-ACTION-CODE TO LOG-ACTION
+       MOVE WS-OPERATOR-ID TO LOG-OPERATORID
+       ACCEPT WS-ENTRY-DATE FROM DATE YYYYMMDD
+       ACCEPT WS-ENTRY-TIME FROM TIME
+       STRING WS-ENTRY-DATE WS-ENTRY-TIME(1:6)
+           DELIMITED BY SIZE INTO LOG-ENTRYTIMESTAMP
+       WRITE EMPLOYEECHANGELOGREC
+       IF WS-LOG-STATUS NOT EQUAL TO "00"
+           DISPLAY "ERROR WRITING EMPLOYEE CHANGE LOG - FILE STATUS "
+               WS-LOG-STATUS
+       END-IF.
+
+WRITE-EMPLOYEE-QUARANTINE-RECORD.
+       MOVE EMPENTRYDETAILS TO EQT-ENTRY
+       MOVE WS-OPERATOR-ID TO EQT-OPERATORID
+       WRITE EMPLOYEEQUARANTINEREC
+       IF WS-EQT-STATUS NOT EQUAL TO "00"
+           DISPLAY "ERROR WRITING EMPLOYEE QUARANTINE RECORD - FILE STATUS "
+               WS-EQT-STATUS
+       END-IF.
+
+DELETE-EMPLOYEE-LOOKUP-RECORD.
+       MOVE TRANSACTION-SSN TO LOOKUP-EMPSSN
+       DELETE EMPLOYEELOOKUP RECORD
+           INVALID KEY
+               DISPLAY "EMPLOYEE LOOKUP RECORD NOT FOUND FOR SSN "
+                   TRANSACTION-SSN
+       END-DELETE.
+
+PRODUCE-EMPLOYEE-REPORT.
+       ACCEPT EMP-CURRENT-DATE FROM DATE YYYYMMDD
+       SORT EMPLOYEESORTFILE ON ASCENDING KEY SRT-EMPSURNAME
+           USING EMPLOYEEFILE
+           GIVING EMPLOYEESORTED
+       IF WS-ESF-STATUS NOT EQUAL TO "00"
+           DISPLAY "ERROR SORTING EMPLOYEE FILE - FILE STATUS " WS-ESF-STATUS
+       ELSE
+           OPEN INPUT EMPLOYEESORTED
+           PERFORM PRINT-EMPLOYEE-REPORT-HEADERS
+           READ EMPLOYEESORTED
+               AT END SET ENDOFSORTEDEMPLOYEEFILE TO TRUE
+           END-READ
+           PERFORM UNTIL ENDOFSORTEDEMPLOYEEFILE
+               IF ESD-EMPLOYEE-ACTIVE
+                   PERFORM PRINT-EMPLOYEE-LINE
+                   PERFORM TALLY-EMPLOYEE-GENDER
+               END-IF
+               READ EMPLOYEESORTED
+                   AT END SET ENDOFSORTEDEMPLOYEEFILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEESORTED
+           PERFORM PRINT-EMPLOYEE-GENDER-SUMMARY
+       END-IF.
+
+PRINT-EMPLOYEE-REPORT-HEADERS.
+       IF EMP-LINESONPAGE NOT EQUAL TO ZERO
+           DISPLAY " "
+       END-IF
+       DISPLAY "*************************** EMPLOYEE ROSTER ***************************"
+       DISPLAY "FORENAME        SURNAME          DATE OF BIRTH  GENDER"
+       MOVE 2 TO EMP-LINESONPAGE.
+
+PRINT-EMPLOYEE-LINE.
+       IF EMP-LINESONPAGE GREATER THAN OR EQUAL TO EMP-MAXLINESPERPAGE
+           PERFORM PRINT-EMPLOYEE-REPORT-HEADERS
+       END-IF
+       PERFORM COMPUTE-EMPLOYEE-AGE
+       DISPLAY ESD-EMPFORENAME SPACE ESD-EMPSURNAME " - "
+           ESD-EMPDOB "/" ESD-EMPMOB "/" ESD-EMPYOB SPACE ESD-EMPGENDER
+           "  AGE: " EMP-AGE
+       ADD 1 TO EMP-LINESONPAGE.
+
+COMPUTE-EMPLOYEE-AGE.
+       COMPUTE EMP-AGE = EMP-CURRENT-YEAR - ESD-EMPYOB
+       IF EMP-CURRENT-MONTH LESS THAN ESD-EMPMOB
+           SUBTRACT 1 FROM EMP-AGE
+       END-IF
+       IF EMP-CURRENT-MONTH EQUAL TO ESD-EMPMOB
+               AND EMP-CURRENT-DAY LESS THAN ESD-EMPDOB
+           SUBTRACT 1 FROM EMP-AGE
+       END-IF.
+
+TALLY-EMPLOYEE-GENDER.
+       IF ESD-EMPGENDER EQUAL TO "M"
+           ADD 1 TO EMP-MALE-COUNT
+       END-IF
+       IF ESD-EMPGENDER EQUAL TO "F"
+           ADD 1 TO EMP-FEMALE-COUNT
+       END-IF.
+
+PRINT-EMPLOYEE-GENDER-SUMMARY.
+       DISPLAY " "
+       DISPLAY "GENDER BREAKDOWN -- MALE: " EMP-MALE-COUNT
+           "  FEMALE: " EMP-FEMALE-COUNT.
