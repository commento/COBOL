@@ -5,20 +5,61 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 01     INCREMENT               PIC 99 VALUE ZERO.
        88  ENDOFDATA           VALUE ZERO.
+01     RECONCILE-RESULT        PIC X.
+       88  TOTALS-RECONCILED   VALUE "Y".
+       88  TOTALS-VARY         VALUE "N".
 
 PROCEDURE DIVISION.
 BEGIN.
        DISPLAY "ENTER AN INCREMENT VALUE (0-99) - " WITH NO ADVANCING
        ACCEPT INCREMENT
        PERFORM UNTIL ENDOFDATA
-           CALL "STEADY" USING BY CONTENT INCREMENT
-           CALL "DYNAMIC" USING BY CONTENT INCREMENT
+           CALL "RECONCILE" USING BY CONTENT INCREMENT
+               BY REFERENCE RECONCILE-RESULT
            DISPLAY SPACES
            DISPLAY "ENTER AN INCREMENT VALUE (0-99) - " WITH NO ADVANCING
            ACCEPT INCREMENT
        END-PERFORM
        STOP RUN.
 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCILE.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01     WS-PERCALL-TOTAL        PIC 9(5) VALUE ZERO.
+01     WS-WHOLERUN-TOTAL       PIC 9(5) VALUE ZERO.
+01     WS-STEADY-LATEST        PIC 9(5) VALUE ZERO.
+01     PRN-PERCALL-TOTAL       PIC ZZ,ZZ9.
+01     PRN-WHOLERUN-TOTAL      PIC ZZ,ZZ9.
+
+LINKAGE SECTION.
+01     VALUETOADD              PIC 99.
+01     RECONCILE-RESULT        PIC X.
+       88  TOTALS-RECONCILED   VALUE "Y".
+       88  TOTALS-VARY         VALUE "N".
+
+PROCEDURE DIVISION USING VALUETOADD RECONCILE-RESULT.
+BEGIN.
+       CALL "STEADY" USING BY CONTENT VALUETOADD
+           BY REFERENCE WS-STEADY-LATEST
+       ADD WS-STEADY-LATEST TO WS-PERCALL-TOTAL
+       CALL "DYNAMIC" USING BY CONTENT VALUETOADD
+           BY REFERENCE WS-WHOLERUN-TOTAL
+       MOVE WS-PERCALL-TOTAL TO PRN-PERCALL-TOTAL
+       MOVE WS-WHOLERUN-TOTAL TO PRN-WHOLERUN-TOTAL
+       IF WS-PERCALL-TOTAL EQUAL TO WS-WHOLERUN-TOTAL
+           SET TOTALS-RECONCILED TO TRUE
+           DISPLAY "RECONCILIATION OK - PER-CALL TOTAL " PRN-PERCALL-TOTAL
+               " MATCHES WHOLE-RUN TOTAL " PRN-WHOLERUN-TOTAL
+       ELSE
+           SET TOTALS-VARY TO TRUE
+           DISPLAY "RECONCILIATION VARIANCE - PER-CALL TOTAL " PRN-PERCALL-TOTAL
+               " WHOLE-RUN TOTAL " PRN-WHOLERUN-TOTAL
+       END-IF
+       EXIT PROGRAM.
+END PROGRAM RECONCILE.
+
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DYNAMIC.
 
@@ -29,12 +70,14 @@ WORKING-STORAGE SECTION.
 
 LINKAGE SECTION.
 01     VALUETOADD              PIC 99.
+01     OUT-RUNNINGTOTAL        PIC 9(5).
 
-PROCEDURE DIVISION USING VALUETOADD.
+PROCEDURE DIVISION USING VALUETOADD OUT-RUNNINGTOTAL.
 BEGIN.
        ADD VALUETOADD TO RUNNINGTOTAL
        MOVE RUNNINGTOTAL TO PRNTOTAL
        DISPLAY "DYNAMIC TOTAL = " PRNTOTAL
+       MOVE RUNNINGTOTAL TO OUT-RUNNINGTOTAL
        EXIT PROGRAM.
 END PROGRAM DYNAMIC.
 
@@ -48,13 +91,14 @@ WORKING-STORAGE SECTION.
 
 LINKAGE SECTION.
 01     VALUETOADD              PIC 99.
+01     OUT-RUNNINGTOTAL        PIC 9(5).
 
-PROCEDURE DIVISION USING VALUETOADD.
+PROCEDURE DIVISION USING VALUETOADD OUT-RUNNINGTOTAL.
 BEGIN.
        ADD VALUETOADD TO RUNNINGTOTAL
        MOVE RUNNINGTOTAL TO PRNTOTAL
        DISPLAY "STEADY TOTAL = " PRNTOTAL
+       MOVE RUNNINGTOTAL TO OUT-RUNNINGTOTAL
        EXIT PROGRAM.
 END PROGRAM STEADY.
 END PROGRAM LISTING16-1.
-       
\ No newline at end of file
