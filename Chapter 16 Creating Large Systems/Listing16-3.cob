@@ -0,0 +1,78 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LISTING16-3.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01     TC-ID-LENGTH             PIC 99 VALUE 7.
+
+01     TC-WEIGHTS-DATA          PIC X(14) VALUE "07060504030201".
+01     TC-WEIGHTS REDEFINES TC-WEIGHTS-DATA.
+       02  TC-WEIGHT            PIC 99 OCCURS 7 TIMES.
+
+01     TC-MODE                  PIC X VALUE "S".
+
+01     TC-DESCRIPTION           PIC X(30).
+01     TC-DIGITS                PIC 9(7).
+01     TC-DIGITS-GROUP REDEFINES TC-DIGITS.
+       02  TC-DIGIT             PIC 9 OCCURS 7 TIMES.
+
+01     TC-EXPECTED-RESULT       PIC 9.
+       88  TC-EXPECT-VALID      VALUE 0.
+       88  TC-EXPECT-INVALID    VALUE 1.
+
+01     TC-ACTUAL-RESULT         PIC 9.
+       88  TC-ACTUAL-VALID      VALUE 0.
+       88  TC-ACTUAL-INVALID    VALUE 1.
+
+01     TC-CASE-COUNT            PIC 99 VALUE ZERO.
+01     TC-PASS-COUNT            PIC 99 VALUE ZERO.
+01     TC-FAIL-COUNT            PIC 99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+BEGIN.
+       DISPLAY "VALIDATECHECKDIGIT REGRESSION TEST - 7-DIGIT MODULUS-11 VECTORS"
+
+       MOVE "ALL ZEROS" TO TC-DESCRIPTION
+       MOVE 0000000 TO TC-DIGITS
+       SET TC-EXPECT-VALID TO TRUE
+       PERFORM RUN-TEST-CASE
+
+       MOVE "ALL NINES" TO TC-DESCRIPTION
+       MOVE 9999999 TO TC-DIGITS
+       SET TC-EXPECT-INVALID TO TRUE
+       PERFORM RUN-TEST-CASE
+
+       MOVE "SEQUENTIAL DIGITS" TO TC-DESCRIPTION
+       MOVE 1234567 TO TC-DIGITS
+       SET TC-EXPECT-INVALID TO TRUE
+       PERFORM RUN-TEST-CASE
+
+       MOVE "KNOWN VALID CHECK DIGIT" TO TC-DESCRIPTION
+       MOVE 1234560 TO TC-DIGITS
+       SET TC-EXPECT-VALID TO TRUE
+       PERFORM RUN-TEST-CASE
+
+       DISPLAY " "
+       DISPLAY "CASES RUN: " TC-CASE-COUNT "  PASSED: " TC-PASS-COUNT
+           "  FAILED: " TC-FAIL-COUNT
+
+       IF TC-FAIL-COUNT GREATER THAN ZERO
+           MOVE 4 TO RETURN-CODE
+       END-IF
+
+       STOP RUN.
+
+RUN-TEST-CASE.
+       ADD 1 TO TC-CASE-COUNT
+       CALL "VALIDATECHECKDIGIT" USING TC-ID-LENGTH, TC-DIGITS-GROUP,
+               TC-WEIGHTS, TC-MODE, TC-ACTUAL-RESULT
+       IF TC-ACTUAL-RESULT EQUAL TO TC-EXPECTED-RESULT
+           ADD 1 TO TC-PASS-COUNT
+           DISPLAY "PASS - " TC-DESCRIPTION
+       ELSE
+           ADD 1 TO TC-FAIL-COUNT
+           DISPLAY "FAIL - " TC-DESCRIPTION "  EXPECTED " TC-EXPECTED-RESULT
+               " GOT " TC-ACTUAL-RESULT
+       END-IF.
+
+END PROGRAM LISTING16-3.
