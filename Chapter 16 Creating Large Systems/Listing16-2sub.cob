@@ -2,32 +2,50 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. VALIDATECHECKDIGIT IS INITIAL.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01     SUMOFNUMS               PIC 9(5).
-01     QUOTIENT                PIC 9(5).
+01     SUMOFNUMS               PIC 9(7).
+01     QUOTIENT                PIC 9(7).
 01     CALCRESULT              PIC 99.
+01     WEIGHT-IDX              PIC 99.
 
 LINKAGE SECTION.
+01     ID-LENGTH               PIC 99.
 01     NUMTOVALIDATE.
-       02  D1                  PIC 9.
-       02  D2                  PIC 9.
-       02  D3                  PIC 9.
-       02  D4                  PIC 9.
-       02  D5                  PIC 9.
-       02  D6                  PIC 9.
-       02  D7                  PIC 9.
+       02  ID-DIGIT            PIC 9 OCCURS 1 TO 18 TIMES
+                                DEPENDING ON ID-LENGTH.
+
+01     WEIGHTTABLE.
+       02  ID-WEIGHT           PIC 99 OCCURS 1 TO 18 TIMES
+                                DEPENDING ON ID-LENGTH.
+
+01     VALIDATION-MODE         PIC X.
+       88 MODE-SUM-TO-ZERO             VALUE "S".
+       88 MODE-REMAINDER-IS-CHECKDIGIT VALUE "R".
 
 01     RESULT                  PIC 9.
        88 INVALIDCHECKDIGIT    VALUE 1.
        88 VALIDCHECKDIGIT      VALUE 0.
 
-PROCEDURE DIVISION USING NUMTOVALIDATE, RESULT.
+PROCEDURE DIVISION USING ID-LENGTH, NUMTOVALIDATE, WEIGHTTABLE,
+        VALIDATION-MODE, RESULT.
 BEGIN.
-       COMPUTE SUMOFNUMS = (D1 * 7) + (D2 * 6) + (D3 * 5) + (D4 * 4) +
-                           (D5 * 3) + (D6 * 2) + (D7).
+       MOVE ZEROS TO SUMOFNUMS
+       PERFORM VARYING WEIGHT-IDX FROM 1 BY 1 UNTIL WEIGHT-IDX > ID-LENGTH
+           COMPUTE SUMOFNUMS = SUMOFNUMS +
+               (ID-DIGIT(WEIGHT-IDX) * ID-WEIGHT(WEIGHT-IDX))
+       END-PERFORM
        DIVIDE SUMOFNUMS BY 11 GIVING QUOTIENT REMAINDER CALCRESULT
-       IF CALCRESULT EQUAL TO ZERO
-           SET VALIDCHECKDIGIT TO TRUE
+       IF MODE-SUM-TO-ZERO
+           IF CALCRESULT EQUAL TO ZERO
+               SET VALIDCHECKDIGIT TO TRUE
+           ELSE
+               SET INVALIDCHECKDIGIT TO TRUE
+           END-IF
        ELSE
-           SET INVALIDCHECKDIGIT TO TRUE
+           IF CALCRESULT EQUAL TO 10
+                   OR CALCRESULT NOT EQUAL TO ID-DIGIT(ID-LENGTH)
+               SET INVALIDCHECKDIGIT TO TRUE
+           ELSE
+               SET VALIDCHECKDIGIT TO TRUE
+           END-IF
        END-IF
        EXIT PROGRAM.
