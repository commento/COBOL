@@ -1,30 +1,104 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LISTING15-4_2.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TextFile ASSIGN TO DYNAMIC WS-TextFileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TextFileStatus.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TextFile.
+01  TextFileRecord PIC X(80).
+
 WORKING-STORAGE SECTION.
 01 TextLine.
-    02 Letter PIC X OCCURS 80 TIMES. 
+    02 Letter PIC X OCCURS 80 TIMES.
       88 Vowel VALUE "A" "E" "I" "O" "U".
 
 01 VowelCount PIC 99 VALUE ZERO.
 01 ConsonantCount PIC 99 VALUE ZERO.
+01 NonAlphaCount PIC 99 VALUE ZERO.
 01 idx PIC 99.
 
 01     TEXTSIZE PIC 99.
 01     TrailingSpaces PIC 99.
 
+01 WS-TextFileName PIC X(40).
+01 WS-TextFileStatus PIC XX.
+
+01 ModeSelection PIC X.
+    88 BatchMode VALUE "B" "b".
+
+01 EndOfTextFileSwitch PIC X VALUE "N".
+    88 EndOfTextFile VALUE "Y".
+
+01 RecordCount PIC 999 VALUE ZERO.
+01 FileVowelTotal PIC 999 VALUE ZERO.
+01 FileConsonantTotal PIC 999 VALUE ZERO.
+01 FileNonAlphaTotal PIC 999 VALUE ZERO.
 
 PROCEDURE DIVISION.
 BEGIN.
-       DISPLAY "Enter text : " WITH NO ADVANCING ACCEPT TextLine
+       DISPLAY "Enter B for batch file mode, or press Enter for a single line : " WITH NO ADVANCING
+       ACCEPT ModeSelection
+       IF BatchMode
+           PERFORM PROCESS-TEXT-FILE
+       ELSE
+           PERFORM PROCESS-SINGLE-LINE
+       END-IF
+       STOP RUN.
+
+PROCESS-SINGLE-LINE.
+       DISPLAY "Enter text : " WITH NO ADVANCING
+       ACCEPT TextLine
+       PERFORM COUNT-LETTERS-IN-LINE
+       DISPLAY "The line contains " VowelCount " vowels, " ConsonantCount
+           " consonants and " NonAlphaCount " non-alphabetic characters.".
+
+PROCESS-TEXT-FILE.
+       DISPLAY "Enter file name : " WITH NO ADVANCING
+       ACCEPT WS-TextFileName
+       OPEN INPUT TextFile
+       IF WS-TextFileStatus NOT EQUAL TO "00"
+           DISPLAY "ERROR OPENING TEXT FILE - FILE STATUS " WS-TextFileStatus
+       ELSE
+           PERFORM READ-TEXT-FILE
+           PERFORM UNTIL EndOfTextFile
+               MOVE TextFileRecord TO TextLine
+               PERFORM COUNT-LETTERS-IN-LINE
+               ADD 1 TO RecordCount
+               DISPLAY "RECORD " RecordCount ": " VowelCount " vowels, "
+                   ConsonantCount " consonants, " NonAlphaCount
+                   " non-alphabetic"
+               ADD VowelCount TO FileVowelTotal
+               ADD ConsonantCount TO FileConsonantTotal
+               ADD NonAlphaCount TO FileNonAlphaTotal
+               PERFORM READ-TEXT-FILE
+           END-PERFORM
+           CLOSE TextFile
+           DISPLAY "FILE TOTALS -- " RecordCount " RECORDS, "
+               FileVowelTotal " VOWELS, " FileConsonantTotal
+               " CONSONANTS, " FileNonAlphaTotal " NON-ALPHABETIC"
+       END-IF.
+
+READ-TEXT-FILE.
+       READ TextFile
+           AT END SET EndOfTextFile TO TRUE
+       END-READ.
+
+COUNT-LETTERS-IN-LINE.
        MOVE FUNCTION UPPER-CASE(TextLine) TO TextLine
        INSPECT FUNCTION REVERSE(TextLine) TALLYING TrailingSpaces FOR LEADING SPACES
        COMPUTE TEXTSIZE = FUNCTION LENGTH(TextLine) - TrailingSpaces
+       MOVE ZERO TO VowelCount
+       MOVE ZERO TO ConsonantCount
+       MOVE ZERO TO NonAlphaCount
        PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > TEXTSIZE
            IF Vowel(idx) ADD 1 TO VowelCount
            ELSE IF Letter(idx) IS ALPHABETIC ADD 1 TO ConsonantCount
-           END-IF 
-       END-PERFORM
-       DISPLAY "The line contains " VowelCount " vowels and " ConsonantCount " consonants." 
-       STOP RUN.
+           ELSE ADD 1 TO NonAlphaCount
+           END-IF
+       END-PERFORM.
