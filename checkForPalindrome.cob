@@ -1,7 +1,25 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CHECKFORPALINDROME.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PINFILE ASSIGN TO DYNAMIC WS-PINFILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PINSTATUS.
+
+    SELECT REVIEWFILE ASSIGN TO DYNAMIC WS-REVIEWFILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REVIEWSTATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD     PINFILE.
+01     PINRECORD   PIC X(10).
+
+FD     REVIEWFILE.
+01     REVIEWRECORD    PIC X(10).
+
 WORKING-STORAGE SECTION.
 01     XWORD       PIC X(10).
 
@@ -9,18 +27,95 @@ WORKING-STORAGE SECTION.
 
 01     TEXTLENGTH  PIC 99.
 
+01     PALINDROME-SWITCH       PIC X.
+       88 XWORD-IS-PALINDROME      VALUE "Y".
+       88 XWORD-IS-NOT-PALINDROME  VALUE "N".
+
+01     ModeSelection           PIC X.
+       88 BatchMode                VALUE "B" "b".
+
+01     WS-PINFILENAME          PIC X(40).
+01     WS-PINSTATUS            PIC XX.
+
+01     WS-REVIEWFILENAME       PIC X(40).
+01     WS-REVIEWSTATUS         PIC XX.
+
+01     WS-PIN-EOF-SWITCH       PIC X VALUE "N".
+       88 END-OF-PINFILE           VALUE "Y".
+
+01     WS-PIN-COUNT            PIC 999 VALUE ZERO.
+01     WS-WEAK-COUNT           PIC 999 VALUE ZERO.
+
 PROCEDURE DIVISION.
 BEGIN.
-       MOVE ZEROS TO CHARCOUNT.
+       DISPLAY "ENTER B FOR BATCH PIN SCREENING, OR PRESS ENTER FOR A SINGLE WORD : "
+           WITH NO ADVANCING
+       ACCEPT ModeSelection
+       IF BatchMode
+           PERFORM SCREEN-PIN-FILE
+       ELSE
+           PERFORM CHECK-SINGLE-WORD
+       END-IF
+       STOP RUN.
+
+CHECK-SINGLE-WORD.
        DISPLAY "ENTER A WORD - " WITH NO ADVANCING
        ACCEPT XWORD
+       PERFORM CHECK-XWORD-FOR-PALINDROME
+       IF XWORD-IS-PALINDROME
+           DISPLAY XWORD " IS A PALINDROME"
+       ELSE
+           DISPLAY XWORD " IS NOT A PALINDROME"
+       END-IF.
+
+SCREEN-PIN-FILE.
+       DISPLAY "ENTER PIN/CODE FILE NAME : " WITH NO ADVANCING
+       ACCEPT WS-PINFILENAME
+       OPEN INPUT PINFILE
+       IF WS-PINSTATUS NOT EQUAL TO "00"
+           DISPLAY "ERROR OPENING PIN FILE - FILE STATUS " WS-PINSTATUS
+       ELSE
+           DISPLAY "ENTER REVIEW FILE NAME FOR FLAGGED PINS : "
+               WITH NO ADVANCING
+           ACCEPT WS-REVIEWFILENAME
+           OPEN OUTPUT REVIEWFILE
+           IF WS-REVIEWSTATUS NOT EQUAL TO "00"
+               DISPLAY "ERROR OPENING REVIEW FILE - FILE STATUS "
+                   WS-REVIEWSTATUS
+               CLOSE PINFILE
+           ELSE
+               PERFORM READ-PIN-RECORD
+               PERFORM UNTIL END-OF-PINFILE
+                   MOVE PINRECORD TO XWORD
+                   PERFORM CHECK-XWORD-FOR-PALINDROME
+                   ADD 1 TO WS-PIN-COUNT
+                   IF XWORD-IS-PALINDROME
+                       ADD 1 TO WS-WEAK-COUNT
+                       DISPLAY XWORD " IS A PALINDROME - WEAK PIN"
+                       MOVE PINRECORD TO REVIEWRECORD
+                       WRITE REVIEWRECORD
+                   END-IF
+                   PERFORM READ-PIN-RECORD
+               END-PERFORM
+               CLOSE PINFILE
+               CLOSE REVIEWFILE
+               DISPLAY "SCREENED " WS-PIN-COUNT " PINS, " WS-WEAK-COUNT
+                   " FLAGGED AS PALINDROME-WEAK"
+           END-IF
+       END-IF.
+
+READ-PIN-RECORD.
+       READ PINFILE
+           AT END SET END-OF-PINFILE TO TRUE
+       END-READ.
+
+CHECK-XWORD-FOR-PALINDROME.
+       MOVE ZEROS TO CHARCOUNT
        INSPECT FUNCTION REVERSE(XWORD) TALLYING CHARCOUNT FOR LEADING SPACES
        MOVE FUNCTION UPPER-CASE(XWORD) TO XWORD
-
        COMPUTE TEXTLENGTH = FUNCTION LENGTH(XWORD) - CHARCOUNT
        IF XWORD(1:TEXTLENGTH) EQUAL TO FUNCTION REVERSE(XWORD(1:TEXTLENGTH))
-           DISPLAY XWORD " IS A PALINDROME"
+           SET XWORD-IS-PALINDROME TO TRUE
        ELSE
-           DISPLAY XWORD " IS NOT A PALINDROME"
-       END-IF
-       STOP RUN.
+           SET XWORD-IS-NOT-PALINDROME TO TRUE
+       END-IF.
