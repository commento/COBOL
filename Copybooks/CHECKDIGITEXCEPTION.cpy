@@ -0,0 +1,8 @@
+*> Shared check-digit rejection exception record. Any program that
+*> calls VALIDATECHECKDIGIT can copy this layout into its own
+*> exception FD to log rejected IDs in a common shape. Supply the
+*> record name, field prefix, and ID-value picture via COPY REPLACING.
+01  :RECNAME:.
+    02  :PREFIX:SUBSCRIBERID    PIC :ID-PIC:.
+    02  FILLER                  PIC X(2) VALUE SPACES.
+    02  :PREFIX:REASON          PIC X(40).
