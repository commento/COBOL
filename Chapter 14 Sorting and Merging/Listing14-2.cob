@@ -4,84 +4,1609 @@ PROGRAM-ID. LISTING14-2.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT WORKFILE ASSIGN TO "Work.tmp".
+       SELECT WORKFILE ASSIGN TO DYNAMIC WS-WRK-FILENAME
+           FILE STATUS IS WS-WRK-STATUS.
 
-       SELECT BILLABLESERVICEFILE ASSIGN TO "Listing14-1.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT MERGEFILE ASSIGN TO "Merge.tmp"
+           FILE STATUS IS WS-MRG-STATUS.
 
-       SELECT SORTEDCALLSFILE ASSIGN TO "Listing14-2.srt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DAILYEXTRACT1 ASSIGN TO DYNAMIC WS-DAY1-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE1-STATUS.
+
+       SELECT DAILYEXTRACT2 ASSIGN TO DYNAMIC WS-DAY2-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE2-STATUS.
+
+       SELECT DAILYEXTRACT3 ASSIGN TO DYNAMIC WS-DAY3-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE3-STATUS.
+
+       SELECT DAILYEXTRACT4 ASSIGN TO DYNAMIC WS-DAY4-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE4-STATUS.
+
+       SELECT DAILYEXTRACT5 ASSIGN TO DYNAMIC WS-DAY5-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE5-STATUS.
+
+       SELECT DAILYEXTRACT6 ASSIGN TO DYNAMIC WS-DAY6-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE6-STATUS.
+
+       SELECT DAILYEXTRACT7 ASSIGN TO DYNAMIC WS-DAY7-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE7-STATUS.
+
+       SELECT DAILYEXTRACT8 ASSIGN TO DYNAMIC WS-DAY8-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE8-STATUS.
+
+       SELECT DAILYEXTRACT9 ASSIGN TO DYNAMIC WS-DAY9-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE9-STATUS.
+
+       SELECT DAILYEXTRACT10 ASSIGN TO DYNAMIC WS-DAY10-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE10-STATUS.
+
+       SELECT DAILYEXTRACT11 ASSIGN TO DYNAMIC WS-DAY11-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE11-STATUS.
+
+       SELECT DAILYEXTRACT12 ASSIGN TO DYNAMIC WS-DAY12-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE12-STATUS.
+
+       SELECT DAILYEXTRACT13 ASSIGN TO DYNAMIC WS-DAY13-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE13-STATUS.
+
+       SELECT DAILYEXTRACT14 ASSIGN TO DYNAMIC WS-DAY14-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE14-STATUS.
+
+       SELECT DAILYEXTRACT15 ASSIGN TO DYNAMIC WS-DAY15-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE15-STATUS.
+
+       SELECT DAILYEXTRACT16 ASSIGN TO DYNAMIC WS-DAY16-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE16-STATUS.
+
+       SELECT DAILYEXTRACT17 ASSIGN TO DYNAMIC WS-DAY17-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE17-STATUS.
+
+       SELECT DAILYEXTRACT18 ASSIGN TO DYNAMIC WS-DAY18-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE18-STATUS.
+
+       SELECT DAILYEXTRACT19 ASSIGN TO DYNAMIC WS-DAY19-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE19-STATUS.
+
+       SELECT DAILYEXTRACT20 ASSIGN TO DYNAMIC WS-DAY20-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE20-STATUS.
+
+       SELECT DAILYEXTRACT21 ASSIGN TO DYNAMIC WS-DAY21-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE21-STATUS.
+
+       SELECT DAILYEXTRACT22 ASSIGN TO DYNAMIC WS-DAY22-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE22-STATUS.
+
+       SELECT DAILYEXTRACT23 ASSIGN TO DYNAMIC WS-DAY23-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE23-STATUS.
+
+       SELECT DAILYEXTRACT24 ASSIGN TO DYNAMIC WS-DAY24-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE24-STATUS.
+
+       SELECT DAILYEXTRACT25 ASSIGN TO DYNAMIC WS-DAY25-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE25-STATUS.
+
+       SELECT DAILYEXTRACT26 ASSIGN TO DYNAMIC WS-DAY26-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE26-STATUS.
+
+       SELECT DAILYEXTRACT27 ASSIGN TO DYNAMIC WS-DAY27-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE27-STATUS.
+
+       SELECT DAILYEXTRACT28 ASSIGN TO DYNAMIC WS-DAY28-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE28-STATUS.
+
+       SELECT DAILYEXTRACT29 ASSIGN TO DYNAMIC WS-DAY29-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE29-STATUS.
+
+       SELECT DAILYEXTRACT30 ASSIGN TO DYNAMIC WS-DAY30-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE30-STATUS.
+
+       SELECT DAILYEXTRACT31 ASSIGN TO DYNAMIC WS-DAY31-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE31-STATUS.
+
+       SELECT BILLABLESERVICEFILE ASSIGN TO DYNAMIC WS-BSF-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BSF-STATUS.
+
+       SELECT SORTEDCALLSFILE ASSIGN TO DYNAMIC WS-SCF-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SCF-STATUS.
+
+       SELECT MONTHLYREPORTFILE ASSIGN TO DYNAMIC WS-RPT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-STATUS.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "Listing14-2.ckp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKP-STATUS.
+
+       SELECT EXCEPTIONFILE ASSIGN TO "Listing14-2.exc"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXC-STATUS.
+
+       SELECT TOPSPENDERSEXTRACT ASSIGN TO "Listing14-2.tse"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TSE-STATUS.
+
+       SELECT TOPSPENDERSSORTFILE ASSIGN TO "TopSpenders.tmp"
+           FILE STATUS IS WS-TSS-STATUS.
+
+       SELECT TOPSPENDERSSORTED ASSIGN TO "Listing14-2.tss"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TSD-STATUS.
+
+       SELECT TOPSPENDERSFILE ASSIGN TO "Listing14-2-topspenders.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TSP-STATUS.
+
+       SELECT INVOICEFEEDFILE ASSIGN TO "Listing14-2-invoice.feed"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INV-STATUS.
+
+       SELECT SUBSCRIBERMASTER ASSIGN TO "Listing14-2-subscribers.mst"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS SMF-SUBSCRIBERID
+           FILE STATUS IS WS-SMF-STATUS.
+
+       SELECT SERVICERATETABLE ASSIGN TO "Listing14-2-rates.tbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS RATE-SERVICETYPE
+           FILE STATUS IS WS-RTB-STATUS.
+
+       SELECT PLANCHANGEFILE ASSIGN TO "Listing14-2-planchanges.tbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PC-SUBSCRIBERID
+           FILE STATUS IS WS-PLC-STATUS.
+
+       SELECT TAXCONFIGFILE ASSIGN TO "Listing14-2-tax.cfg"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TAX-STATUS.
+
+       SELECT ADJUSTMENTFILE ASSIGN TO "Listing14-2-adjustments.tbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ADJ-SUBSCRIBERID
+           FILE STATUS IS WS-ADJ-STATUS.
+
+       SELECT GLEXTRACTFILE ASSIGN TO "Listing14-2.gl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-GLX-STATUS.
+
+       SELECT QUARANTINEFILE ASSIGN TO "Listing14-2.qtn"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-QTN-STATUS.
+
+       SELECT YTDMASTERFILE ASSIGN TO "Listing14-2-ytd.tbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS YTD-SUBSCRIBERID
+           FILE STATUS IS WS-YTD-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 
+FD     MONTHLYREPORTFILE.
+01     REPORTLINE                  PIC X(158).
+
+FD     CHECKPOINTFILE.
+01     CHECKPOINTREC               PIC X(40).
+
+FD     EXCEPTIONFILE.
+       COPY "CHECKDIGITEXCEPTION.cpy"
+           REPLACING ==:RECNAME:== BY ==EXCEPTIONREC==
+                     ==:PREFIX:==  BY ==EXC-==
+                     ==:ID-PIC:==  BY ==9(10)==.
+
+FD     TOPSPENDERSEXTRACT.
+01     TSE-RECORD.
+       02  TSE-SUBSCRIBERID            PIC 9(10).
+       02  TSE-SUBSCRIBERTOTAL         PIC 9(7)V99.
+
+SD     TOPSPENDERSSORTFILE.
+01     TSS-RECORD.
+       02  TSS-SUBSCRIBERID            PIC 9(10).
+       02  TSS-SUBSCRIBERTOTAL         PIC 9(7)V99.
+
+FD     TOPSPENDERSSORTED.
+01     TSD-RECORD.
+       88  ENDOFTOPSPENDERSFILE        VALUE HIGH-VALUES.
+       02  TSD-SUBSCRIBERID            PIC 9(10).
+       02  TSD-SUBSCRIBERTOTAL         PIC 9(7)V99.
+
+FD     TOPSPENDERSFILE.
+01     TOPSPENDERSLINE                 PIC X(132).
+
+FD     INVOICEFEEDFILE.
+01     INVOICEFEEDREC.
+       02  INV-SUBSCRIBERID            PIC 9(10).
+       02  INV-SUBSCRIBERTOTAL         PIC 9(7)V99.
+
+FD     SUBSCRIBERMASTER.
+01     SUBSCRIBERMASTERREC.
+       02  SMF-SUBSCRIBERID            PIC 9(10).
+       02  SMF-SUBSCRIBERNAME          PIC X(25).
+       02  SMF-ADDRESSLINE1            PIC X(25).
+       02  SMF-ADDRESSLINE2            PIC X(25).
+       02  SMF-PLANCODE                PIC X(4).
+
+FD     SERVICERATETABLE.
+01     SERVICERATEREC.
+       02  RATE-SERVICETYPE            PIC 9.
+       02  RATE-PERMINUTE               PIC 9(3)V9999.
+       02  RATE-DESCRIPTION             PIC X(20).
+
+FD     PLANCHANGEFILE.
+01     PLANCHANGEREC.
+       02  PC-SUBSCRIBERID              PIC 9(10).
+       02  PC-CHANGE-DAY                PIC 99.
+       02  PC-OLDPLANFACTOR             PIC 9V999.
+       02  PC-NEWPLANFACTOR             PIC 9V999.
+
+FD     TAXCONFIGFILE.
+01     TAXCONFIGREC.
+       02  TAX-RATE-TEXT                PIC 9V9999.
+
+FD     ADJUSTMENTFILE.
+01     ADJUSTMENTREC.
+       02  ADJ-SUBSCRIBERID             PIC 9(10).
+       02  ADJ-AMOUNT                   PIC S9(5)V99.
+       02  ADJ-REASON                   PIC X(20).
+
+FD     GLEXTRACTFILE.
+01     GLEXTRACTREC.
+       02  GLX-SERVICETYPE-CODE         PIC 9.
+       02  GLX-SERVICETYPE-DESC         PIC X(20).
+       02  GLX-TOTALBILLED             PIC 9(9)V99.
+
+FD     QUARANTINEFILE.
+       COPY "CHECKDIGITEXCEPTION.cpy"
+           REPLACING ==:RECNAME:== BY ==QUARANTINEREC==
+                     ==:PREFIX:==  BY ==QTN-==
+                     ==:ID-PIC:==  BY ==X(10)==.
+
+FD     YTDMASTERFILE.
+01     YTDMASTERREC.
+       02  YTD-SUBSCRIBERID             PIC 9(10).
+       02  YTD-TOTAL                    PIC 9(9)V99.
+
 FD     BILLABLESERVICEFILE.
 01     SUBSCRIBERREC-BSF.
        88 ENDOFBILLABLESERVICEFILE VALUE HIGH-VALUES.
-       02 FILLER                   PIC X(10).
-       02 FILLER                   PIC 9.
+       02 SUBSCRIBERID-BSF         PIC 9(10).
+       02 SUBSCRIBERID-BSF-DIGITS REDEFINES SUBSCRIBERID-BSF.
+          03 SID-DIGIT             PIC 9 OCCURS 10 TIMES.
+       02 SERVICETYPE-BSF          PIC 9.
+          88 SMSCALL               VALUE 1.
           88 VOICECALL             VALUE 2.
-       02 FILLER                   PIC X(6).
+          88 DATACALL              VALUE 3.
+          88 ROAMINGVOICECALL      VALUE 4.
+          88 ROAMINGDATACALL       VALUE 5.
+          88 BILLABLESERVICETYPE   VALUES 1 2 3 4 5.
+       02 SERVICECOST-BSF          PIC 9(4)V99.
+       02 CALLDURATION-BSF         PIC 9(5).
+       02 CALLTIMESTAMP-BSF        PIC 9(12).
 
 SD     WORKFILE.
 01     WORKREC.
        02  SUBSCRIBERID-WF         PIC 9(10).
-       02  FILLER                  PIC X(7).
+       02  FILLER                  PIC X(24).
+
+SD     MERGEFILE.
+01     MF-RECORD.
+       02  MF-SUBSCRIBERID         PIC 9(10).
+       02  FILLER                  PIC X(24).
+
+FD     DAILYEXTRACT1.
+01     DAILYEXTRACTREC1            PIC X(34).
+
+FD     DAILYEXTRACT2.
+01     DAILYEXTRACTREC2            PIC X(34).
+
+FD     DAILYEXTRACT3.
+01     DAILYEXTRACTREC3            PIC X(34).
+
+FD     DAILYEXTRACT4.
+01     DAILYEXTRACTREC4            PIC X(34).
+
+FD     DAILYEXTRACT5.
+01     DAILYEXTRACTREC5            PIC X(34).
+
+FD     DAILYEXTRACT6.
+01     DAILYEXTRACTREC6            PIC X(34).
+
+FD     DAILYEXTRACT7.
+01     DAILYEXTRACTREC7            PIC X(34).
+
+FD     DAILYEXTRACT8.
+01     DAILYEXTRACTREC8            PIC X(34).
+
+FD     DAILYEXTRACT9.
+01     DAILYEXTRACTREC9            PIC X(34).
+
+FD     DAILYEXTRACT10.
+01     DAILYEXTRACTREC10            PIC X(34).
+
+FD     DAILYEXTRACT11.
+01     DAILYEXTRACTREC11            PIC X(34).
+
+FD     DAILYEXTRACT12.
+01     DAILYEXTRACTREC12            PIC X(34).
+
+FD     DAILYEXTRACT13.
+01     DAILYEXTRACTREC13            PIC X(34).
+
+FD     DAILYEXTRACT14.
+01     DAILYEXTRACTREC14            PIC X(34).
+
+FD     DAILYEXTRACT15.
+01     DAILYEXTRACTREC15            PIC X(34).
+
+FD     DAILYEXTRACT16.
+01     DAILYEXTRACTREC16            PIC X(34).
+
+FD     DAILYEXTRACT17.
+01     DAILYEXTRACTREC17            PIC X(34).
+
+FD     DAILYEXTRACT18.
+01     DAILYEXTRACTREC18            PIC X(34).
+
+FD     DAILYEXTRACT19.
+01     DAILYEXTRACTREC19            PIC X(34).
+
+FD     DAILYEXTRACT20.
+01     DAILYEXTRACTREC20            PIC X(34).
+
+FD     DAILYEXTRACT21.
+01     DAILYEXTRACTREC21            PIC X(34).
+
+FD     DAILYEXTRACT22.
+01     DAILYEXTRACTREC22            PIC X(34).
+
+FD     DAILYEXTRACT23.
+01     DAILYEXTRACTREC23            PIC X(34).
+
+FD     DAILYEXTRACT24.
+01     DAILYEXTRACTREC24            PIC X(34).
+
+FD     DAILYEXTRACT25.
+01     DAILYEXTRACTREC25            PIC X(34).
+
+FD     DAILYEXTRACT26.
+01     DAILYEXTRACTREC26            PIC X(34).
+
+FD     DAILYEXTRACT27.
+01     DAILYEXTRACTREC27            PIC X(34).
+
+FD     DAILYEXTRACT28.
+01     DAILYEXTRACTREC28            PIC X(34).
+
+FD     DAILYEXTRACT29.
+01     DAILYEXTRACTREC29            PIC X(34).
+
+FD     DAILYEXTRACT30.
+01     DAILYEXTRACTREC30            PIC X(34).
+
+FD     DAILYEXTRACT31.
+01     DAILYEXTRACTREC31            PIC X(34).
 
 FD     SORTEDCALLSFILE.
 01     SUBSCRIBERREC.
        88  ENDOFBILLABLESFILE      VALUE HIGH-VALUES.
        02  SUBSCRIBERID            PIC 9(10).
        02  SERVICETYPE             PIC 9.
+          88  SERVICEISSMS         VALUE 1.
+          88  SERVICEISVOICE       VALUE 2.
+          88  SERVICEISDATA        VALUE 3.
+          88  SERVICEISROAMINGVOICE VALUE 4.
+          88  SERVICEISROAMINGDATA  VALUE 5.
        02  SERVICECOST             PIC 9(4)V99.
+       02  CALLDURATION            PIC 9(5).
+       02  CALLTIMESTAMP           PIC 9(12).
 
 WORKING-STORAGE SECTION.
-01     SUBSCRIBERTOTAL             PIC 9(5)V99.
+01     WS-RUN-PARM                 PIC X(8) VALUE SPACES.
+01     WS-BSF-FILENAME             PIC X(40).
+01     WS-WRK-FILENAME             PIC X(40).
+01     WS-SCF-FILENAME             PIC X(40).
+01     WS-RPT-FILENAME             PIC X(40).
+01     WS-DAY1-FILENAME            PIC X(40).
+01     WS-DAY2-FILENAME            PIC X(40).
+01     WS-DAY3-FILENAME            PIC X(40).
+01     WS-DAY4-FILENAME            PIC X(40).
+01     WS-DAY5-FILENAME            PIC X(40).
+01     WS-DAY6-FILENAME            PIC X(40).
+01     WS-DAY7-FILENAME            PIC X(40).
+01     WS-DAY8-FILENAME            PIC X(40).
+01     WS-DAY9-FILENAME            PIC X(40).
+01     WS-DAY10-FILENAME            PIC X(40).
+01     WS-DAY11-FILENAME            PIC X(40).
+01     WS-DAY12-FILENAME            PIC X(40).
+01     WS-DAY13-FILENAME            PIC X(40).
+01     WS-DAY14-FILENAME            PIC X(40).
+01     WS-DAY15-FILENAME            PIC X(40).
+01     WS-DAY16-FILENAME            PIC X(40).
+01     WS-DAY17-FILENAME            PIC X(40).
+01     WS-DAY18-FILENAME            PIC X(40).
+01     WS-DAY19-FILENAME            PIC X(40).
+01     WS-DAY20-FILENAME            PIC X(40).
+01     WS-DAY21-FILENAME            PIC X(40).
+01     WS-DAY22-FILENAME            PIC X(40).
+01     WS-DAY23-FILENAME            PIC X(40).
+01     WS-DAY24-FILENAME            PIC X(40).
+01     WS-DAY25-FILENAME            PIC X(40).
+01     WS-DAY26-FILENAME            PIC X(40).
+01     WS-DAY27-FILENAME            PIC X(40).
+01     WS-DAY28-FILENAME            PIC X(40).
+01     WS-DAY29-FILENAME            PIC X(40).
+01     WS-DAY30-FILENAME            PIC X(40).
+01     WS-DAY31-FILENAME            PIC X(40).
+
+01     WS-RUN-MODE-PARM             PIC X(8) VALUE SPACES.
+01     RUN-MODE-SWITCH              PIC X VALUE "M".
+       88  RUN-MODE-WEEKLY          VALUE "W".
+       88  RUN-MODE-MONTHLY         VALUE "M".
+01     WS-RUN-MODE-LABEL            PIC X(7) VALUE "MONTHLY".
+
+01     WS-WRK-STATUS               PIC XX.
+01     WS-MRG-STATUS               PIC XX.
+01     WS-DE1-STATUS               PIC XX.
+01     WS-DE2-STATUS               PIC XX.
+01     WS-DE3-STATUS               PIC XX.
+01     WS-DE4-STATUS               PIC XX.
+01     WS-DE5-STATUS               PIC XX.
+01     WS-DE6-STATUS               PIC XX.
+01     WS-DE7-STATUS               PIC XX.
+01     WS-DE8-STATUS               PIC XX.
+01     WS-DE9-STATUS               PIC XX.
+01     WS-DE10-STATUS               PIC XX.
+01     WS-DE11-STATUS               PIC XX.
+01     WS-DE12-STATUS               PIC XX.
+01     WS-DE13-STATUS               PIC XX.
+01     WS-DE14-STATUS               PIC XX.
+01     WS-DE15-STATUS               PIC XX.
+01     WS-DE16-STATUS               PIC XX.
+01     WS-DE17-STATUS               PIC XX.
+01     WS-DE18-STATUS               PIC XX.
+01     WS-DE19-STATUS               PIC XX.
+01     WS-DE20-STATUS               PIC XX.
+01     WS-DE21-STATUS               PIC XX.
+01     WS-DE22-STATUS               PIC XX.
+01     WS-DE23-STATUS               PIC XX.
+01     WS-DE24-STATUS               PIC XX.
+01     WS-DE25-STATUS               PIC XX.
+01     WS-DE26-STATUS               PIC XX.
+01     WS-DE27-STATUS               PIC XX.
+01     WS-DE28-STATUS               PIC XX.
+01     WS-DE29-STATUS               PIC XX.
+01     WS-DE30-STATUS               PIC XX.
+01     WS-DE31-STATUS               PIC XX.
+01     WS-BSF-STATUS               PIC XX.
+01     WS-SCF-STATUS               PIC XX.
+01     WS-RPT-STATUS               PIC XX.
+01     WS-CKP-STATUS                PIC XX.
+01     WS-EXC-STATUS                PIC XX.
+01     WS-TSE-STATUS                PIC XX.
+01     WS-TSS-STATUS                PIC XX.
+01     WS-TSD-STATUS                PIC XX.
+01     WS-TSP-STATUS                PIC XX.
+01     WS-INV-STATUS                PIC XX.
+01     WS-SMF-STATUS                PIC XX.
+01     WS-RTB-STATUS                PIC XX.
+01     WS-PLC-STATUS                PIC XX.
+01     WS-ADJ-STATUS                PIC XX.
+01     WS-GLX-STATUS                PIC XX.
+01     WS-QTN-STATUS                PIC XX.
+01     WS-YTD-STATUS                PIC XX.
+
+01     RATED-MINUTES                PIC 9(4)V99.
+
+01     WS-DAYS-IN-CYCLE             PIC 99 VALUE 30.
+01     WS-BLENDED-FACTOR            PIC 9V9999.
+
+01     WS-TAX-STATUS                PIC XX.
+01     WS-TAXRATE                   PIC 9V9999 VALUE .0825.
+01     TAXAMOUNT                    PIC 9(6)V99.
+01     BILLEDAMOUNT                 PIC 9(7)V99.
+
+01     ADJUSTMENTAMOUNT             PIC S9(5)V99 VALUE ZERO.
+
+01     CHECKDIGIT-RESULT            PIC X VALUE "V".
+       88  SUBSCRIBERID-VALID       VALUE "V".
+       88  SUBSCRIBERID-INVALID     VALUE "I".
+
+01     CHECKDIGIT-ID-LENGTH          PIC 99 VALUE 10.
+01     CHECKDIGIT-MODE               PIC X VALUE "R".
+01     CHECKDIGIT-GEN-RESULT         PIC 9.
+       88  CHECKDIGIT-GEN-VALID      VALUE 0.
+       88  CHECKDIGIT-GEN-INVALID    VALUE 1.
+
+01     SUBSCRIBERID-WEIGHTS-DATA     PIC X(20) VALUE
+           "10090807060504030200".
+01     SUBSCRIBERID-WEIGHTS REDEFINES SUBSCRIBERID-WEIGHTS-DATA.
+       02  SID-WEIGHT                PIC 99 OCCURS 10 TIMES.
+
+01     MIN-SERVICECOST               PIC 9(4)V99 VALUE 0.01.
+01     MAX-SERVICECOST               PIC 9(4)V99 VALUE 500.00.
+01     MAX-SUBSCRIBERTOTAL           PIC 9(7)V99 VALUE 100000.00.
+
+01     RESTART-SWITCH               PIC X VALUE "N".
+       88  SORT-STEP-ALREADY-DONE   VALUE "Y".
+
+01     ABEND-FILE-NAME             PIC X(24).
+01     ABEND-OPERATION             PIC X(10).
+01     ABEND-FILE-STATUS           PIC XX.
+
+01     SUBSCRIBERTOTAL             PIC 9(7)V99.
+01     VOICESUBTOTAL               PIC 9(5)V99.
+01     SMSSUBTOTAL                 PIC 9(5)V99.
+01     DATASUBTOTAL                PIC 9(5)V99.
+01     ROAMINGSUBTOTAL             PIC 9(5)V99.
+
+01     REPORTHEADER                PIC X(100) VALUE SPACES.
+
+01     RUN-DATE-YYYYMMDD           PIC 9(8).
+01     RUN-TIME-HHMMSSCC           PIC 9(8).
+01     WS-RUN-YEAR                 PIC 9(4).
+01     WS-RUN-MONTH                PIC 99.
+01     WS-RUN-DAY                  PIC 99.
+01     WS-RUN-HOUR                 PIC 99.
+01     WS-RUN-MINUTE               PIC 99.
 
-01     REPORTHEADER                PIC X(33) VALUE "UNIVERSAL TELECOMS MONTHLY REPORT".
+01     BILLING-PERIOD-YYYYMM       PIC 9(6) VALUE ZEROS.
+01     WS-BILLING-YEAR             PIC 9(4).
+01     WS-BILLING-MONTH            PIC 99.
 
-01     SUBJECTHEADER               PIC X(31) VALUE "SUBSCRIBERID     BILLABLEVALUE".
+01     PRN-RUN-DAY                 PIC Z9.
+01     PRN-RUN-MONTH               PIC Z9.
+01     PRN-RUN-HOUR                PIC Z9.
+01     PRN-RUN-MINUTE              PIC Z9.
+01     PRN-BILLING-MONTH           PIC Z9.
+
+01     SUBJECTHEADER               PIC X(158)
+           VALUE "SUBSCRIBERID   NAME                      VOICE    SMS     DATA     ROAMING  BILLABLEVALUE        TAX      BILLEDAMOUNT  ADJUST   YTDTOTAL".
 
 01     SUBSCRIBERLINE.
        02  PRNSUBSCRIBERID         PIC 9(10).
-       02  FILLER                  PIC X(8) VALUE SPACES.
-       02  PRNSUBSCRIBERTOTAL      PIC $$$,$$9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNSUBSCRIBERNAME       PIC X(25).
+       02  FILLER                  PIC X(1) VALUE SPACES.
+       02  PRNVOICESUBTOTAL        PIC ZZ,ZZ9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNSMSSUBTOTAL          PIC ZZ,ZZ9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNDATASUBTOTAL         PIC ZZ,ZZ9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNROAMINGSUBTOTAL      PIC ZZ,ZZ9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNSUBSCRIBERTOTAL      PIC $$$,$$$,$$9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNTAXAMOUNT            PIC $$$,$$9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNBILLEDAMOUNT         PIC $$$,$$$,$$9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNADJUSTMENTSIGN       PIC X.
+       02  PRNADJUSTMENTAMOUNT     PIC $$,$$9.99.
+       02  FILLER                  PIC X(2) VALUE SPACES.
+       02  PRNYTDTOTAL             PIC $$$,$$$,$$9.99.
+
+01     TOPSPENDERSHEADER           PIC X(60)
+           VALUE "TOP SPENDERS -- SORTED BY TOTAL BILLED AMOUNT DESCENDING".
+
+01     TOPSPENDERSDETAILLINE.
+       02  PRNTSD-SUBSCRIBERID     PIC 9(10).
+       02  FILLER                  PIC X(4) VALUE SPACES.
+       02  PRNTSD-SUBSCRIBERTOTAL  PIC $$$,$$$,$$9.99.
 
 01     PREVSUBSCRIBERID            PIC 9(10).
 
+01     LINESONPAGE                 PIC 99 VALUE ZERO.
+01     MAXLINESPERPAGE             PIC 99 VALUE 55.
+01     WS-LINESPERPAGE-PARM        PIC X(2) VALUE SPACES.
+
+01     RUN-TOTALS.
+       02  RT-SUBSCRIBER-COUNT     PIC 9(6) VALUE ZERO.
+       02  RT-TOTAL-REVENUE        PIC 9(9)V99 VALUE ZERO.
+       02  RT-INPUT-RECORD-COUNT   PIC 9(7) VALUE ZERO.
+       02  RT-OUTPUT-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+       02  RT-EXCLUDED-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       02  RT-CHECKDIGIT-REJECT-COUNT PIC 9(7) VALUE ZERO.
+       02  RT-VOICE-REVENUE        PIC 9(9)V99 VALUE ZERO.
+       02  RT-SMS-REVENUE          PIC 9(9)V99 VALUE ZERO.
+       02  RT-DATA-REVENUE         PIC 9(9)V99 VALUE ZERO.
+       02  RT-ROAMING-REVENUE      PIC 9(9)V99 VALUE ZERO.
+       02  RT-VOICE-COUNT          PIC 9(7) VALUE ZERO.
+       02  RT-SMS-COUNT            PIC 9(7) VALUE ZERO.
+       02  RT-DATA-COUNT           PIC 9(7) VALUE ZERO.
+       02  RT-ROAMING-COUNT        PIC 9(7) VALUE ZERO.
+
+01     PRN-SUBSCRIBER-COUNT        PIC ZZZ,ZZ9.
+01     PRN-TOTAL-REVENUE           PIC $$$,$$$,$$9.99.
+01     PRN-INPUT-RECORD-COUNT      PIC ZZZ,ZZ9.
+01     PRN-OUTPUT-RECORD-COUNT     PIC ZZZ,ZZ9.
+01     PRN-SVC-DESC                PIC X(10).
+01     PRN-SVC-COUNT                PIC ZZZ,ZZ9.
+01     PRN-SVC-REVENUE              PIC $$$,$$$,$$9.99.
+
 PROCEDURE DIVISION.
 BEGIN.
-       SORT WORKFILE ON ASCENDING KEY SUBSCRIBERID-WF
-           INPUT PROCEDURE IS SELECTVOICECALLS
-           GIVING SORTEDCALLSFILE
-       DISPLAY REPORTHEADER
-       DISPLAY SUBJECTHEADER
+       PERFORM DETERMINE-RUN-MODE
+       PERFORM DETERMINE-LINES-PER-PAGE
+       PERFORM BUILD-REPORT-HEADER
+       PERFORM BUILD-RUNTIME-FILENAMES
+       PERFORM LOAD-TAX-CONFIGURATION
+       PERFORM CHECK-FOR-RESTART-CHECKPOINT
+       IF SORT-STEP-ALREADY-DONE
+           DISPLAY "RESTARTING FROM CHECKPOINT - SORT STEP ALREADY COMPLETE"
+       ELSE
+           PERFORM MERGE-DAILY-EXTRACTS
+           SORT WORKFILE ON ASCENDING KEY SUBSCRIBERID-WF
+               INPUT PROCEDURE IS SELECTBILLABLECALLS
+               GIVING SORTEDCALLSFILE
+           IF WS-WRK-STATUS NOT EQUAL TO "00"
+               MOVE "WORKFILE" TO ABEND-FILE-NAME
+               MOVE "SORT" TO ABEND-OPERATION
+               MOVE WS-WRK-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           PERFORM WRITE-RESTART-CHECKPOINT
+       END-IF
+       OPEN OUTPUT MONTHLYREPORTFILE
+       IF WS-RPT-STATUS NOT EQUAL TO "00"
+           MOVE "MONTHLYREPORTFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-RPT-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN OUTPUT EXCEPTIONFILE
+       IF WS-EXC-STATUS NOT EQUAL TO "00"
+           MOVE "EXCEPTIONFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-EXC-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN OUTPUT QUARANTINEFILE
+       IF WS-QTN-STATUS NOT EQUAL TO "00"
+           MOVE "QUARANTINEFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-QTN-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN OUTPUT TOPSPENDERSEXTRACT
+       IF WS-TSE-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSEXTRACT" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-TSE-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN OUTPUT INVOICEFEEDFILE
+       IF WS-INV-STATUS NOT EQUAL TO "00"
+           MOVE "INVOICEFEEDFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-INV-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN INPUT SUBSCRIBERMASTER
+       IF WS-SMF-STATUS NOT EQUAL TO "00"
+           MOVE "SUBSCRIBERMASTER" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-SMF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN INPUT PLANCHANGEFILE
+       IF WS-PLC-STATUS NOT EQUAL TO "00"
+           MOVE "PLANCHANGEFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-PLC-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN INPUT ADJUSTMENTFILE
+       IF WS-ADJ-STATUS NOT EQUAL TO "00"
+           MOVE "ADJUSTMENTFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-ADJ-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       IF RUN-MODE-MONTHLY
+           OPEN I-O YTDMASTERFILE
+           IF WS-YTD-STATUS EQUAL TO "35"
+               OPEN OUTPUT YTDMASTERFILE
+               CLOSE YTDMASTERFILE
+               OPEN I-O YTDMASTERFILE
+           END-IF
+           IF WS-YTD-STATUS NOT EQUAL TO "00"
+               MOVE "YTDMASTERFILE" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-YTD-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+       END-IF
+       PERFORM PRINT-REPORT-HEADERS
        OPEN INPUT SORTEDCALLSFILE
-       READ SORTEDCALLSFILE AT END SET ENDOFBILLABLESFILE TO TRUE
-       END-READ
+       IF WS-SCF-STATUS NOT EQUAL TO "00"
+           MOVE "SORTEDCALLSFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-SCF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       PERFORM READ-SORTEDCALLSFILE
+       IF ENDOFBILLABLESFILE
+           DISPLAY "NO BILLABLE RECORDS FOR THIS RUN"
+           MOVE 4 TO RETURN-CODE
+       END-IF
        PERFORM UNTIL ENDOFBILLABLESFILE
            MOVE SUBSCRIBERID TO PREVSUBSCRIBERID, PRNSUBSCRIBERID
-           MOVE ZEROS TO SUBSCRIBERTOTAL
+           MOVE ZEROS TO SUBSCRIBERTOTAL, VOICESUBTOTAL, SMSSUBTOTAL,
+               DATASUBTOTAL, ROAMINGSUBTOTAL
            PERFORM UNTIL SUBSCRIBERID NOT EQUAL TO PREVSUBSCRIBERID
                ADD SERVICECOST TO SUBSCRIBERTOTAL
-               READ SORTEDCALLSFILE AT END SET ENDOFBILLABLESFILE TO TRUE
-               END-READ
+               PERFORM CHECK-FOR-COST-OUTLIER
+               EVALUATE TRUE
+                   WHEN SERVICEISVOICE
+                       ADD SERVICECOST TO VOICESUBTOTAL
+                       ADD 1 TO RT-VOICE-COUNT
+                   WHEN SERVICEISSMS
+                       ADD SERVICECOST TO SMSSUBTOTAL
+                       ADD 1 TO RT-SMS-COUNT
+                   WHEN SERVICEISDATA
+                       ADD SERVICECOST TO DATASUBTOTAL
+                       ADD 1 TO RT-DATA-COUNT
+                   WHEN SERVICEISROAMINGVOICE
+                       ADD SERVICECOST TO ROAMINGSUBTOTAL
+                       ADD 1 TO RT-ROAMING-COUNT
+                   WHEN SERVICEISROAMINGDATA
+                       ADD SERVICECOST TO ROAMINGSUBTOTAL
+                       ADD 1 TO RT-ROAMING-COUNT
+               END-EVALUATE
+               PERFORM READ-SORTEDCALLSFILE
            END-PERFORM
+           PERFORM APPLY-PLAN-CHANGE-PRORATION
+           MOVE VOICESUBTOTAL TO PRNVOICESUBTOTAL
+           MOVE SMSSUBTOTAL TO PRNSMSSUBTOTAL
+           MOVE DATASUBTOTAL TO PRNDATASUBTOTAL
+           MOVE ROAMINGSUBTOTAL TO PRNROAMINGSUBTOTAL
            MOVE SUBSCRIBERTOTAL TO PRNSUBSCRIBERTOTAL
-           DISPLAY SUBSCRIBERLINE
+           ADD VOICESUBTOTAL TO RT-VOICE-REVENUE
+           ADD SMSSUBTOTAL TO RT-SMS-REVENUE
+           ADD DATASUBTOTAL TO RT-DATA-REVENUE
+           ADD ROAMINGSUBTOTAL TO RT-ROAMING-REVENUE
+           PERFORM LOOKUP-SUBSCRIBER-MASTER
+           PERFORM COMPUTE-TAX-AND-BILLED-AMOUNT
+           PERFORM APPLY-SUBSCRIBER-ADJUSTMENT
+           PERFORM CHECK-FOR-TOTAL-OUTLIER
+           PERFORM UPDATE-YTD-SUBSCRIBER-TOTAL
+           PERFORM PRINT-SUBSCRIBER-LINE
+           MOVE PREVSUBSCRIBERID TO TSE-SUBSCRIBERID
+           MOVE BILLEDAMOUNT TO TSE-SUBSCRIBERTOTAL
+           PERFORM WRITE-TOPSPENDERS-EXTRACT-RECORD
+           MOVE PREVSUBSCRIBERID TO INV-SUBSCRIBERID
+           MOVE BILLEDAMOUNT TO INV-SUBSCRIBERTOTAL
+           PERFORM WRITE-INVOICE-FEED-RECORD
+           ADD 1 TO RT-SUBSCRIBER-COUNT
+           ADD SUBSCRIBERTOTAL TO RT-TOTAL-REVENUE
        END-PERFORM
+       PERFORM PRINT-REPORT-FOOTER
+       PERFORM PRINT-SERVICETYPE-SUMMARY
        CLOSE SORTEDCALLSFILE
+       IF WS-SCF-STATUS NOT EQUAL TO "00"
+           MOVE "SORTEDCALLSFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-SCF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE MONTHLYREPORTFILE
+       IF WS-RPT-STATUS NOT EQUAL TO "00"
+           MOVE "MONTHLYREPORTFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-RPT-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE EXCEPTIONFILE
+       IF WS-EXC-STATUS NOT EQUAL TO "00"
+           MOVE "EXCEPTIONFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-EXC-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE QUARANTINEFILE
+       IF WS-QTN-STATUS NOT EQUAL TO "00"
+           MOVE "QUARANTINEFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-QTN-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE TOPSPENDERSEXTRACT
+       IF WS-TSE-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSEXTRACT" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-TSE-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE INVOICEFEEDFILE
+       IF WS-INV-STATUS NOT EQUAL TO "00"
+           MOVE "INVOICEFEEDFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-INV-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE SUBSCRIBERMASTER
+       IF WS-SMF-STATUS NOT EQUAL TO "00"
+           MOVE "SUBSCRIBERMASTER" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-SMF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE PLANCHANGEFILE
+       IF WS-PLC-STATUS NOT EQUAL TO "00"
+           MOVE "PLANCHANGEFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-PLC-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE ADJUSTMENTFILE
+       IF WS-ADJ-STATUS NOT EQUAL TO "00"
+           MOVE "ADJUSTMENTFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-ADJ-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       IF RUN-MODE-MONTHLY
+           CLOSE YTDMASTERFILE
+           IF WS-YTD-STATUS NOT EQUAL TO "00"
+               MOVE "YTDMASTERFILE" TO ABEND-FILE-NAME
+               MOVE "CLOSE" TO ABEND-OPERATION
+               MOVE WS-YTD-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+       END-IF
+       PERFORM PRODUCE-TOPSPENDERS-REPORT
+       PERFORM PRODUCE-GL-EXTRACT
+       PERFORM CLEAR-RESTART-CHECKPOINT
        STOP RUN.
 
-SELECTVOICECALLS.
-       OPEN INPUT BILLABLESERVICEFILE
-       READ BILLABLESERVICEFILE AT END SET ENDOFBILLABLESERVICEFILE TO TRUE
+MERGE-DAILY-EXTRACTS.
+       MERGE MERGEFILE ON ASCENDING KEY MF-SUBSCRIBERID
+           USING DAILYEXTRACT1 DAILYEXTRACT2 DAILYEXTRACT3 DAILYEXTRACT4 DAILYEXTRACT5 DAILYEXTRACT6 DAILYEXTRACT7 DAILYEXTRACT8 DAILYEXTRACT9 DAILYEXTRACT10 DAILYEXTRACT11 DAILYEXTRACT12 DAILYEXTRACT13 DAILYEXTRACT14 DAILYEXTRACT15 DAILYEXTRACT16 DAILYEXTRACT17 DAILYEXTRACT18 DAILYEXTRACT19 DAILYEXTRACT20 DAILYEXTRACT21 DAILYEXTRACT22 DAILYEXTRACT23 DAILYEXTRACT24 DAILYEXTRACT25 DAILYEXTRACT26 DAILYEXTRACT27 DAILYEXTRACT28 DAILYEXTRACT29 DAILYEXTRACT30 DAILYEXTRACT31
+           GIVING BILLABLESERVICEFILE
+       IF WS-MRG-STATUS NOT EQUAL TO "00"
+           MOVE "MERGEFILE" TO ABEND-FILE-NAME
+           MOVE "MERGE" TO ABEND-OPERATION
+           MOVE WS-MRG-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+CHECK-FOR-RESTART-CHECKPOINT.
+       OPEN INPUT CHECKPOINTFILE
+       IF WS-CKP-STATUS EQUAL TO "00"
+           READ CHECKPOINTFILE
+               AT END MOVE SPACES TO CHECKPOINTREC
+           END-READ
+           IF CHECKPOINTREC(1:13) EQUAL TO "SORT-COMPLETE"
+               SET SORT-STEP-ALREADY-DONE TO TRUE
+           END-IF
+           CLOSE CHECKPOINTFILE
+       ELSE
+           IF WS-CKP-STATUS NOT EQUAL TO "35"
+               MOVE "CHECKPOINTFILE" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-CKP-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+       END-IF.
+
+WRITE-RESTART-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINTFILE
+       IF WS-CKP-STATUS NOT EQUAL TO "00"
+           MOVE "CHECKPOINTFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-CKP-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       MOVE "SORT-COMPLETE" TO CHECKPOINTREC
+       WRITE CHECKPOINTREC
+       IF WS-CKP-STATUS NOT EQUAL TO "00"
+           MOVE "CHECKPOINTFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-CKP-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE CHECKPOINTFILE.
+
+CLEAR-RESTART-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINTFILE
+       IF WS-CKP-STATUS NOT EQUAL TO "00"
+           MOVE "CHECKPOINTFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-CKP-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE CHECKPOINTFILE.
+
+READ-SORTEDCALLSFILE.
+       READ SORTEDCALLSFILE AT END SET ENDOFBILLABLESFILE TO TRUE
        END-READ
+       IF WS-SCF-STATUS NOT EQUAL TO "00" AND WS-SCF-STATUS NOT EQUAL TO "10"
+           MOVE "SORTEDCALLSFILE" TO ABEND-FILE-NAME
+           MOVE "READ" TO ABEND-OPERATION
+           MOVE WS-SCF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+LOAD-TAX-CONFIGURATION.
+       OPEN INPUT TAXCONFIGFILE
+       IF WS-TAX-STATUS EQUAL TO "00"
+           READ TAXCONFIGFILE
+               AT END CONTINUE
+               NOT AT END MOVE TAX-RATE-TEXT TO WS-TAXRATE
+           END-READ
+           CLOSE TAXCONFIGFILE
+       END-IF.
+
+COMPUTE-TAX-AND-BILLED-AMOUNT.
+       COMPUTE TAXAMOUNT ROUNDED = SUBSCRIBERTOTAL * WS-TAXRATE
+       COMPUTE BILLEDAMOUNT = SUBSCRIBERTOTAL + TAXAMOUNT
+       MOVE TAXAMOUNT TO PRNTAXAMOUNT
+       MOVE BILLEDAMOUNT TO PRNBILLEDAMOUNT.
+
+APPLY-PLAN-CHANGE-PRORATION.
+       MOVE PREVSUBSCRIBERID TO PC-SUBSCRIBERID
+       READ PLANCHANGEFILE
+           INVALID KEY CONTINUE
+           NOT INVALID KEY
+               IF PC-CHANGE-DAY GREATER THAN WS-DAYS-IN-CYCLE
+                   MOVE PC-SUBSCRIBERID TO EXC-SUBSCRIBERID
+                   MOVE "PLAN CHANGE DAY EXCEEDS RUN MODE CYCLE LENGTH"
+                       TO EXC-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   COMPUTE WS-BLENDED-FACTOR ROUNDED =
+                       ((PC-CHANGE-DAY * PC-OLDPLANFACTOR) +
+                        ((WS-DAYS-IN-CYCLE - PC-CHANGE-DAY) * PC-NEWPLANFACTOR))
+                       / WS-DAYS-IN-CYCLE
+                   COMPUTE SUBSCRIBERTOTAL ROUNDED =
+                       SUBSCRIBERTOTAL * WS-BLENDED-FACTOR
+                   COMPUTE VOICESUBTOTAL ROUNDED =
+                       VOICESUBTOTAL * WS-BLENDED-FACTOR
+                   COMPUTE SMSSUBTOTAL ROUNDED =
+                       SMSSUBTOTAL * WS-BLENDED-FACTOR
+                   COMPUTE DATASUBTOTAL ROUNDED =
+                       DATASUBTOTAL * WS-BLENDED-FACTOR
+                   COMPUTE ROAMINGSUBTOTAL ROUNDED =
+                       ROAMINGSUBTOTAL * WS-BLENDED-FACTOR
+               END-IF
+       END-READ.
+
+APPLY-SUBSCRIBER-ADJUSTMENT.
+       MOVE ZERO TO ADJUSTMENTAMOUNT
+       MOVE SPACE TO PRNADJUSTMENTSIGN
+       MOVE PREVSUBSCRIBERID TO ADJ-SUBSCRIBERID
+       READ ADJUSTMENTFILE
+           INVALID KEY CONTINUE
+           NOT INVALID KEY
+               MOVE ADJ-AMOUNT TO ADJUSTMENTAMOUNT
+       END-READ
+       IF ADJUSTMENTAMOUNT LESS THAN ZERO
+           MOVE "-" TO PRNADJUSTMENTSIGN
+           COMPUTE PRNADJUSTMENTAMOUNT = ZERO - ADJUSTMENTAMOUNT
+       ELSE
+           MOVE ADJUSTMENTAMOUNT TO PRNADJUSTMENTAMOUNT
+       END-IF.
+
+UPDATE-YTD-SUBSCRIBER-TOTAL.
+       IF RUN-MODE-MONTHLY
+           MOVE PREVSUBSCRIBERID TO YTD-SUBSCRIBERID
+           READ YTDMASTERFILE
+               INVALID KEY
+                   MOVE SUBSCRIBERTOTAL TO YTD-TOTAL
+                   WRITE YTDMASTERREC
+                   IF WS-YTD-STATUS NOT EQUAL TO "00"
+                       MOVE "YTDMASTERFILE" TO ABEND-FILE-NAME
+                       MOVE "WRITE" TO ABEND-OPERATION
+                       MOVE WS-YTD-STATUS TO ABEND-FILE-STATUS
+                       PERFORM FILE-ERROR-HANDLER
+                   END-IF
+               NOT INVALID KEY
+                   ADD SUBSCRIBERTOTAL TO YTD-TOTAL
+                   REWRITE YTDMASTERREC
+                   IF WS-YTD-STATUS NOT EQUAL TO "00"
+                       MOVE "YTDMASTERFILE" TO ABEND-FILE-NAME
+                       MOVE "REWRITE" TO ABEND-OPERATION
+                       MOVE WS-YTD-STATUS TO ABEND-FILE-STATUS
+                       PERFORM FILE-ERROR-HANDLER
+                   END-IF
+           END-READ
+           MOVE YTD-TOTAL TO PRNYTDTOTAL
+       ELSE
+           MOVE ZERO TO PRNYTDTOTAL
+       END-IF.
+
+LOOKUP-SUBSCRIBER-MASTER.
+       MOVE PREVSUBSCRIBERID TO SMF-SUBSCRIBERID
+       READ SUBSCRIBERMASTER
+           INVALID KEY MOVE "*** UNKNOWN SUBSCRIBER ***" TO SMF-SUBSCRIBERNAME
+       END-READ
+       MOVE SMF-SUBSCRIBERNAME TO PRNSUBSCRIBERNAME.
+
+CHECK-FOR-COST-OUTLIER.
+       IF SERVICECOST LESS THAN MIN-SERVICECOST
+               OR SERVICECOST GREATER THAN MAX-SERVICECOST
+           MOVE SUBSCRIBERID TO EXC-SUBSCRIBERID
+           MOVE "SERVICECOST OUTSIDE EXPECTED RANGE" TO EXC-REASON
+           PERFORM WRITE-EXCEPTION-RECORD
+       END-IF.
+
+CHECK-FOR-TOTAL-OUTLIER.
+       IF SUBSCRIBERTOTAL GREATER THAN MAX-SUBSCRIBERTOTAL
+           MOVE SUBSCRIBERID TO EXC-SUBSCRIBERID
+           MOVE "SUBSCRIBER TOTAL EXCEEDS EXPECTED CEILING" TO EXC-REASON
+           PERFORM WRITE-EXCEPTION-RECORD
+       END-IF.
+
+FILE-ERROR-HANDLER.
+       DISPLAY "FILE I/O ERROR ON " ABEND-FILE-NAME
+           " DURING " ABEND-OPERATION
+           " - FILE STATUS = " ABEND-FILE-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN.
+
+DETERMINE-RUN-MODE.
+       ACCEPT WS-RUN-MODE-PARM FROM ENVIRONMENT "BILLINGRUNMODE"
+       IF WS-RUN-MODE-PARM(1:1) EQUAL TO "W" OR WS-RUN-MODE-PARM(1:1) EQUAL TO "w"
+           SET RUN-MODE-WEEKLY TO TRUE
+           MOVE "WEEKLY " TO WS-RUN-MODE-LABEL
+           MOVE 7 TO WS-DAYS-IN-CYCLE
+       ELSE
+           SET RUN-MODE-MONTHLY TO TRUE
+           MOVE "MONTHLY" TO WS-RUN-MODE-LABEL
+           MOVE 30 TO WS-DAYS-IN-CYCLE
+       END-IF.
+
+DETERMINE-LINES-PER-PAGE.
+       ACCEPT WS-LINESPERPAGE-PARM FROM ENVIRONMENT "BILLINGLINESPERPAGE"
+       IF WS-LINESPERPAGE-PARM NOT NUMERIC
+               OR WS-LINESPERPAGE-PARM EQUAL TO ZERO
+           MOVE 55 TO MAXLINESPERPAGE
+       ELSE
+           MOVE WS-LINESPERPAGE-PARM TO MAXLINESPERPAGE
+       END-IF.
+
+BUILD-REPORT-HEADER.
+       ACCEPT RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+       ACCEPT RUN-TIME-HHMMSSCC FROM TIME
+       MOVE RUN-DATE-YYYYMMDD(1:4) TO WS-RUN-YEAR
+       MOVE RUN-DATE-YYYYMMDD(5:2) TO WS-RUN-MONTH
+       MOVE RUN-DATE-YYYYMMDD(7:2) TO WS-RUN-DAY
+       MOVE RUN-TIME-HHMMSSCC(1:2) TO WS-RUN-HOUR
+       MOVE RUN-TIME-HHMMSSCC(3:2) TO WS-RUN-MINUTE
+       ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+       IF WS-RUN-PARM EQUAL TO SPACES
+           MOVE RUN-DATE-YYYYMMDD TO WS-RUN-PARM
+       END-IF
+       MOVE WS-RUN-PARM(1:6) TO BILLING-PERIOD-YYYYMM
+       IF BILLING-PERIOD-YYYYMM EQUAL TO ZERO
+           MOVE WS-RUN-YEAR TO WS-BILLING-YEAR
+           MOVE WS-RUN-MONTH TO WS-BILLING-MONTH
+       ELSE
+           MOVE BILLING-PERIOD-YYYYMM(1:4) TO WS-BILLING-YEAR
+           MOVE BILLING-PERIOD-YYYYMM(5:2) TO WS-BILLING-MONTH
+       END-IF
+       MOVE WS-BILLING-MONTH TO PRN-BILLING-MONTH
+       MOVE WS-RUN-DAY TO PRN-RUN-DAY
+       MOVE WS-RUN-MONTH TO PRN-RUN-MONTH
+       MOVE WS-RUN-HOUR TO PRN-RUN-HOUR
+       MOVE WS-RUN-MINUTE TO PRN-RUN-MINUTE
+       STRING "UNIVERSAL TELECOMS " WS-RUN-MODE-LABEL " REPORT  "
+              "BILLING PERIOD " PRN-BILLING-MONTH "/" WS-BILLING-YEAR
+              "  RUN ON " PRN-RUN-DAY "/" PRN-RUN-MONTH "/" WS-RUN-YEAR
+              " AT " PRN-RUN-HOUR ":" PRN-RUN-MINUTE
+              DELIMITED BY SIZE INTO REPORTHEADER
+       END-STRING.
+
+BUILD-RUNTIME-FILENAMES.
+       MOVE SPACES TO WS-BSF-FILENAME
+       STRING "Listing14-1-" WS-RUN-PARM ".dat"
+           DELIMITED BY SIZE INTO WS-BSF-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-WRK-FILENAME
+       STRING "Work-" WS-RUN-PARM ".tmp"
+           DELIMITED BY SIZE INTO WS-WRK-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-SCF-FILENAME
+       STRING "Listing14-2-" WS-RUN-PARM ".srt"
+           DELIMITED BY SIZE INTO WS-SCF-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-RPT-FILENAME
+       STRING "Listing14-2-" WS-RUN-PARM ".rpt"
+           DELIMITED BY SIZE INTO WS-RPT-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY1-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "01" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY1-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY2-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "02" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY2-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY3-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "03" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY3-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY4-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "04" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY4-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY5-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "05" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY5-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY6-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "06" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY6-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY7-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "07" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY7-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY8-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "08" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY8-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY9-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "09" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY9-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY10-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "10" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY10-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY11-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "11" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY11-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY12-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "12" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY12-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY13-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "13" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY13-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY14-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "14" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY14-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY15-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "15" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY15-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY16-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "16" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY16-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY17-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "17" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY17-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY18-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "18" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY18-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY19-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "19" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY19-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY20-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "20" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY20-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY21-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "21" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY21-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY22-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "22" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY22-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY23-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "23" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY23-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY24-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "24" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY24-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY25-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "25" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY25-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY26-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "26" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY26-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY27-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "27" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY27-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY28-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "28" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY28-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY29-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "29" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY29-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY30-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "30" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY30-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY31-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "31" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY31-FILENAME
+       END-STRING.
+
+PRINT-REPORT-HEADERS.
+       IF LINESONPAGE NOT EQUAL TO ZERO
+           MOVE SPACES TO REPORTLINE
+           WRITE REPORTLINE AFTER ADVANCING PAGE
+           IF WS-RPT-STATUS NOT EQUAL TO "00"
+               MOVE "MONTHLYREPORTFILE" TO ABEND-FILE-NAME
+               MOVE "WRITE" TO ABEND-OPERATION
+               MOVE WS-RPT-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+       END-IF
+       MOVE REPORTHEADER TO REPORTLINE
+       PERFORM WRITE-REPORT-LINE
+       MOVE SUBJECTHEADER TO REPORTLINE
+       PERFORM WRITE-REPORT-LINE
+       MOVE 2 TO LINESONPAGE.
+
+PRINT-SUBSCRIBER-LINE.
+       IF LINESONPAGE GREATER THAN OR EQUAL TO MAXLINESPERPAGE
+           PERFORM PRINT-REPORT-HEADERS
+       END-IF
+       MOVE SUBSCRIBERLINE TO REPORTLINE
+       PERFORM WRITE-REPORT-LINE
+       ADD 1 TO LINESONPAGE.
+
+PRINT-REPORT-FOOTER.
+       MOVE RT-SUBSCRIBER-COUNT TO PRN-SUBSCRIBER-COUNT
+       MOVE RT-TOTAL-REVENUE TO PRN-TOTAL-REVENUE
+       MOVE RT-INPUT-RECORD-COUNT TO PRN-INPUT-RECORD-COUNT
+       MOVE RT-OUTPUT-RECORD-COUNT TO PRN-OUTPUT-RECORD-COUNT
+       MOVE SPACES TO REPORTLINE
+       PERFORM WRITE-REPORT-LINE
+       STRING "CONTROL TOTALS -- SUBSCRIBERS BILLED: "
+              PRN-SUBSCRIBER-COUNT
+              DELIMITED BY SIZE INTO REPORTLINE
+       END-STRING
+       PERFORM WRITE-REPORT-LINE
+       MOVE SPACES TO REPORTLINE
+       STRING "                   TOTAL REVENUE: "
+              PRN-TOTAL-REVENUE
+              DELIMITED BY SIZE INTO REPORTLINE
+       END-STRING
+       PERFORM WRITE-REPORT-LINE
+       MOVE SPACES TO REPORTLINE
+       STRING "                   INPUT RECORDS READ: "
+              PRN-INPUT-RECORD-COUNT
+              "   OUTPUT RECORDS SELECTED: "
+              PRN-OUTPUT-RECORD-COUNT
+              DELIMITED BY SIZE INTO REPORTLINE
+       END-STRING
+       PERFORM WRITE-REPORT-LINE
+       ADD 3 TO LINESONPAGE.
+
+PRINT-SERVICETYPE-SUMMARY.
+       MOVE SPACES TO REPORTLINE
+       PERFORM WRITE-REPORT-LINE
+       MOVE "COMPANY-WIDE SUMMARY BY SERVICE TYPE" TO REPORTLINE
+       PERFORM WRITE-REPORT-LINE
+       MOVE "SMS" TO PRN-SVC-DESC
+       MOVE RT-SMS-COUNT TO PRN-SVC-COUNT
+       MOVE RT-SMS-REVENUE TO PRN-SVC-REVENUE
+       PERFORM WRITE-SERVICETYPE-SUMMARY-LINE
+       MOVE "VOICE" TO PRN-SVC-DESC
+       MOVE RT-VOICE-COUNT TO PRN-SVC-COUNT
+       MOVE RT-VOICE-REVENUE TO PRN-SVC-REVENUE
+       PERFORM WRITE-SERVICETYPE-SUMMARY-LINE
+       MOVE "DATA" TO PRN-SVC-DESC
+       MOVE RT-DATA-COUNT TO PRN-SVC-COUNT
+       MOVE RT-DATA-REVENUE TO PRN-SVC-REVENUE
+       PERFORM WRITE-SERVICETYPE-SUMMARY-LINE
+       MOVE "ROAMING" TO PRN-SVC-DESC
+       MOVE RT-ROAMING-COUNT TO PRN-SVC-COUNT
+       MOVE RT-ROAMING-REVENUE TO PRN-SVC-REVENUE
+       PERFORM WRITE-SERVICETYPE-SUMMARY-LINE
+       ADD 6 TO LINESONPAGE.
+
+WRITE-SERVICETYPE-SUMMARY-LINE.
+       MOVE SPACES TO REPORTLINE
+       STRING "                   " PRN-SVC-DESC
+              "  RECORDS: " PRN-SVC-COUNT
+              "  REVENUE: " PRN-SVC-REVENUE
+              DELIMITED BY SIZE INTO REPORTLINE
+       END-STRING
+       PERFORM WRITE-REPORT-LINE.
+
+WRITE-REPORT-LINE.
+       WRITE REPORTLINE
+       IF WS-RPT-STATUS NOT EQUAL TO "00"
+           MOVE "MONTHLYREPORTFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-RPT-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+WRITE-TOPSPENDERS-EXTRACT-RECORD.
+       WRITE TSE-RECORD
+       IF WS-TSE-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSEXTRACT" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-TSE-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+WRITE-INVOICE-FEED-RECORD.
+       WRITE INVOICEFEEDREC
+       IF WS-INV-STATUS NOT EQUAL TO "00"
+           MOVE "INVOICEFEEDFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-INV-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+PRODUCE-TOPSPENDERS-REPORT.
+       SORT TOPSPENDERSSORTFILE ON DESCENDING KEY TSS-SUBSCRIBERTOTAL
+           USING TOPSPENDERSEXTRACT
+           GIVING TOPSPENDERSSORTED
+       IF WS-TSS-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSSORTFILE" TO ABEND-FILE-NAME
+           MOVE "SORT" TO ABEND-OPERATION
+           MOVE WS-TSS-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN OUTPUT TOPSPENDERSFILE
+       IF WS-TSP-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-TSP-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       MOVE REPORTHEADER TO TOPSPENDERSLINE
+       PERFORM WRITE-TOPSPENDERS-LINE
+       MOVE TOPSPENDERSHEADER TO TOPSPENDERSLINE
+       PERFORM WRITE-TOPSPENDERS-LINE
+       OPEN INPUT TOPSPENDERSSORTED
+       IF WS-TSD-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSSORTED" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-TSD-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       PERFORM READ-TOPSPENDERSSORTED
+       PERFORM UNTIL ENDOFTOPSPENDERSFILE
+           MOVE TSD-SUBSCRIBERID TO PRNTSD-SUBSCRIBERID
+           MOVE TSD-SUBSCRIBERTOTAL TO PRNTSD-SUBSCRIBERTOTAL
+           MOVE TOPSPENDERSDETAILLINE TO TOPSPENDERSLINE
+           PERFORM WRITE-TOPSPENDERS-LINE
+           PERFORM READ-TOPSPENDERSSORTED
+       END-PERFORM
+       CLOSE TOPSPENDERSSORTED
+       IF WS-TSD-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSSORTED" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-TSD-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE TOPSPENDERSFILE
+       IF WS-TSP-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-TSP-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+PRODUCE-GL-EXTRACT.
+       OPEN OUTPUT GLEXTRACTFILE
+       IF WS-GLX-STATUS NOT EQUAL TO "00"
+           MOVE "GLEXTRACTFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-GLX-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       MOVE 1 TO GLX-SERVICETYPE-CODE
+       MOVE "SMS" TO GLX-SERVICETYPE-DESC
+       MOVE RT-SMS-REVENUE TO GLX-TOTALBILLED
+       PERFORM WRITE-GL-EXTRACT-RECORD
+       MOVE 2 TO GLX-SERVICETYPE-CODE
+       MOVE "VOICE" TO GLX-SERVICETYPE-DESC
+       MOVE RT-VOICE-REVENUE TO GLX-TOTALBILLED
+       PERFORM WRITE-GL-EXTRACT-RECORD
+       MOVE 3 TO GLX-SERVICETYPE-CODE
+       MOVE "DATA" TO GLX-SERVICETYPE-DESC
+       MOVE RT-DATA-REVENUE TO GLX-TOTALBILLED
+       PERFORM WRITE-GL-EXTRACT-RECORD
+       MOVE 4 TO GLX-SERVICETYPE-CODE
+       MOVE "ROAMING" TO GLX-SERVICETYPE-DESC
+       MOVE RT-ROAMING-REVENUE TO GLX-TOTALBILLED
+       PERFORM WRITE-GL-EXTRACT-RECORD
+       CLOSE GLEXTRACTFILE
+       IF WS-GLX-STATUS NOT EQUAL TO "00"
+           MOVE "GLEXTRACTFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-GLX-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+WRITE-GL-EXTRACT-RECORD.
+       WRITE GLEXTRACTREC
+       IF WS-GLX-STATUS NOT EQUAL TO "00"
+           MOVE "GLEXTRACTFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-GLX-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+READ-TOPSPENDERSSORTED.
+       READ TOPSPENDERSSORTED AT END SET ENDOFTOPSPENDERSFILE TO TRUE
+       END-READ
+       IF WS-TSD-STATUS NOT EQUAL TO "00" AND WS-TSD-STATUS NOT EQUAL TO "10"
+           MOVE "TOPSPENDERSSORTED" TO ABEND-FILE-NAME
+           MOVE "READ" TO ABEND-OPERATION
+           MOVE WS-TSD-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+WRITE-TOPSPENDERS-LINE.
+       WRITE TOPSPENDERSLINE
+       IF WS-TSP-STATUS NOT EQUAL TO "00"
+           MOVE "TOPSPENDERSFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-TSP-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+SELECTBILLABLECALLS.
+       OPEN INPUT BILLABLESERVICEFILE
+       IF WS-BSF-STATUS NOT EQUAL TO "00"
+           MOVE "BILLABLESERVICEFILE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-BSF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       OPEN INPUT SERVICERATETABLE
+       IF WS-RTB-STATUS NOT EQUAL TO "00"
+           MOVE "SERVICERATETABLE" TO ABEND-FILE-NAME
+           MOVE "OPEN" TO ABEND-OPERATION
+           MOVE WS-RTB-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       PERFORM READ-BILLABLESERVICEFILE
        PERFORM UNTIL ENDOFBILLABLESERVICEFILE
-           IF VOICECALL
-               RELEASE WORKREC FROM SUBSCRIBERREC-BSF
+           ADD 1 TO RT-INPUT-RECORD-COUNT
+           IF SUBSCRIBERID-BSF NOT NUMERIC
+               MOVE SUBSCRIBERID-BSF TO QTN-SUBSCRIBERID
+               MOVE "INVALID SUBSCRIBERID FORMAT" TO QTN-REASON
+               PERFORM WRITE-QUARANTINE-RECORD
+               ADD 1 TO RT-EXCLUDED-RECORD-COUNT
+           ELSE
+               IF BILLABLESERVICETYPE
+                   PERFORM VALIDATE-SUBSCRIBERID-CHECKDIGIT
+                   IF SUBSCRIBERID-VALID
+                       PERFORM RATE-BILLABLE-SERVICE
+                       RELEASE WORKREC FROM SUBSCRIBERREC-BSF
+                       ADD 1 TO RT-OUTPUT-RECORD-COUNT
+                   ELSE
+                       MOVE SUBSCRIBERID-BSF TO EXC-SUBSCRIBERID
+                       MOVE "FAILED CHECK DIGIT VALIDATION" TO EXC-REASON
+                       PERFORM WRITE-EXCEPTION-RECORD
+                       ADD 1 TO RT-CHECKDIGIT-REJECT-COUNT
+                   END-IF
+               ELSE
+                   MOVE SUBSCRIBERID-BSF TO QTN-SUBSCRIBERID
+                   MOVE "INVALID SERVICETYPE" TO QTN-REASON
+                   PERFORM WRITE-QUARANTINE-RECORD
+                   ADD 1 TO RT-EXCLUDED-RECORD-COUNT
+               END-IF
            END-IF
-           READ BILLABLESERVICEFILE AT END SET ENDOFBILLABLESERVICEFILE TO TRUE
-           END-READ
+           PERFORM READ-BILLABLESERVICEFILE
        END-PERFORM
-       CLOSE BILLABLESERVICEFILE.
\ No newline at end of file
+       CLOSE BILLABLESERVICEFILE
+       IF WS-BSF-STATUS NOT EQUAL TO "00"
+           MOVE "BILLABLESERVICEFILE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-BSF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       CLOSE SERVICERATETABLE
+       IF WS-RTB-STATUS NOT EQUAL TO "00"
+           MOVE "SERVICERATETABLE" TO ABEND-FILE-NAME
+           MOVE "CLOSE" TO ABEND-OPERATION
+           MOVE WS-RTB-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF
+       DISPLAY "SELECTBILLABLECALLS -- RECORDS READ: " RT-INPUT-RECORD-COUNT
+           "  SELECTED: " RT-OUTPUT-RECORD-COUNT
+           "  QUARANTINED (MALFORMED): " RT-EXCLUDED-RECORD-COUNT
+           "  REJECTED (CHECK DIGIT): " RT-CHECKDIGIT-REJECT-COUNT.
+
+RATE-BILLABLE-SERVICE.
+       MOVE SERVICETYPE-BSF TO RATE-SERVICETYPE
+       READ SERVICERATETABLE
+           INVALID KEY CONTINUE
+           NOT INVALID KEY
+               COMPUTE RATED-MINUTES ROUNDED = CALLDURATION-BSF / 60
+               COMPUTE SERVICECOST-BSF ROUNDED =
+                   RATED-MINUTES * RATE-PERMINUTE
+       END-READ.
+
+VALIDATE-SUBSCRIBERID-CHECKDIGIT.
+       CALL "VALIDATECHECKDIGIT" USING CHECKDIGIT-ID-LENGTH,
+           SUBSCRIBERID-BSF-DIGITS, SUBSCRIBERID-WEIGHTS,
+           CHECKDIGIT-MODE, CHECKDIGIT-GEN-RESULT
+       IF CHECKDIGIT-GEN-VALID
+           SET SUBSCRIBERID-VALID TO TRUE
+       ELSE
+           SET SUBSCRIBERID-INVALID TO TRUE
+       END-IF.
+
+WRITE-EXCEPTION-RECORD.
+       WRITE EXCEPTIONREC
+       IF WS-EXC-STATUS NOT EQUAL TO "00"
+           MOVE "EXCEPTIONFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-EXC-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+WRITE-QUARANTINE-RECORD.
+       WRITE QUARANTINEREC
+       IF WS-QTN-STATUS NOT EQUAL TO "00"
+           MOVE "QUARANTINEFILE" TO ABEND-FILE-NAME
+           MOVE "WRITE" TO ABEND-OPERATION
+           MOVE WS-QTN-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
+
+READ-BILLABLESERVICEFILE.
+       READ BILLABLESERVICEFILE AT END SET ENDOFBILLABLESERVICEFILE TO TRUE
+       END-READ
+       IF WS-BSF-STATUS NOT EQUAL TO "00" AND WS-BSF-STATUS NOT EQUAL TO "10"
+           MOVE "BILLABLESERVICEFILE" TO ABEND-FILE-NAME
+           MOVE "READ" TO ABEND-OPERATION
+           MOVE WS-BSF-STATUS TO ABEND-FILE-STATUS
+           PERFORM FILE-ERROR-HANDLER
+       END-IF.
