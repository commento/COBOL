@@ -0,0 +1,2343 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LISTING14-3.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT DAILYEXTRACT1 ASSIGN TO DYNAMIC WS-DAY1-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE1-STATUS.
+
+       SELECT DAILYEXTRACT2 ASSIGN TO DYNAMIC WS-DAY2-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE2-STATUS.
+
+       SELECT DAILYEXTRACT3 ASSIGN TO DYNAMIC WS-DAY3-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE3-STATUS.
+
+       SELECT DAILYEXTRACT4 ASSIGN TO DYNAMIC WS-DAY4-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE4-STATUS.
+
+       SELECT DAILYEXTRACT5 ASSIGN TO DYNAMIC WS-DAY5-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE5-STATUS.
+
+       SELECT DAILYEXTRACT6 ASSIGN TO DYNAMIC WS-DAY6-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE6-STATUS.
+
+       SELECT DAILYEXTRACT7 ASSIGN TO DYNAMIC WS-DAY7-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE7-STATUS.
+
+       SELECT DAILYEXTRACT8 ASSIGN TO DYNAMIC WS-DAY8-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE8-STATUS.
+
+       SELECT DAILYEXTRACT9 ASSIGN TO DYNAMIC WS-DAY9-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE9-STATUS.
+
+       SELECT DAILYEXTRACT10 ASSIGN TO DYNAMIC WS-DAY10-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE10-STATUS.
+
+       SELECT DAILYEXTRACT11 ASSIGN TO DYNAMIC WS-DAY11-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE11-STATUS.
+
+       SELECT DAILYEXTRACT12 ASSIGN TO DYNAMIC WS-DAY12-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE12-STATUS.
+
+       SELECT DAILYEXTRACT13 ASSIGN TO DYNAMIC WS-DAY13-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE13-STATUS.
+
+       SELECT DAILYEXTRACT14 ASSIGN TO DYNAMIC WS-DAY14-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE14-STATUS.
+
+       SELECT DAILYEXTRACT15 ASSIGN TO DYNAMIC WS-DAY15-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE15-STATUS.
+
+       SELECT DAILYEXTRACT16 ASSIGN TO DYNAMIC WS-DAY16-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE16-STATUS.
+
+       SELECT DAILYEXTRACT17 ASSIGN TO DYNAMIC WS-DAY17-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE17-STATUS.
+
+       SELECT DAILYEXTRACT18 ASSIGN TO DYNAMIC WS-DAY18-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE18-STATUS.
+
+       SELECT DAILYEXTRACT19 ASSIGN TO DYNAMIC WS-DAY19-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE19-STATUS.
+
+       SELECT DAILYEXTRACT20 ASSIGN TO DYNAMIC WS-DAY20-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE20-STATUS.
+
+       SELECT DAILYEXTRACT21 ASSIGN TO DYNAMIC WS-DAY21-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE21-STATUS.
+
+       SELECT DAILYEXTRACT22 ASSIGN TO DYNAMIC WS-DAY22-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE22-STATUS.
+
+       SELECT DAILYEXTRACT23 ASSIGN TO DYNAMIC WS-DAY23-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE23-STATUS.
+
+       SELECT DAILYEXTRACT24 ASSIGN TO DYNAMIC WS-DAY24-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE24-STATUS.
+
+       SELECT DAILYEXTRACT25 ASSIGN TO DYNAMIC WS-DAY25-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE25-STATUS.
+
+       SELECT DAILYEXTRACT26 ASSIGN TO DYNAMIC WS-DAY26-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE26-STATUS.
+
+       SELECT DAILYEXTRACT27 ASSIGN TO DYNAMIC WS-DAY27-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE27-STATUS.
+
+       SELECT DAILYEXTRACT28 ASSIGN TO DYNAMIC WS-DAY28-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE28-STATUS.
+
+       SELECT DAILYEXTRACT29 ASSIGN TO DYNAMIC WS-DAY29-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE29-STATUS.
+
+       SELECT DAILYEXTRACT30 ASSIGN TO DYNAMIC WS-DAY30-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE30-STATUS.
+
+       SELECT DAILYEXTRACT31 ASSIGN TO DYNAMIC WS-DAY31-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DE31-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD     DAILYEXTRACT1.
+01     SUBSCRIBERREC-DE1.
+       02  SUBSCRIBERID-DE1         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT2.
+01     SUBSCRIBERREC-DE2.
+       02  SUBSCRIBERID-DE2         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT3.
+01     SUBSCRIBERREC-DE3.
+       02  SUBSCRIBERID-DE3         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT4.
+01     SUBSCRIBERREC-DE4.
+       02  SUBSCRIBERID-DE4         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT5.
+01     SUBSCRIBERREC-DE5.
+       02  SUBSCRIBERID-DE5         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT6.
+01     SUBSCRIBERREC-DE6.
+       02  SUBSCRIBERID-DE6         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT7.
+01     SUBSCRIBERREC-DE7.
+       02  SUBSCRIBERID-DE7         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT8.
+01     SUBSCRIBERREC-DE8.
+       02  SUBSCRIBERID-DE8         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT9.
+01     SUBSCRIBERREC-DE9.
+       02  SUBSCRIBERID-DE9         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT10.
+01     SUBSCRIBERREC-DE10.
+       02  SUBSCRIBERID-DE10         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT11.
+01     SUBSCRIBERREC-DE11.
+       02  SUBSCRIBERID-DE11         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT12.
+01     SUBSCRIBERREC-DE12.
+       02  SUBSCRIBERID-DE12         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT13.
+01     SUBSCRIBERREC-DE13.
+       02  SUBSCRIBERID-DE13         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT14.
+01     SUBSCRIBERREC-DE14.
+       02  SUBSCRIBERID-DE14         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT15.
+01     SUBSCRIBERREC-DE15.
+       02  SUBSCRIBERID-DE15         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT16.
+01     SUBSCRIBERREC-DE16.
+       02  SUBSCRIBERID-DE16         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT17.
+01     SUBSCRIBERREC-DE17.
+       02  SUBSCRIBERID-DE17         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT18.
+01     SUBSCRIBERREC-DE18.
+       02  SUBSCRIBERID-DE18         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT19.
+01     SUBSCRIBERREC-DE19.
+       02  SUBSCRIBERID-DE19         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT20.
+01     SUBSCRIBERREC-DE20.
+       02  SUBSCRIBERID-DE20         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT21.
+01     SUBSCRIBERREC-DE21.
+       02  SUBSCRIBERID-DE21         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT22.
+01     SUBSCRIBERREC-DE22.
+       02  SUBSCRIBERID-DE22         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT23.
+01     SUBSCRIBERREC-DE23.
+       02  SUBSCRIBERID-DE23         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT24.
+01     SUBSCRIBERREC-DE24.
+       02  SUBSCRIBERID-DE24         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT25.
+01     SUBSCRIBERREC-DE25.
+       02  SUBSCRIBERID-DE25         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT26.
+01     SUBSCRIBERREC-DE26.
+       02  SUBSCRIBERID-DE26         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT27.
+01     SUBSCRIBERREC-DE27.
+       02  SUBSCRIBERID-DE27         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT28.
+01     SUBSCRIBERREC-DE28.
+       02  SUBSCRIBERID-DE28         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT29.
+01     SUBSCRIBERREC-DE29.
+       02  SUBSCRIBERID-DE29         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT30.
+01     SUBSCRIBERREC-DE30.
+       02  SUBSCRIBERID-DE30         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+FD     DAILYEXTRACT31.
+01     SUBSCRIBERREC-DE31.
+       02  SUBSCRIBERID-DE31         PIC 9(10).
+       02  FILLER                   PIC X(24).
+
+WORKING-STORAGE SECTION.
+01     WS-RUN-PARM                  PIC X(8) VALUE SPACES.
+01     WS-BILLING-YEAR              PIC 9(4).
+01     WS-BILLING-MONTH             PIC 99.
+
+01     WS-DAY1-FILENAME             PIC X(40).
+01     WS-DAY2-FILENAME             PIC X(40).
+01     WS-DAY3-FILENAME             PIC X(40).
+01     WS-DAY4-FILENAME             PIC X(40).
+01     WS-DAY5-FILENAME             PIC X(40).
+01     WS-DAY6-FILENAME             PIC X(40).
+01     WS-DAY7-FILENAME             PIC X(40).
+01     WS-DAY8-FILENAME             PIC X(40).
+01     WS-DAY9-FILENAME             PIC X(40).
+01     WS-DAY10-FILENAME             PIC X(40).
+01     WS-DAY11-FILENAME             PIC X(40).
+01     WS-DAY12-FILENAME             PIC X(40).
+01     WS-DAY13-FILENAME             PIC X(40).
+01     WS-DAY14-FILENAME             PIC X(40).
+01     WS-DAY15-FILENAME             PIC X(40).
+01     WS-DAY16-FILENAME             PIC X(40).
+01     WS-DAY17-FILENAME             PIC X(40).
+01     WS-DAY18-FILENAME             PIC X(40).
+01     WS-DAY19-FILENAME             PIC X(40).
+01     WS-DAY20-FILENAME             PIC X(40).
+01     WS-DAY21-FILENAME             PIC X(40).
+01     WS-DAY22-FILENAME             PIC X(40).
+01     WS-DAY23-FILENAME             PIC X(40).
+01     WS-DAY24-FILENAME             PIC X(40).
+01     WS-DAY25-FILENAME             PIC X(40).
+01     WS-DAY26-FILENAME             PIC X(40).
+01     WS-DAY27-FILENAME             PIC X(40).
+01     WS-DAY28-FILENAME             PIC X(40).
+01     WS-DAY29-FILENAME             PIC X(40).
+01     WS-DAY30-FILENAME             PIC X(40).
+01     WS-DAY31-FILENAME             PIC X(40).
+
+01     WS-DE1-STATUS                PIC XX.
+01     WS-DE2-STATUS                PIC XX.
+01     WS-DE3-STATUS                PIC XX.
+01     WS-DE4-STATUS                PIC XX.
+01     WS-DE5-STATUS                PIC XX.
+01     WS-DE6-STATUS                PIC XX.
+01     WS-DE7-STATUS                PIC XX.
+01     WS-DE8-STATUS                PIC XX.
+01     WS-DE9-STATUS                PIC XX.
+01     WS-DE10-STATUS                PIC XX.
+01     WS-DE11-STATUS                PIC XX.
+01     WS-DE12-STATUS                PIC XX.
+01     WS-DE13-STATUS                PIC XX.
+01     WS-DE14-STATUS                PIC XX.
+01     WS-DE15-STATUS                PIC XX.
+01     WS-DE16-STATUS                PIC XX.
+01     WS-DE17-STATUS                PIC XX.
+01     WS-DE18-STATUS                PIC XX.
+01     WS-DE19-STATUS                PIC XX.
+01     WS-DE20-STATUS                PIC XX.
+01     WS-DE21-STATUS                PIC XX.
+01     WS-DE22-STATUS                PIC XX.
+01     WS-DE23-STATUS                PIC XX.
+01     WS-DE24-STATUS                PIC XX.
+01     WS-DE25-STATUS                PIC XX.
+01     WS-DE26-STATUS                PIC XX.
+01     WS-DE27-STATUS                PIC XX.
+01     WS-DE28-STATUS                PIC XX.
+01     WS-DE29-STATUS                PIC XX.
+01     WS-DE30-STATUS                PIC XX.
+01     WS-DE31-STATUS                PIC XX.
+
+01     ABEND-FILE-NAME              PIC X(24).
+01     ABEND-OPERATION              PIC X(10).
+01     ABEND-FILE-STATUS            PIC XX.
+
+01     DAY-RECONCILE-STATS.
+       02  DAY1-STATS.
+           03  DAY1-PRESENT         PIC X VALUE "N".
+               88  DAY1-FILE-PRESENT    VALUE "Y".
+           03  DAY1-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY1-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY1-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY2-STATS.
+           03  DAY2-PRESENT         PIC X VALUE "N".
+               88  DAY2-FILE-PRESENT    VALUE "Y".
+           03  DAY2-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY2-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY2-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY3-STATS.
+           03  DAY3-PRESENT         PIC X VALUE "N".
+               88  DAY3-FILE-PRESENT    VALUE "Y".
+           03  DAY3-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY3-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY3-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY4-STATS.
+           03  DAY4-PRESENT         PIC X VALUE "N".
+               88  DAY4-FILE-PRESENT    VALUE "Y".
+           03  DAY4-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY4-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY4-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY5-STATS.
+           03  DAY5-PRESENT         PIC X VALUE "N".
+               88  DAY5-FILE-PRESENT    VALUE "Y".
+           03  DAY5-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY5-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY5-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY6-STATS.
+           03  DAY6-PRESENT         PIC X VALUE "N".
+               88  DAY6-FILE-PRESENT    VALUE "Y".
+           03  DAY6-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY6-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY6-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY7-STATS.
+           03  DAY7-PRESENT         PIC X VALUE "N".
+               88  DAY7-FILE-PRESENT    VALUE "Y".
+           03  DAY7-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY7-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY7-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY8-STATS.
+           03  DAY8-PRESENT         PIC X VALUE "N".
+               88  DAY8-FILE-PRESENT    VALUE "Y".
+           03  DAY8-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY8-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY8-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY9-STATS.
+           03  DAY9-PRESENT         PIC X VALUE "N".
+               88  DAY9-FILE-PRESENT    VALUE "Y".
+           03  DAY9-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY9-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY9-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY10-STATS.
+           03  DAY10-PRESENT         PIC X VALUE "N".
+               88  DAY10-FILE-PRESENT    VALUE "Y".
+           03  DAY10-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY10-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY10-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY11-STATS.
+           03  DAY11-PRESENT         PIC X VALUE "N".
+               88  DAY11-FILE-PRESENT    VALUE "Y".
+           03  DAY11-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY11-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY11-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY12-STATS.
+           03  DAY12-PRESENT         PIC X VALUE "N".
+               88  DAY12-FILE-PRESENT    VALUE "Y".
+           03  DAY12-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY12-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY12-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY13-STATS.
+           03  DAY13-PRESENT         PIC X VALUE "N".
+               88  DAY13-FILE-PRESENT    VALUE "Y".
+           03  DAY13-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY13-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY13-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY14-STATS.
+           03  DAY14-PRESENT         PIC X VALUE "N".
+               88  DAY14-FILE-PRESENT    VALUE "Y".
+           03  DAY14-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY14-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY14-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY15-STATS.
+           03  DAY15-PRESENT         PIC X VALUE "N".
+               88  DAY15-FILE-PRESENT    VALUE "Y".
+           03  DAY15-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY15-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY15-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY16-STATS.
+           03  DAY16-PRESENT         PIC X VALUE "N".
+               88  DAY16-FILE-PRESENT    VALUE "Y".
+           03  DAY16-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY16-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY16-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY17-STATS.
+           03  DAY17-PRESENT         PIC X VALUE "N".
+               88  DAY17-FILE-PRESENT    VALUE "Y".
+           03  DAY17-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY17-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY17-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY18-STATS.
+           03  DAY18-PRESENT         PIC X VALUE "N".
+               88  DAY18-FILE-PRESENT    VALUE "Y".
+           03  DAY18-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY18-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY18-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY19-STATS.
+           03  DAY19-PRESENT         PIC X VALUE "N".
+               88  DAY19-FILE-PRESENT    VALUE "Y".
+           03  DAY19-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY19-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY19-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY20-STATS.
+           03  DAY20-PRESENT         PIC X VALUE "N".
+               88  DAY20-FILE-PRESENT    VALUE "Y".
+           03  DAY20-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY20-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY20-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY21-STATS.
+           03  DAY21-PRESENT         PIC X VALUE "N".
+               88  DAY21-FILE-PRESENT    VALUE "Y".
+           03  DAY21-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY21-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY21-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY22-STATS.
+           03  DAY22-PRESENT         PIC X VALUE "N".
+               88  DAY22-FILE-PRESENT    VALUE "Y".
+           03  DAY22-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY22-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY22-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY23-STATS.
+           03  DAY23-PRESENT         PIC X VALUE "N".
+               88  DAY23-FILE-PRESENT    VALUE "Y".
+           03  DAY23-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY23-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY23-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY24-STATS.
+           03  DAY24-PRESENT         PIC X VALUE "N".
+               88  DAY24-FILE-PRESENT    VALUE "Y".
+           03  DAY24-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY24-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY24-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY25-STATS.
+           03  DAY25-PRESENT         PIC X VALUE "N".
+               88  DAY25-FILE-PRESENT    VALUE "Y".
+           03  DAY25-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY25-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY25-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY26-STATS.
+           03  DAY26-PRESENT         PIC X VALUE "N".
+               88  DAY26-FILE-PRESENT    VALUE "Y".
+           03  DAY26-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY26-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY26-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY27-STATS.
+           03  DAY27-PRESENT         PIC X VALUE "N".
+               88  DAY27-FILE-PRESENT    VALUE "Y".
+           03  DAY27-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY27-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY27-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY28-STATS.
+           03  DAY28-PRESENT         PIC X VALUE "N".
+               88  DAY28-FILE-PRESENT    VALUE "Y".
+           03  DAY28-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY28-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY28-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY29-STATS.
+           03  DAY29-PRESENT         PIC X VALUE "N".
+               88  DAY29-FILE-PRESENT    VALUE "Y".
+           03  DAY29-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY29-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY29-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY30-STATS.
+           03  DAY30-PRESENT         PIC X VALUE "N".
+               88  DAY30-FILE-PRESENT    VALUE "Y".
+           03  DAY30-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY30-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY30-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+       02  DAY31-STATS.
+           03  DAY31-PRESENT         PIC X VALUE "N".
+               88  DAY31-FILE-PRESENT    VALUE "Y".
+           03  DAY31-RECORD-COUNT    PIC 9(7) VALUE ZERO.
+           03  DAY31-MIN-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+           03  DAY31-MAX-SUBSCRIBER  PIC 9(10) VALUE ZERO.
+
+01     WS-EXCEPTION-COUNT           PIC 99 VALUE ZERO.
+
+01     RUN-DATE-YYYYMMDD            PIC 9(8).
+
+PROCEDURE DIVISION.
+BEGIN.
+       PERFORM BUILD-RUNTIME-FILENAMES
+       PERFORM SCAN-DAILYEXTRACT1
+       PERFORM SCAN-DAILYEXTRACT2
+       PERFORM SCAN-DAILYEXTRACT3
+       PERFORM SCAN-DAILYEXTRACT4
+       PERFORM SCAN-DAILYEXTRACT5
+       PERFORM SCAN-DAILYEXTRACT6
+       PERFORM SCAN-DAILYEXTRACT7
+       PERFORM SCAN-DAILYEXTRACT8
+       PERFORM SCAN-DAILYEXTRACT9
+       PERFORM SCAN-DAILYEXTRACT10
+       PERFORM SCAN-DAILYEXTRACT11
+       PERFORM SCAN-DAILYEXTRACT12
+       PERFORM SCAN-DAILYEXTRACT13
+       PERFORM SCAN-DAILYEXTRACT14
+       PERFORM SCAN-DAILYEXTRACT15
+       PERFORM SCAN-DAILYEXTRACT16
+       PERFORM SCAN-DAILYEXTRACT17
+       PERFORM SCAN-DAILYEXTRACT18
+       PERFORM SCAN-DAILYEXTRACT19
+       PERFORM SCAN-DAILYEXTRACT20
+       PERFORM SCAN-DAILYEXTRACT21
+       PERFORM SCAN-DAILYEXTRACT22
+       PERFORM SCAN-DAILYEXTRACT23
+       PERFORM SCAN-DAILYEXTRACT24
+       PERFORM SCAN-DAILYEXTRACT25
+       PERFORM SCAN-DAILYEXTRACT26
+       PERFORM SCAN-DAILYEXTRACT27
+       PERFORM SCAN-DAILYEXTRACT28
+       PERFORM SCAN-DAILYEXTRACT29
+       PERFORM SCAN-DAILYEXTRACT30
+       PERFORM SCAN-DAILYEXTRACT31
+       PERFORM PRINT-RECONCILIATION-REPORT
+       PERFORM CHECK-FOR-GAPS-AND-DUPLICATES
+       IF WS-EXCEPTION-COUNT GREATER THAN ZERO
+           DISPLAY "RECONCILIATION EXCEPTIONS FOUND - DO NOT RUN BILLING"
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           DISPLAY "RECONCILIATION OK - DAILY EXTRACTS CLEARED FOR BILLING"
+       END-IF
+       STOP RUN.
+
+BUILD-RUNTIME-FILENAMES.
+       ACCEPT RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+       ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+       IF WS-RUN-PARM EQUAL TO SPACES
+           MOVE RUN-DATE-YYYYMMDD(1:6) TO WS-RUN-PARM(1:6)
+       END-IF
+       MOVE WS-RUN-PARM(1:4) TO WS-BILLING-YEAR
+       MOVE WS-RUN-PARM(5:2) TO WS-BILLING-MONTH
+       MOVE SPACES TO WS-DAY1-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "01" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY1-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY2-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "02" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY2-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY3-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "03" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY3-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY4-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "04" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY4-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY5-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "05" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY5-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY6-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "06" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY6-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY7-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "07" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY7-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY8-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "08" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY8-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY9-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "09" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY9-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY10-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "10" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY10-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY11-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "11" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY11-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY12-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "12" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY12-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY13-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "13" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY13-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY14-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "14" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY14-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY15-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "15" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY15-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY16-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "16" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY16-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY17-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "17" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY17-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY18-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "18" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY18-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY19-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "19" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY19-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY20-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "20" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY20-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY21-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "21" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY21-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY22-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "22" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY22-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY23-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "23" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY23-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY24-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "24" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY24-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY25-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "25" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY25-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY26-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "26" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY26-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY27-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "27" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY27-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY28-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "28" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY28-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY29-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "29" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY29-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY30-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "30" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY30-FILENAME
+       END-STRING
+       MOVE SPACES TO WS-DAY31-FILENAME
+       STRING "Listing14-1-" WS-BILLING-YEAR WS-BILLING-MONTH "31" ".dat"
+           DELIMITED BY SIZE INTO WS-DAY31-FILENAME
+       END-STRING.
+
+SCAN-DAILYEXTRACT1.
+       OPEN INPUT DAILYEXTRACT1
+       IF WS-DE1-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY1-PRESENT
+       ELSE
+           IF WS-DE1-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT1" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE1-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY1-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE1-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT1
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY1-RECORD-COUNT
+                       IF DAY1-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE1 TO DAY1-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE1 TO DAY1-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE1 LESS THAN DAY1-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE1 TO DAY1-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE1 GREATER THAN DAY1-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE1 TO DAY1-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT1
+       END-IF.
+
+SCAN-DAILYEXTRACT2.
+       OPEN INPUT DAILYEXTRACT2
+       IF WS-DE2-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY2-PRESENT
+       ELSE
+           IF WS-DE2-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT2" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE2-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY2-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE2-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT2
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY2-RECORD-COUNT
+                       IF DAY2-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE2 TO DAY2-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE2 TO DAY2-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE2 LESS THAN DAY2-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE2 TO DAY2-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE2 GREATER THAN DAY2-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE2 TO DAY2-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT2
+       END-IF.
+
+SCAN-DAILYEXTRACT3.
+       OPEN INPUT DAILYEXTRACT3
+       IF WS-DE3-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY3-PRESENT
+       ELSE
+           IF WS-DE3-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT3" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE3-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY3-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE3-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT3
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY3-RECORD-COUNT
+                       IF DAY3-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE3 TO DAY3-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE3 TO DAY3-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE3 LESS THAN DAY3-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE3 TO DAY3-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE3 GREATER THAN DAY3-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE3 TO DAY3-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT3
+       END-IF.
+
+SCAN-DAILYEXTRACT4.
+       OPEN INPUT DAILYEXTRACT4
+       IF WS-DE4-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY4-PRESENT
+       ELSE
+           IF WS-DE4-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT4" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE4-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY4-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE4-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT4
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY4-RECORD-COUNT
+                       IF DAY4-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE4 TO DAY4-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE4 TO DAY4-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE4 LESS THAN DAY4-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE4 TO DAY4-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE4 GREATER THAN DAY4-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE4 TO DAY4-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT4
+       END-IF.
+
+SCAN-DAILYEXTRACT5.
+       OPEN INPUT DAILYEXTRACT5
+       IF WS-DE5-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY5-PRESENT
+       ELSE
+           IF WS-DE5-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT5" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE5-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY5-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE5-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT5
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY5-RECORD-COUNT
+                       IF DAY5-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE5 TO DAY5-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE5 TO DAY5-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE5 LESS THAN DAY5-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE5 TO DAY5-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE5 GREATER THAN DAY5-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE5 TO DAY5-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT5
+       END-IF.
+
+SCAN-DAILYEXTRACT6.
+       OPEN INPUT DAILYEXTRACT6
+       IF WS-DE6-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY6-PRESENT
+       ELSE
+           IF WS-DE6-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT6" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE6-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY6-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE6-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT6
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY6-RECORD-COUNT
+                       IF DAY6-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE6 TO DAY6-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE6 TO DAY6-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE6 LESS THAN DAY6-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE6 TO DAY6-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE6 GREATER THAN DAY6-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE6 TO DAY6-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT6
+       END-IF.
+
+SCAN-DAILYEXTRACT7.
+       OPEN INPUT DAILYEXTRACT7
+       IF WS-DE7-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY7-PRESENT
+       ELSE
+           IF WS-DE7-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT7" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE7-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY7-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE7-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT7
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY7-RECORD-COUNT
+                       IF DAY7-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE7 TO DAY7-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE7 TO DAY7-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE7 LESS THAN DAY7-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE7 TO DAY7-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE7 GREATER THAN DAY7-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE7 TO DAY7-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT7
+       END-IF.
+
+SCAN-DAILYEXTRACT8.
+       OPEN INPUT DAILYEXTRACT8
+       IF WS-DE8-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY8-PRESENT
+       ELSE
+           IF WS-DE8-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT8" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE8-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY8-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE8-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT8
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY8-RECORD-COUNT
+                       IF DAY8-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE8 TO DAY8-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE8 TO DAY8-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE8 LESS THAN DAY8-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE8 TO DAY8-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE8 GREATER THAN DAY8-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE8 TO DAY8-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT8
+       END-IF.
+
+SCAN-DAILYEXTRACT9.
+       OPEN INPUT DAILYEXTRACT9
+       IF WS-DE9-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY9-PRESENT
+       ELSE
+           IF WS-DE9-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT9" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE9-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY9-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE9-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT9
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY9-RECORD-COUNT
+                       IF DAY9-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE9 TO DAY9-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE9 TO DAY9-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE9 LESS THAN DAY9-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE9 TO DAY9-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE9 GREATER THAN DAY9-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE9 TO DAY9-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT9
+       END-IF.
+
+SCAN-DAILYEXTRACT10.
+       OPEN INPUT DAILYEXTRACT10
+       IF WS-DE10-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY10-PRESENT
+       ELSE
+           IF WS-DE10-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT10" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE10-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY10-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE10-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT10
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY10-RECORD-COUNT
+                       IF DAY10-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE10 TO DAY10-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE10 TO DAY10-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE10 LESS THAN DAY10-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE10 TO DAY10-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE10 GREATER THAN DAY10-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE10 TO DAY10-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT10
+       END-IF.
+
+SCAN-DAILYEXTRACT11.
+       OPEN INPUT DAILYEXTRACT11
+       IF WS-DE11-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY11-PRESENT
+       ELSE
+           IF WS-DE11-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT11" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE11-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY11-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE11-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT11
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY11-RECORD-COUNT
+                       IF DAY11-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE11 TO DAY11-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE11 TO DAY11-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE11 LESS THAN DAY11-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE11 TO DAY11-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE11 GREATER THAN DAY11-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE11 TO DAY11-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT11
+       END-IF.
+
+SCAN-DAILYEXTRACT12.
+       OPEN INPUT DAILYEXTRACT12
+       IF WS-DE12-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY12-PRESENT
+       ELSE
+           IF WS-DE12-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT12" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE12-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY12-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE12-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT12
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY12-RECORD-COUNT
+                       IF DAY12-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE12 TO DAY12-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE12 TO DAY12-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE12 LESS THAN DAY12-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE12 TO DAY12-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE12 GREATER THAN DAY12-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE12 TO DAY12-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT12
+       END-IF.
+
+SCAN-DAILYEXTRACT13.
+       OPEN INPUT DAILYEXTRACT13
+       IF WS-DE13-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY13-PRESENT
+       ELSE
+           IF WS-DE13-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT13" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE13-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY13-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE13-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT13
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY13-RECORD-COUNT
+                       IF DAY13-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE13 TO DAY13-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE13 TO DAY13-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE13 LESS THAN DAY13-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE13 TO DAY13-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE13 GREATER THAN DAY13-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE13 TO DAY13-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT13
+       END-IF.
+
+SCAN-DAILYEXTRACT14.
+       OPEN INPUT DAILYEXTRACT14
+       IF WS-DE14-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY14-PRESENT
+       ELSE
+           IF WS-DE14-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT14" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE14-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY14-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE14-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT14
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY14-RECORD-COUNT
+                       IF DAY14-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE14 TO DAY14-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE14 TO DAY14-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE14 LESS THAN DAY14-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE14 TO DAY14-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE14 GREATER THAN DAY14-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE14 TO DAY14-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT14
+       END-IF.
+
+SCAN-DAILYEXTRACT15.
+       OPEN INPUT DAILYEXTRACT15
+       IF WS-DE15-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY15-PRESENT
+       ELSE
+           IF WS-DE15-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT15" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE15-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY15-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE15-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT15
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY15-RECORD-COUNT
+                       IF DAY15-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE15 TO DAY15-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE15 TO DAY15-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE15 LESS THAN DAY15-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE15 TO DAY15-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE15 GREATER THAN DAY15-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE15 TO DAY15-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT15
+       END-IF.
+
+SCAN-DAILYEXTRACT16.
+       OPEN INPUT DAILYEXTRACT16
+       IF WS-DE16-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY16-PRESENT
+       ELSE
+           IF WS-DE16-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT16" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE16-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY16-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE16-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT16
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY16-RECORD-COUNT
+                       IF DAY16-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE16 TO DAY16-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE16 TO DAY16-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE16 LESS THAN DAY16-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE16 TO DAY16-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE16 GREATER THAN DAY16-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE16 TO DAY16-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT16
+       END-IF.
+
+SCAN-DAILYEXTRACT17.
+       OPEN INPUT DAILYEXTRACT17
+       IF WS-DE17-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY17-PRESENT
+       ELSE
+           IF WS-DE17-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT17" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE17-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY17-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE17-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT17
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY17-RECORD-COUNT
+                       IF DAY17-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE17 TO DAY17-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE17 TO DAY17-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE17 LESS THAN DAY17-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE17 TO DAY17-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE17 GREATER THAN DAY17-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE17 TO DAY17-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT17
+       END-IF.
+
+SCAN-DAILYEXTRACT18.
+       OPEN INPUT DAILYEXTRACT18
+       IF WS-DE18-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY18-PRESENT
+       ELSE
+           IF WS-DE18-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT18" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE18-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY18-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE18-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT18
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY18-RECORD-COUNT
+                       IF DAY18-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE18 TO DAY18-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE18 TO DAY18-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE18 LESS THAN DAY18-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE18 TO DAY18-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE18 GREATER THAN DAY18-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE18 TO DAY18-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT18
+       END-IF.
+
+SCAN-DAILYEXTRACT19.
+       OPEN INPUT DAILYEXTRACT19
+       IF WS-DE19-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY19-PRESENT
+       ELSE
+           IF WS-DE19-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT19" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE19-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY19-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE19-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT19
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY19-RECORD-COUNT
+                       IF DAY19-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE19 TO DAY19-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE19 TO DAY19-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE19 LESS THAN DAY19-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE19 TO DAY19-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE19 GREATER THAN DAY19-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE19 TO DAY19-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT19
+       END-IF.
+
+SCAN-DAILYEXTRACT20.
+       OPEN INPUT DAILYEXTRACT20
+       IF WS-DE20-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY20-PRESENT
+       ELSE
+           IF WS-DE20-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT20" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE20-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY20-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE20-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT20
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY20-RECORD-COUNT
+                       IF DAY20-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE20 TO DAY20-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE20 TO DAY20-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE20 LESS THAN DAY20-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE20 TO DAY20-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE20 GREATER THAN DAY20-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE20 TO DAY20-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT20
+       END-IF.
+
+SCAN-DAILYEXTRACT21.
+       OPEN INPUT DAILYEXTRACT21
+       IF WS-DE21-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY21-PRESENT
+       ELSE
+           IF WS-DE21-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT21" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE21-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY21-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE21-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT21
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY21-RECORD-COUNT
+                       IF DAY21-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE21 TO DAY21-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE21 TO DAY21-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE21 LESS THAN DAY21-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE21 TO DAY21-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE21 GREATER THAN DAY21-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE21 TO DAY21-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT21
+       END-IF.
+
+SCAN-DAILYEXTRACT22.
+       OPEN INPUT DAILYEXTRACT22
+       IF WS-DE22-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY22-PRESENT
+       ELSE
+           IF WS-DE22-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT22" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE22-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY22-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE22-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT22
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY22-RECORD-COUNT
+                       IF DAY22-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE22 TO DAY22-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE22 TO DAY22-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE22 LESS THAN DAY22-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE22 TO DAY22-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE22 GREATER THAN DAY22-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE22 TO DAY22-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT22
+       END-IF.
+
+SCAN-DAILYEXTRACT23.
+       OPEN INPUT DAILYEXTRACT23
+       IF WS-DE23-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY23-PRESENT
+       ELSE
+           IF WS-DE23-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT23" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE23-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY23-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE23-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT23
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY23-RECORD-COUNT
+                       IF DAY23-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE23 TO DAY23-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE23 TO DAY23-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE23 LESS THAN DAY23-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE23 TO DAY23-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE23 GREATER THAN DAY23-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE23 TO DAY23-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT23
+       END-IF.
+
+SCAN-DAILYEXTRACT24.
+       OPEN INPUT DAILYEXTRACT24
+       IF WS-DE24-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY24-PRESENT
+       ELSE
+           IF WS-DE24-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT24" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE24-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY24-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE24-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT24
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY24-RECORD-COUNT
+                       IF DAY24-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE24 TO DAY24-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE24 TO DAY24-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE24 LESS THAN DAY24-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE24 TO DAY24-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE24 GREATER THAN DAY24-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE24 TO DAY24-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT24
+       END-IF.
+
+SCAN-DAILYEXTRACT25.
+       OPEN INPUT DAILYEXTRACT25
+       IF WS-DE25-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY25-PRESENT
+       ELSE
+           IF WS-DE25-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT25" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE25-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY25-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE25-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT25
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY25-RECORD-COUNT
+                       IF DAY25-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE25 TO DAY25-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE25 TO DAY25-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE25 LESS THAN DAY25-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE25 TO DAY25-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE25 GREATER THAN DAY25-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE25 TO DAY25-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT25
+       END-IF.
+
+SCAN-DAILYEXTRACT26.
+       OPEN INPUT DAILYEXTRACT26
+       IF WS-DE26-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY26-PRESENT
+       ELSE
+           IF WS-DE26-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT26" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE26-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY26-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE26-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT26
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY26-RECORD-COUNT
+                       IF DAY26-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE26 TO DAY26-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE26 TO DAY26-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE26 LESS THAN DAY26-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE26 TO DAY26-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE26 GREATER THAN DAY26-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE26 TO DAY26-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT26
+       END-IF.
+
+SCAN-DAILYEXTRACT27.
+       OPEN INPUT DAILYEXTRACT27
+       IF WS-DE27-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY27-PRESENT
+       ELSE
+           IF WS-DE27-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT27" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE27-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY27-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE27-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT27
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY27-RECORD-COUNT
+                       IF DAY27-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE27 TO DAY27-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE27 TO DAY27-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE27 LESS THAN DAY27-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE27 TO DAY27-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE27 GREATER THAN DAY27-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE27 TO DAY27-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT27
+       END-IF.
+
+SCAN-DAILYEXTRACT28.
+       OPEN INPUT DAILYEXTRACT28
+       IF WS-DE28-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY28-PRESENT
+       ELSE
+           IF WS-DE28-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT28" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE28-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY28-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE28-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT28
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY28-RECORD-COUNT
+                       IF DAY28-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE28 TO DAY28-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE28 TO DAY28-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE28 LESS THAN DAY28-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE28 TO DAY28-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE28 GREATER THAN DAY28-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE28 TO DAY28-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT28
+       END-IF.
+
+SCAN-DAILYEXTRACT29.
+       OPEN INPUT DAILYEXTRACT29
+       IF WS-DE29-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY29-PRESENT
+       ELSE
+           IF WS-DE29-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT29" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE29-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY29-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE29-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT29
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY29-RECORD-COUNT
+                       IF DAY29-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE29 TO DAY29-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE29 TO DAY29-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE29 LESS THAN DAY29-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE29 TO DAY29-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE29 GREATER THAN DAY29-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE29 TO DAY29-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT29
+       END-IF.
+
+SCAN-DAILYEXTRACT30.
+       OPEN INPUT DAILYEXTRACT30
+       IF WS-DE30-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY30-PRESENT
+       ELSE
+           IF WS-DE30-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT30" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE30-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY30-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE30-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT30
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY30-RECORD-COUNT
+                       IF DAY30-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE30 TO DAY30-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE30 TO DAY30-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE30 LESS THAN DAY30-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE30 TO DAY30-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE30 GREATER THAN DAY30-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE30 TO DAY30-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT30
+       END-IF.
+
+SCAN-DAILYEXTRACT31.
+       OPEN INPUT DAILYEXTRACT31
+       IF WS-DE31-STATUS EQUAL TO "35"
+           MOVE "N" TO DAY31-PRESENT
+       ELSE
+           IF WS-DE31-STATUS NOT EQUAL TO "00"
+               MOVE "DAILYEXTRACT31" TO ABEND-FILE-NAME
+               MOVE "OPEN" TO ABEND-OPERATION
+               MOVE WS-DE31-STATUS TO ABEND-FILE-STATUS
+               PERFORM FILE-ERROR-HANDLER
+           END-IF
+           SET DAY31-FILE-PRESENT TO TRUE
+           PERFORM UNTIL WS-DE31-STATUS EQUAL TO "10"
+               READ DAILYEXTRACT31
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO DAY31-RECORD-COUNT
+                       IF DAY31-RECORD-COUNT EQUAL TO 1
+                           MOVE SUBSCRIBERID-DE31 TO DAY31-MIN-SUBSCRIBER
+                           MOVE SUBSCRIBERID-DE31 TO DAY31-MAX-SUBSCRIBER
+                       ELSE
+                           IF SUBSCRIBERID-DE31 LESS THAN DAY31-MIN-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE31 TO DAY31-MIN-SUBSCRIBER
+                           END-IF
+                           IF SUBSCRIBERID-DE31 GREATER THAN DAY31-MAX-SUBSCRIBER
+                               MOVE SUBSCRIBERID-DE31 TO DAY31-MAX-SUBSCRIBER
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DAILYEXTRACT31
+       END-IF.
+
+PRINT-RECONCILIATION-REPORT.
+       DISPLAY "DAILY PRE-BILLING RECONCILIATION FOR " WS-BILLING-MONTH
+           "/" WS-BILLING-YEAR
+       DISPLAY "DAY 01 - " WS-DAY1-FILENAME
+       IF DAY1-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY1-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY1-MIN-SUBSCRIBER
+               " TO " DAY1-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 02 - " WS-DAY2-FILENAME
+       IF DAY2-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY2-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY2-MIN-SUBSCRIBER
+               " TO " DAY2-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 03 - " WS-DAY3-FILENAME
+       IF DAY3-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY3-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY3-MIN-SUBSCRIBER
+               " TO " DAY3-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 04 - " WS-DAY4-FILENAME
+       IF DAY4-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY4-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY4-MIN-SUBSCRIBER
+               " TO " DAY4-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 05 - " WS-DAY5-FILENAME
+       IF DAY5-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY5-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY5-MIN-SUBSCRIBER
+               " TO " DAY5-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 06 - " WS-DAY6-FILENAME
+       IF DAY6-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY6-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY6-MIN-SUBSCRIBER
+               " TO " DAY6-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 07 - " WS-DAY7-FILENAME
+       IF DAY7-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY7-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY7-MIN-SUBSCRIBER
+               " TO " DAY7-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 08 - " WS-DAY8-FILENAME
+       IF DAY8-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY8-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY8-MIN-SUBSCRIBER
+               " TO " DAY8-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 09 - " WS-DAY9-FILENAME
+       IF DAY9-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY9-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY9-MIN-SUBSCRIBER
+               " TO " DAY9-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 10 - " WS-DAY10-FILENAME
+       IF DAY10-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY10-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY10-MIN-SUBSCRIBER
+               " TO " DAY10-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 11 - " WS-DAY11-FILENAME
+       IF DAY11-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY11-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY11-MIN-SUBSCRIBER
+               " TO " DAY11-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 12 - " WS-DAY12-FILENAME
+       IF DAY12-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY12-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY12-MIN-SUBSCRIBER
+               " TO " DAY12-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 13 - " WS-DAY13-FILENAME
+       IF DAY13-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY13-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY13-MIN-SUBSCRIBER
+               " TO " DAY13-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 14 - " WS-DAY14-FILENAME
+       IF DAY14-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY14-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY14-MIN-SUBSCRIBER
+               " TO " DAY14-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 15 - " WS-DAY15-FILENAME
+       IF DAY15-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY15-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY15-MIN-SUBSCRIBER
+               " TO " DAY15-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 16 - " WS-DAY16-FILENAME
+       IF DAY16-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY16-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY16-MIN-SUBSCRIBER
+               " TO " DAY16-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 17 - " WS-DAY17-FILENAME
+       IF DAY17-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY17-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY17-MIN-SUBSCRIBER
+               " TO " DAY17-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 18 - " WS-DAY18-FILENAME
+       IF DAY18-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY18-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY18-MIN-SUBSCRIBER
+               " TO " DAY18-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 19 - " WS-DAY19-FILENAME
+       IF DAY19-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY19-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY19-MIN-SUBSCRIBER
+               " TO " DAY19-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 20 - " WS-DAY20-FILENAME
+       IF DAY20-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY20-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY20-MIN-SUBSCRIBER
+               " TO " DAY20-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 21 - " WS-DAY21-FILENAME
+       IF DAY21-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY21-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY21-MIN-SUBSCRIBER
+               " TO " DAY21-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 22 - " WS-DAY22-FILENAME
+       IF DAY22-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY22-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY22-MIN-SUBSCRIBER
+               " TO " DAY22-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 23 - " WS-DAY23-FILENAME
+       IF DAY23-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY23-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY23-MIN-SUBSCRIBER
+               " TO " DAY23-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 24 - " WS-DAY24-FILENAME
+       IF DAY24-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY24-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY24-MIN-SUBSCRIBER
+               " TO " DAY24-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 25 - " WS-DAY25-FILENAME
+       IF DAY25-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY25-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY25-MIN-SUBSCRIBER
+               " TO " DAY25-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 26 - " WS-DAY26-FILENAME
+       IF DAY26-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY26-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY26-MIN-SUBSCRIBER
+               " TO " DAY26-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 27 - " WS-DAY27-FILENAME
+       IF DAY27-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY27-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY27-MIN-SUBSCRIBER
+               " TO " DAY27-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 28 - " WS-DAY28-FILENAME
+       IF DAY28-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY28-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY28-MIN-SUBSCRIBER
+               " TO " DAY28-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 29 - " WS-DAY29-FILENAME
+       IF DAY29-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY29-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY29-MIN-SUBSCRIBER
+               " TO " DAY29-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 30 - " WS-DAY30-FILENAME
+       IF DAY30-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY30-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY30-MIN-SUBSCRIBER
+               " TO " DAY30-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF
+       DISPLAY "DAY 31 - " WS-DAY31-FILENAME
+       IF DAY31-FILE-PRESENT
+           DISPLAY "   RECORDS: " DAY31-RECORD-COUNT
+               "  SUBSCRIBERID RANGE: " DAY31-MIN-SUBSCRIBER
+               " TO " DAY31-MAX-SUBSCRIBER
+       ELSE
+           DISPLAY "   FILE NOT FOUND"
+       END-IF.
+
+CHECK-FOR-GAPS-AND-DUPLICATES.
+       IF DAY2-FILE-PRESENT AND DAY1-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 02 EXTRACT PRESENT BUT DAY 01 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY3-FILE-PRESENT AND DAY2-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 03 EXTRACT PRESENT BUT DAY 02 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY4-FILE-PRESENT AND DAY3-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 04 EXTRACT PRESENT BUT DAY 03 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY5-FILE-PRESENT AND DAY4-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 05 EXTRACT PRESENT BUT DAY 04 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY6-FILE-PRESENT AND DAY5-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 06 EXTRACT PRESENT BUT DAY 05 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY7-FILE-PRESENT AND DAY6-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 07 EXTRACT PRESENT BUT DAY 06 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY8-FILE-PRESENT AND DAY7-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 08 EXTRACT PRESENT BUT DAY 07 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY9-FILE-PRESENT AND DAY8-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 09 EXTRACT PRESENT BUT DAY 08 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY10-FILE-PRESENT AND DAY9-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 10 EXTRACT PRESENT BUT DAY 09 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY11-FILE-PRESENT AND DAY10-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 11 EXTRACT PRESENT BUT DAY 10 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY12-FILE-PRESENT AND DAY11-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 12 EXTRACT PRESENT BUT DAY 11 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY13-FILE-PRESENT AND DAY12-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 13 EXTRACT PRESENT BUT DAY 12 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY14-FILE-PRESENT AND DAY13-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 14 EXTRACT PRESENT BUT DAY 13 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY15-FILE-PRESENT AND DAY14-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 15 EXTRACT PRESENT BUT DAY 14 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY16-FILE-PRESENT AND DAY15-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 16 EXTRACT PRESENT BUT DAY 15 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY17-FILE-PRESENT AND DAY16-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 17 EXTRACT PRESENT BUT DAY 16 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY18-FILE-PRESENT AND DAY17-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 18 EXTRACT PRESENT BUT DAY 17 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY19-FILE-PRESENT AND DAY18-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 19 EXTRACT PRESENT BUT DAY 18 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY20-FILE-PRESENT AND DAY19-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 20 EXTRACT PRESENT BUT DAY 19 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY21-FILE-PRESENT AND DAY20-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 21 EXTRACT PRESENT BUT DAY 20 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY22-FILE-PRESENT AND DAY21-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 22 EXTRACT PRESENT BUT DAY 21 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY23-FILE-PRESENT AND DAY22-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 23 EXTRACT PRESENT BUT DAY 22 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY24-FILE-PRESENT AND DAY23-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 24 EXTRACT PRESENT BUT DAY 23 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY25-FILE-PRESENT AND DAY24-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 25 EXTRACT PRESENT BUT DAY 24 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY26-FILE-PRESENT AND DAY25-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 26 EXTRACT PRESENT BUT DAY 25 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY27-FILE-PRESENT AND DAY26-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 27 EXTRACT PRESENT BUT DAY 26 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY28-FILE-PRESENT AND DAY27-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 28 EXTRACT PRESENT BUT DAY 27 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY29-FILE-PRESENT AND DAY28-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 29 EXTRACT PRESENT BUT DAY 28 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY30-FILE-PRESENT AND DAY29-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 30 EXTRACT PRESENT BUT DAY 29 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY31-FILE-PRESENT AND DAY30-PRESENT EQUAL TO "N"
+           DISPLAY "EXCEPTION - GAP: DAY 31 EXTRACT PRESENT BUT DAY 30 MISSING"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY1-FILE-PRESENT AND DAY2-FILE-PRESENT
+               AND DAY1-RECORD-COUNT EQUAL TO DAY2-RECORD-COUNT
+               AND DAY1-MIN-SUBSCRIBER EQUAL TO DAY2-MIN-SUBSCRIBER
+               AND DAY1-MAX-SUBSCRIBER EQUAL TO DAY2-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 02 MATCHES DAY 01"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY2-FILE-PRESENT AND DAY3-FILE-PRESENT
+               AND DAY2-RECORD-COUNT EQUAL TO DAY3-RECORD-COUNT
+               AND DAY2-MIN-SUBSCRIBER EQUAL TO DAY3-MIN-SUBSCRIBER
+               AND DAY2-MAX-SUBSCRIBER EQUAL TO DAY3-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 03 MATCHES DAY 02"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY3-FILE-PRESENT AND DAY4-FILE-PRESENT
+               AND DAY3-RECORD-COUNT EQUAL TO DAY4-RECORD-COUNT
+               AND DAY3-MIN-SUBSCRIBER EQUAL TO DAY4-MIN-SUBSCRIBER
+               AND DAY3-MAX-SUBSCRIBER EQUAL TO DAY4-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 04 MATCHES DAY 03"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY4-FILE-PRESENT AND DAY5-FILE-PRESENT
+               AND DAY4-RECORD-COUNT EQUAL TO DAY5-RECORD-COUNT
+               AND DAY4-MIN-SUBSCRIBER EQUAL TO DAY5-MIN-SUBSCRIBER
+               AND DAY4-MAX-SUBSCRIBER EQUAL TO DAY5-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 05 MATCHES DAY 04"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY5-FILE-PRESENT AND DAY6-FILE-PRESENT
+               AND DAY5-RECORD-COUNT EQUAL TO DAY6-RECORD-COUNT
+               AND DAY5-MIN-SUBSCRIBER EQUAL TO DAY6-MIN-SUBSCRIBER
+               AND DAY5-MAX-SUBSCRIBER EQUAL TO DAY6-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 06 MATCHES DAY 05"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY6-FILE-PRESENT AND DAY7-FILE-PRESENT
+               AND DAY6-RECORD-COUNT EQUAL TO DAY7-RECORD-COUNT
+               AND DAY6-MIN-SUBSCRIBER EQUAL TO DAY7-MIN-SUBSCRIBER
+               AND DAY6-MAX-SUBSCRIBER EQUAL TO DAY7-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 07 MATCHES DAY 06"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY7-FILE-PRESENT AND DAY8-FILE-PRESENT
+               AND DAY7-RECORD-COUNT EQUAL TO DAY8-RECORD-COUNT
+               AND DAY7-MIN-SUBSCRIBER EQUAL TO DAY8-MIN-SUBSCRIBER
+               AND DAY7-MAX-SUBSCRIBER EQUAL TO DAY8-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 08 MATCHES DAY 07"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY8-FILE-PRESENT AND DAY9-FILE-PRESENT
+               AND DAY8-RECORD-COUNT EQUAL TO DAY9-RECORD-COUNT
+               AND DAY8-MIN-SUBSCRIBER EQUAL TO DAY9-MIN-SUBSCRIBER
+               AND DAY8-MAX-SUBSCRIBER EQUAL TO DAY9-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 09 MATCHES DAY 08"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY9-FILE-PRESENT AND DAY10-FILE-PRESENT
+               AND DAY9-RECORD-COUNT EQUAL TO DAY10-RECORD-COUNT
+               AND DAY9-MIN-SUBSCRIBER EQUAL TO DAY10-MIN-SUBSCRIBER
+               AND DAY9-MAX-SUBSCRIBER EQUAL TO DAY10-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 10 MATCHES DAY 09"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY10-FILE-PRESENT AND DAY11-FILE-PRESENT
+               AND DAY10-RECORD-COUNT EQUAL TO DAY11-RECORD-COUNT
+               AND DAY10-MIN-SUBSCRIBER EQUAL TO DAY11-MIN-SUBSCRIBER
+               AND DAY10-MAX-SUBSCRIBER EQUAL TO DAY11-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 11 MATCHES DAY 10"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY11-FILE-PRESENT AND DAY12-FILE-PRESENT
+               AND DAY11-RECORD-COUNT EQUAL TO DAY12-RECORD-COUNT
+               AND DAY11-MIN-SUBSCRIBER EQUAL TO DAY12-MIN-SUBSCRIBER
+               AND DAY11-MAX-SUBSCRIBER EQUAL TO DAY12-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 12 MATCHES DAY 11"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY12-FILE-PRESENT AND DAY13-FILE-PRESENT
+               AND DAY12-RECORD-COUNT EQUAL TO DAY13-RECORD-COUNT
+               AND DAY12-MIN-SUBSCRIBER EQUAL TO DAY13-MIN-SUBSCRIBER
+               AND DAY12-MAX-SUBSCRIBER EQUAL TO DAY13-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 13 MATCHES DAY 12"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY13-FILE-PRESENT AND DAY14-FILE-PRESENT
+               AND DAY13-RECORD-COUNT EQUAL TO DAY14-RECORD-COUNT
+               AND DAY13-MIN-SUBSCRIBER EQUAL TO DAY14-MIN-SUBSCRIBER
+               AND DAY13-MAX-SUBSCRIBER EQUAL TO DAY14-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 14 MATCHES DAY 13"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY14-FILE-PRESENT AND DAY15-FILE-PRESENT
+               AND DAY14-RECORD-COUNT EQUAL TO DAY15-RECORD-COUNT
+               AND DAY14-MIN-SUBSCRIBER EQUAL TO DAY15-MIN-SUBSCRIBER
+               AND DAY14-MAX-SUBSCRIBER EQUAL TO DAY15-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 15 MATCHES DAY 14"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY15-FILE-PRESENT AND DAY16-FILE-PRESENT
+               AND DAY15-RECORD-COUNT EQUAL TO DAY16-RECORD-COUNT
+               AND DAY15-MIN-SUBSCRIBER EQUAL TO DAY16-MIN-SUBSCRIBER
+               AND DAY15-MAX-SUBSCRIBER EQUAL TO DAY16-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 16 MATCHES DAY 15"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY16-FILE-PRESENT AND DAY17-FILE-PRESENT
+               AND DAY16-RECORD-COUNT EQUAL TO DAY17-RECORD-COUNT
+               AND DAY16-MIN-SUBSCRIBER EQUAL TO DAY17-MIN-SUBSCRIBER
+               AND DAY16-MAX-SUBSCRIBER EQUAL TO DAY17-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 17 MATCHES DAY 16"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY17-FILE-PRESENT AND DAY18-FILE-PRESENT
+               AND DAY17-RECORD-COUNT EQUAL TO DAY18-RECORD-COUNT
+               AND DAY17-MIN-SUBSCRIBER EQUAL TO DAY18-MIN-SUBSCRIBER
+               AND DAY17-MAX-SUBSCRIBER EQUAL TO DAY18-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 18 MATCHES DAY 17"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY18-FILE-PRESENT AND DAY19-FILE-PRESENT
+               AND DAY18-RECORD-COUNT EQUAL TO DAY19-RECORD-COUNT
+               AND DAY18-MIN-SUBSCRIBER EQUAL TO DAY19-MIN-SUBSCRIBER
+               AND DAY18-MAX-SUBSCRIBER EQUAL TO DAY19-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 19 MATCHES DAY 18"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY19-FILE-PRESENT AND DAY20-FILE-PRESENT
+               AND DAY19-RECORD-COUNT EQUAL TO DAY20-RECORD-COUNT
+               AND DAY19-MIN-SUBSCRIBER EQUAL TO DAY20-MIN-SUBSCRIBER
+               AND DAY19-MAX-SUBSCRIBER EQUAL TO DAY20-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 20 MATCHES DAY 19"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY20-FILE-PRESENT AND DAY21-FILE-PRESENT
+               AND DAY20-RECORD-COUNT EQUAL TO DAY21-RECORD-COUNT
+               AND DAY20-MIN-SUBSCRIBER EQUAL TO DAY21-MIN-SUBSCRIBER
+               AND DAY20-MAX-SUBSCRIBER EQUAL TO DAY21-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 21 MATCHES DAY 20"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY21-FILE-PRESENT AND DAY22-FILE-PRESENT
+               AND DAY21-RECORD-COUNT EQUAL TO DAY22-RECORD-COUNT
+               AND DAY21-MIN-SUBSCRIBER EQUAL TO DAY22-MIN-SUBSCRIBER
+               AND DAY21-MAX-SUBSCRIBER EQUAL TO DAY22-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 22 MATCHES DAY 21"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY22-FILE-PRESENT AND DAY23-FILE-PRESENT
+               AND DAY22-RECORD-COUNT EQUAL TO DAY23-RECORD-COUNT
+               AND DAY22-MIN-SUBSCRIBER EQUAL TO DAY23-MIN-SUBSCRIBER
+               AND DAY22-MAX-SUBSCRIBER EQUAL TO DAY23-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 23 MATCHES DAY 22"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY23-FILE-PRESENT AND DAY24-FILE-PRESENT
+               AND DAY23-RECORD-COUNT EQUAL TO DAY24-RECORD-COUNT
+               AND DAY23-MIN-SUBSCRIBER EQUAL TO DAY24-MIN-SUBSCRIBER
+               AND DAY23-MAX-SUBSCRIBER EQUAL TO DAY24-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 24 MATCHES DAY 23"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY24-FILE-PRESENT AND DAY25-FILE-PRESENT
+               AND DAY24-RECORD-COUNT EQUAL TO DAY25-RECORD-COUNT
+               AND DAY24-MIN-SUBSCRIBER EQUAL TO DAY25-MIN-SUBSCRIBER
+               AND DAY24-MAX-SUBSCRIBER EQUAL TO DAY25-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 25 MATCHES DAY 24"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY25-FILE-PRESENT AND DAY26-FILE-PRESENT
+               AND DAY25-RECORD-COUNT EQUAL TO DAY26-RECORD-COUNT
+               AND DAY25-MIN-SUBSCRIBER EQUAL TO DAY26-MIN-SUBSCRIBER
+               AND DAY25-MAX-SUBSCRIBER EQUAL TO DAY26-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 26 MATCHES DAY 25"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY26-FILE-PRESENT AND DAY27-FILE-PRESENT
+               AND DAY26-RECORD-COUNT EQUAL TO DAY27-RECORD-COUNT
+               AND DAY26-MIN-SUBSCRIBER EQUAL TO DAY27-MIN-SUBSCRIBER
+               AND DAY26-MAX-SUBSCRIBER EQUAL TO DAY27-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 27 MATCHES DAY 26"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY27-FILE-PRESENT AND DAY28-FILE-PRESENT
+               AND DAY27-RECORD-COUNT EQUAL TO DAY28-RECORD-COUNT
+               AND DAY27-MIN-SUBSCRIBER EQUAL TO DAY28-MIN-SUBSCRIBER
+               AND DAY27-MAX-SUBSCRIBER EQUAL TO DAY28-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 28 MATCHES DAY 27"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY28-FILE-PRESENT AND DAY29-FILE-PRESENT
+               AND DAY28-RECORD-COUNT EQUAL TO DAY29-RECORD-COUNT
+               AND DAY28-MIN-SUBSCRIBER EQUAL TO DAY29-MIN-SUBSCRIBER
+               AND DAY28-MAX-SUBSCRIBER EQUAL TO DAY29-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 29 MATCHES DAY 28"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY29-FILE-PRESENT AND DAY30-FILE-PRESENT
+               AND DAY29-RECORD-COUNT EQUAL TO DAY30-RECORD-COUNT
+               AND DAY29-MIN-SUBSCRIBER EQUAL TO DAY30-MIN-SUBSCRIBER
+               AND DAY29-MAX-SUBSCRIBER EQUAL TO DAY30-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 30 MATCHES DAY 29"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF
+       IF DAY30-FILE-PRESENT AND DAY31-FILE-PRESENT
+               AND DAY30-RECORD-COUNT EQUAL TO DAY31-RECORD-COUNT
+               AND DAY30-MIN-SUBSCRIBER EQUAL TO DAY31-MIN-SUBSCRIBER
+               AND DAY30-MAX-SUBSCRIBER EQUAL TO DAY31-MAX-SUBSCRIBER
+           DISPLAY "EXCEPTION - POSSIBLE DUPLICATE: DAY 31 MATCHES DAY 30"
+           ADD 1 TO WS-EXCEPTION-COUNT
+       END-IF.
+
+FILE-ERROR-HANDLER.
+       DISPLAY "FILE ERROR ON " ABEND-FILE-NAME " DURING " ABEND-OPERATION
+           " - FILE STATUS " ABEND-FILE-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN.
+
+END PROGRAM LISTING14-3.
